@@ -0,0 +1,22 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Audit Log Record Layout                  *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Audit Log Structure                                           *
+      * Shared by LGSECUR (as AUDIT-LOG-REC) and by any program that   *
+      * writes audit rows to the AUDIT_LOG table                      *
+      *----------------------------------------------------------------*
+       05  AL-TIMESTAMP            PIC X(26).
+       05  AL-CUSTOMER-NUM         PIC 9(10).
+       05  AL-USERNAME             PIC X(32).
+       05  AL-ACTION               PIC X(20).
+       05  AL-RESULT               PIC X(2).
+       05  AL-CLIENT-IP            PIC X(15).
+       05  AL-USER-AGENT           PIC X(100).
+       05  AL-ERROR-CODE           PIC X(10).
+       05  AL-DETAILS              PIC X(200).
