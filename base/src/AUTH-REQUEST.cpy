@@ -0,0 +1,38 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Authentication Request Layout            *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Authentication Request Structure                                *
+      * Shared by LGSECUR (as AUTH-REQUEST) and by any program that    *
+      * builds a request commarea for LGAUTH01 (e.g. LGACDB01)         *
+      *----------------------------------------------------------------*
+       05  AR-FUNCTION             PIC X(8).
+           88  AR-AUTHENTICATE     VALUE 'AUTH    '.
+           88  AR-CHANGE-PASSWORD  VALUE 'CHGPASS '.
+           88  AR-CREATE-USER      VALUE 'CREATEU '.
+           88  AR-LOCK-USER        VALUE 'LOCKUSER'.
+           88  AR-UNLOCK-USER      VALUE 'UNLKUSER'.
+           88  AR-SUSPEND-USER     VALUE 'SUSPENDU'.
+           88  AR-REINSTATE-USER   VALUE 'REINSTAT'.
+           88  AR-VALIDATE-TOKEN   VALUE 'VALTOKEN'.
+           88  AR-REVOKE-TOKEN     VALUE 'LOGOUT  '.
+           88  AR-RESET-PASSWORD   VALUE 'RESETPW '.
+           88  AR-GET-AUDIT        VALUE 'GETAUDIT'.
+           88  AR-STATUS-CHECK     VALUE 'STATUSCK'.
+       05  AR-CUSTOMER-NUM         PIC 9(10).
+       05  AR-USERNAME             PIC X(32).
+       05  AR-PASSWORD             PIC X(64).
+       05  AR-NEW-PASSWORD         PIC X(64).
+       05  AR-CLIENT-IP            PIC X(15).
+       05  AR-USER-AGENT           PIC X(100).
+       05  AR-SESSION-ID           PIC X(32).
+       05  AR-SESSION-TOKEN        PIC X(64).
+       05  AR-MFA-CODE             PIC X(10).
+       05  AR-RESET-CODE           PIC X(10).
+       05  AR-AUDIT-MAX-ROWS       PIC 9(3).
+       05  AR-EMAIL-ADDRESS        PIC X(40).
