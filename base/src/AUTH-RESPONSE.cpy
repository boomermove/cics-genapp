@@ -0,0 +1,53 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Authentication Response Layout           *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Authentication Response Structure                              *
+      * Shared by LGSECUR (as AUTH-RESPONSE) and by any program that    *
+      * receives a response commarea back from LGAUTH01                *
+      *----------------------------------------------------------------*
+       05  AS-RETURN-CODE          PIC X(2).
+           88  AS-SUCCESS          VALUE '00'.
+           88  AS-INVALID-CREDS    VALUE '01'.
+           88  AS-ACCOUNT-LOCKED   VALUE '02'.
+           88  AS-PASSWORD-EXPIRED VALUE '03'.
+           88  AS-POLICY-VIOLATION VALUE '04'.
+           88  AS-MFA-REQUIRED     VALUE '05'.
+           88  AS-MUST-CHANGE-PW   VALUE '06'.
+           88  AS-IP-THROTTLED     VALUE '07'.
+           88  AS-PASSWORD-CHANGE-TOO-SOON VALUE '08'.
+           88  AS-MFA-CODE-INVALID VALUE '11'.
+           88  AS-SYSTEM-ERROR     VALUE '90'.
+           88  AS-NOT-AUTHORIZED   VALUE '99'.
+       05  AS-SESSION-TOKEN        PIC X(64).
+       05  AS-EXPIRY-TIME          PIC X(26).
+       05  AS-LAST-LOGIN           PIC X(26).
+       05  AS-ATTEMPTS-REMAINING   PIC 9(2).
+       05  AS-DAYS-TO-EXPIRY       PIC 9(3).
+       05  AS-EXPIRY-WARNING       PIC X(1) VALUE 'N'.
+           88  AS-PASSWORD-EXPIRING VALUE 'Y'.
+       05  AS-PASSWORD-SCORE       PIC 9(3).
+       05  AS-RESET-CODE           PIC X(10).
+       05  AS-ACCOUNT-STATUS       PIC X(1).
+       05  AS-USERNAME             PIC X(32).
+       05  AS-ERROR-CODE           PIC X(10).
+       05  AS-ERROR-MESSAGE        PIC X(100).
+      *----------------------------------------------------------------*
+      * Audit history - populated by the GETAUDIT function             *
+      *----------------------------------------------------------------*
+       05  AS-AUDIT-ROW-COUNT      PIC 9(3).
+       05  AS-AUDIT-MORE-FLAG      PIC X(1).
+           88  AS-AUDIT-MORE-DATA  VALUE 'Y'.
+           88  AS-AUDIT-NO-MORE-DATA VALUE 'N'.
+       05  AS-AUDIT-TABLE OCCURS 20 TIMES
+                           INDEXED BY AS-AUDIT-IDX.
+           10  AS-AUDIT-TIMESTAMP  PIC X(26).
+           10  AS-AUDIT-ACTION     PIC X(20).
+           10  AS-AUDIT-RESULT     PIC X(2).
+           10  AS-AUDIT-CLIENT-IP  PIC X(15).
+           10  AS-AUDIT-ERROR-CODE PIC X(10).
