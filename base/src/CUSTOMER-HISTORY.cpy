@@ -0,0 +1,20 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 CUSTOMER_HISTORY Host Variables      *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Host variable layout for one CUSTOMER_HISTORY row - one row is *
+      * written per changed field whenever LGUPVS01 rewrites a         *
+      * customer record, so the before/after value of every field is  *
+      * kept even though the VSAM record itself only holds the latest *
+      * version.                                                       *
+      *----------------------------------------------------------------*
+       05  CH-TIMESTAMP                PIC X(26).
+       05  CH-CUSTOMER-NUM             PIC 9(10).
+       05  CH-FIELD-NAME               PIC X(20).
+       05  CH-OLD-VALUE                PIC X(40).
+       05  CH-NEW-VALUE                PIC X(40).
