@@ -0,0 +1,18 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 AUDIT_LOG History Host Variables     *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Host variable layout for one AUDIT_LOG row fetched back by the *
+      * GETAUDIT function, in the order the customer-history cursor    *
+      * returns them (most recent first).                              *
+      *----------------------------------------------------------------*
+       05  DB2-AUDIT-TIMESTAMP         PIC X(26).
+       05  DB2-AUDIT-ACTION            PIC X(20).
+       05  DB2-AUDIT-RESULT            PIC X(2).
+       05  DB2-AUDIT-CLIENT-IP         PIC X(15).
+       05  DB2-AUDIT-ERROR-CODE        PIC X(10).
