@@ -0,0 +1,18 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 CUSTOMER Host Variables               *
+      * (C) Copyright IBM Corp. 2011, 2020. All Rights Reserved       *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Host variable layout matching the DB2 CUSTOMER table          *
+      *----------------------------------------------------------------*
+       05  DB2-CUSTOMERNUM-INT         PIC S9(9) COMP.
+       05  DB2-FIRSTNAME               PIC X(10).
+       05  DB2-LASTNAME                PIC X(20).
+       05  DB2-DATEOFBIRTH             PIC X(10).
+       05  DB2-HOUSENAME               PIC X(20).
+       05  DB2-HOUSENUMBER             PIC X(4).
+       05  DB2-POSTCODE                PIC X(8).
+       05  DB2-PHONEMOBILE             PIC X(15).
+       05  DB2-PHONEHOME               PIC X(15).
+       05  DB2-EMAILADDRESS            PIC X(40).
