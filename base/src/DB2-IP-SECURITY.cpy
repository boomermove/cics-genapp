@@ -0,0 +1,22 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 CLIENT_IP_SECURITY Host Variables    *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Host variable layout matching the DB2 CLIENT_IP_SECURITY table *
+      * One row per client IP address that has failed authentication;  *
+      * consulted and maintained by LGAUTH01 to catch an address       *
+      * cycling through many usernames, which per-CUSTOMERNUM lockout  *
+      * (DB2-USER-SECURITY/3510-LOCK-ACCOUNT) never sees.               *
+      *----------------------------------------------------------------*
+       05  DB2-IP-ADDRESS              PIC X(15).
+       05  DB2-IP-FAIL-COUNT           PIC S9(4) COMP.
+       05  DB2-IP-DISTINCT-USERS       PIC S9(4) COMP.
+       05  DB2-IP-LAST-USERNAME        PIC X(32).
+       05  DB2-IP-WINDOW-START         PIC X(26).
+       05  DB2-IP-BLOCKED-UNTIL        PIC X(26).
+       05  DB2-IP-MODIFIED-DATE        PIC X(10).
