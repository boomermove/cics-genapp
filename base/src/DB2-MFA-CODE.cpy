@@ -0,0 +1,18 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 MFA_CODE Host Variables              *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *----------------------------------------------------------------*
+      * Host variable layout matching the DB2 MFA_CODE table used by   *
+      * LGAUTH01's AUTH function to gate login for USR-MFA-ENABLED     *
+      * accounts (DB2-RESET-CODE's PASSWORD_RESET handling is the      *
+      * model for this one-time-code table)                            *
+      *----------------------------------------------------------------*
+       05  DB2-MFA-CUSTOMERNUM         PIC S9(9) COMP.
+       05  DB2-MFA-CODE-VALUE          PIC X(10).
+       05  DB2-MFA-CREATED-TIME        PIC X(26).
+       05  DB2-MFA-EXPIRY-TIME         PIC X(26).
+       05  DB2-MFA-USED                PIC X(1).
