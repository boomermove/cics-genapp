@@ -0,0 +1,17 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 PASSWORD_RESET Host Variables        *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *----------------------------------------------------------------*
+      * Host variable layout matching the DB2 PASSWORD_RESET table    *
+      * used by LGAUTH01's RESETPW function (3410/3413's SESSION_TOKEN *
+      * handling is the model for this)                                *
+      *----------------------------------------------------------------*
+       05  DB2-RESET-CUSTOMERNUM       PIC S9(9) COMP.
+       05  DB2-RESET-CODE-VALUE        PIC X(10).
+       05  DB2-RESET-CREATED-TIME      PIC X(26).
+       05  DB2-RESET-EXPIRY-TIME       PIC X(26).
+       05  DB2-RESET-USED              PIC X(1).
