@@ -0,0 +1,24 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp SECURITY_PARMS Host Variables             *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Host variable layout for the single active SECURITY_PARMS row *
+      * (PARM_SET = 'ACTIVE'). Column shape mirrors SECURITY-CONFIG so *
+      * a fetched row can be moved field-for-field over the compiled  *
+      * defaults.                                                      *
+      *----------------------------------------------------------------*
+       05  DB2-PARM-MAX-LOGIN-ATTEMPTS PIC S9(4) COMP.
+       05  DB2-PARM-LOCKOUT-DURATION   PIC S9(9) COMP.
+       05  DB2-PARM-LOCKOUT-MAX-MULT   PIC S9(4) COMP.
+       05  DB2-PARM-PASSWORD-EXPIRY    PIC S9(4) COMP.
+       05  DB2-PARM-PASSWORD-WARN      PIC S9(4) COMP.
+       05  DB2-PARM-PASSWORD-MIN-AGE   PIC S9(4) COMP.
+       05  DB2-PARM-SESSION-TIMEOUT    PIC S9(9) COMP.
+       05  DB2-PARM-IP-MAX-ATTEMPTS    PIC S9(4) COMP.
+       05  DB2-PARM-IP-MAX-USERS       PIC S9(4) COMP.
+       05  DB2-PARM-AUDIT-LEVEL        PIC X(1).
