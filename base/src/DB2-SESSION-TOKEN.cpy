@@ -0,0 +1,19 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp DB2 SESSION_TOKEN Host Variables         *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Host variable layout matching the DB2 SESSION_TOKEN table     *
+      * One row per session token issued by LGAUTH01 on successful    *
+      * authentication; consulted by the VALTOKEN function to         *
+      * validate a token presented back on a later request.           *
+      *----------------------------------------------------------------*
+       05  DB2-TOKEN-CUSTOMERNUM       PIC S9(9) COMP.
+       05  DB2-TOKEN-VALUE             PIC X(64).
+       05  DB2-TOKEN-CREATED-TIME      PIC X(26).
+       05  DB2-TOKEN-EXPIRY-TIME       PIC X(26).
+       05  DB2-TOKEN-CLIENT-IP         PIC X(15).
