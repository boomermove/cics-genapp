@@ -0,0 +1,134 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Web Service Login Front End              *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAUTHWS.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGAUTHWS - Web Service Login Front End               *
+      * Purpose: Application program behind the AUTH login JSON web   *
+      *          service. A PIPELINE resource built by the CICS Web   *
+      *          Services assistant from the LGAUTHWS copybook (a     *
+      *          deployment-time artifact that, like the PIPELINE and *
+      *          WSBIND themselves, lives outside this source tree)   *
+      *          converts the inbound JSON login document straight    *
+      *          into the JW-REQUEST-DATA fields of DFHCOMMAREA and   *
+      *          LINKs to this program; this program then drives      *
+      *          LGAUTH01's AUTH function exactly as any other caller *
+      *          does, via an AUTH-REQUEST/AUTH-RESPONSE commarea, so *
+      *          no authentication rule is duplicated here. On return *
+      *          the pipeline converts JW-RESPONSE-DATA back to JSON. *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGAUTHWS----WS'.
+
+      *----------------------------------------------------------------*
+      * CICS response work area                                        *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RESP                 PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      * LGAUTH01 request/response commarea - WS-AUTH-REQUEST is built  *
+      * and passed as the LINK commarea, then re-read as               *
+      * WS-AUTH-RESPONSE once LGAUTH01 returns, the same two-copybook  *
+      * pattern LGACDB01 and LGLOCK01 use to drive LGAUTH01.           *
+      *----------------------------------------------------------------*
+       01  WS-AUTH-REQUEST.
+           COPY AUTH-REQUEST.
+
+       01  WS-AUTH-RESPONSE.
+           COPY AUTH-RESPONSE.
+
+       LINKAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Web service request/response commarea, mapped to and from     *
+      * JSON by the PIPELINE ahead of this program                    *
+      *----------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           COPY LGAUTHWS.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-BUILD-AUTH-REQUEST THRU 1000-EXIT
+           PERFORM 2000-CALL-AUTHENTICATE THRU 2000-EXIT
+           PERFORM 3000-BUILD-WS-RESPONSE THRU 3000-EXIT
+
+           EXEC CICS RETURN END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Map the JSON-decoded login fields onto an AUTH-REQUEST          *
+      *----------------------------------------------------------------*
+       1000-BUILD-AUTH-REQUEST.
+           MOVE SPACES TO WS-AUTH-REQUEST
+           SET AR-AUTHENTICATE TO TRUE
+           MOVE JW-CUSTOMER-NUM TO AR-CUSTOMER-NUM
+           MOVE JW-USERNAME TO AR-USERNAME
+           MOVE JW-PASSWORD TO AR-PASSWORD
+           MOVE JW-CLIENT-IP TO AR-CLIENT-IP
+           MOVE JW-USER-AGENT TO AR-USER-AGENT
+           .
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Drive LGAUTH01 exactly as any other AUTH-REQUEST caller does   *
+      *----------------------------------------------------------------*
+       2000-CALL-AUTHENTICATE.
+           EXEC CICS LINK Program('LGAUTH01')
+                     Commarea(WS-AUTH-REQUEST)
+                     LENGTH(LENGTH OF WS-AUTH-REQUEST)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-AUTH-REQUEST TO WS-AUTH-RESPONSE
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE SPACES TO WS-AUTH-RESPONSE
+              MOVE '90' TO AS-RETURN-CODE
+              MOVE 'SYSTEM_ERROR' TO AS-ERROR-CODE
+              MOVE 'Unable to reach authentication service' TO
+                  AS-ERROR-MESSAGE
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Map the AUTH-RESPONSE fields back onto the web service reply  *
+      *----------------------------------------------------------------*
+       3000-BUILD-WS-RESPONSE.
+           MOVE SPACES TO JW-RESPONSE-DATA
+           MOVE AS-RETURN-CODE TO JW-RETURN-CODE
+           MOVE AS-ERROR-CODE TO JW-ERROR-CODE
+           MOVE AS-ERROR-MESSAGE TO JW-ERROR-MESSAGE
+           MOVE AS-SESSION-TOKEN TO JW-SESSION-TOKEN
+           MOVE AS-EXPIRY-TIME TO JW-EXPIRY-TIME
+           MOVE AS-ATTEMPTS-REMAINING TO JW-ATTEMPTS-REMAINING
+           MOVE AS-DAYS-TO-EXPIRY TO JW-DAYS-TO-EXPIRY
+           .
+       3000-EXIT.
+           EXIT.
