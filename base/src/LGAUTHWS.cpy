@@ -0,0 +1,32 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Web Service Login Request/Response       *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * JSON-facing commarea for the LGAUTHWS login web service.        *
+      * The PIPELINE's JSON handler (built from this copybook by the   *
+      * CICS Web Services assistant - a deployment-time artifact       *
+      * outside this source tree, the same way SECURITY_PARMS/AUDIT_LOG*
+      * DDL is) converts the inbound JSON login document straight into *
+      * the JW-REQUEST-DATA fields before LGAUTHWS is LINKed, and      *
+      * converts JW-RESPONSE-DATA back to a JSON document on the way   *
+      * out.                                                            *
+      *----------------------------------------------------------------*
+       05  JW-REQUEST-DATA.
+           10  JW-USERNAME           PIC X(32).
+           10  JW-PASSWORD           PIC X(64).
+           10  JW-CUSTOMER-NUM       PIC 9(10).
+           10  JW-CLIENT-IP          PIC X(15).
+           10  JW-USER-AGENT         PIC X(100).
+       05  JW-RESPONSE-DATA.
+           10  JW-RETURN-CODE        PIC X(2).
+           10  JW-ERROR-CODE         PIC X(10).
+           10  JW-ERROR-MESSAGE      PIC X(100).
+           10  JW-SESSION-TOKEN      PIC X(64).
+           10  JW-EXPIRY-TIME        PIC X(26).
+           10  JW-ATTEMPTS-REMAINING PIC 9(2).
+           10  JW-DAYS-TO-EXPIRY     PIC 9(3).
