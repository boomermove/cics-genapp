@@ -0,0 +1,68 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Customer Commarea Layout                 *
+      * (C) Copyright IBM Corp. 2011, 2020. All Rights Reserved       *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * LGCMAREA - commarea shared by the customer add/inquire/update *
+      * family of programs (LGACDB01, LGACVS01, LGUPVS01, LGICUS01,   *
+      * LGICDB01). CA-REQUEST-ID selects the operation, e.g.:         *
+      *   01ACUS - add customer                                       *
+      *   01ICUS - inquire customer (with policy list)                *
+      *   01UCUS - update customer (VSAM rewrite)                     *
+      *   01DCUS - delete customer (VSAM delete)                      *
+      *   01NCUS - name/postcode lookup (VSAM alternate index browse) *
+      *----------------------------------------------------------------*
+       05  CA-REQUEST-ID               PIC X(6).
+       05  CA-RETURN-CODE              PIC X(2).
+
+      *----------------------------------------------------------------*
+      * Customer data - CA-CUSTOMER-NUM is the KSDSCUST key           *
+      * (KeyLength 10) and CA-CUSTOMER-DATA is exactly the 225 bytes  *
+      * written to/read from KSDSCUST (see CUSTOMER-RECORD-SIZE)      *
+      *----------------------------------------------------------------*
+       05  CA-CUSTOMER-DATA.
+           10  CA-CUSTOMER-NUM         PIC X(10).
+           10  CA-FIRST-NAME           PIC X(10).
+           10  CA-LAST-NAME            PIC X(20).
+           10  CA-DOB                  PIC X(10).
+           10  CA-HOUSE-NAME           PIC X(20).
+           10  CA-HOUSE-NUM            PIC X(4).
+           10  CA-POSTCODE             PIC X(8).
+           10  CA-PHONE-MOBILE         PIC X(15).
+           10  CA-PHONE-HOME           PIC X(15).
+           10  CA-EMAIL-ADDRESS        PIC X(40).
+           10  CA-CUSTOMER-FILLER      PIC X(73).
+
+      *----------------------------------------------------------------*
+      * Policy list - paged so a customer with more policies than     *
+      * fit in one CA-POLICY-TABLE can be walked page by page using   *
+      * CA-POLICY-START-KEY / CA-POLICY-MORE-FLAG                     *
+      *----------------------------------------------------------------*
+       05  CA-NUM-POLICIES             PIC 9(2).
+       05  CA-TOTAL-POLICIES           PIC 9(3).
+       05  CA-POLICY-START-KEY         PIC X(10).
+       05  CA-POLICY-MORE-FLAG         PIC X(1).
+           88  CA-POLICY-MORE-DATA     VALUE 'Y'.
+           88  CA-POLICY-NO-MORE-DATA  VALUE 'N'.
+       05  CA-POLICY-TABLE OCCURS 10 TIMES
+                           INDEXED BY CA-POLICY-IDX.
+           10  CA-POLICY-NUM           PIC X(10).
+           10  CA-POLICY-TYPE          PIC X(1).
+           10  CA-POLICY-EFF-DATE      PIC X(10).
+
+      *----------------------------------------------------------------*
+      * Name/postcode lookup - caller fills CA-SEARCH-LAST-NAME and/or *
+      * CA-SEARCH-POSTCODE (spaces = don't care) and gets back up to   *
+      * 10 matching customer numbers found via the KSDSCUSN alternate  *
+      * index path over KSDSCUST (key = CA-LAST-NAME + CA-POSTCODE).   *
+      *----------------------------------------------------------------*
+       05  CA-SEARCH-LAST-NAME         PIC X(20).
+       05  CA-SEARCH-POSTCODE          PIC X(8).
+       05  CA-MATCH-COUNT              PIC 9(2).
+       05  CA-MATCH-MORE-FLAG          PIC X(1).
+           88  CA-MATCH-MORE-DATA      VALUE 'Y'.
+           88  CA-MATCH-NO-MORE-DATA   VALUE 'N'.
+       05  CA-MATCH-TABLE OCCURS 10 TIMES
+                           INDEXED BY CA-MATCH-IDX.
+           10  CA-MATCH-CUSTOMER-NUM   PIC X(10).
