@@ -0,0 +1,319 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp LDAP/Active Directory Status Sync Job    *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGLDAP01.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGLDAP01 - LDAP/Active Directory Status Sync Job      *
+      * Purpose: Runs outside CICS against a sequential extract of     *
+      *          the corporate directory (LDAPEXT - produced ahead of  *
+      *          this step by the site's own LDAP/AD extract utility,  *
+      *          a deployment-time artifact outside this source tree,  *
+      *          the same way LGACRC01's KSDSCUST reconciliation input *
+      *          and LGDORM01's dormancy cutoff logic stand outside    *
+      *          the transactions they support). Each extract record  *
+      *          carries one directory account's current status for a *
+      *          CUSTOMERNUM already provisioned in USER_SECURITY.     *
+      *          Directory is authoritative only for the disabled/     *
+      *          active distinction: an AD-disabled account is         *
+      *          suspended here exactly as LGLOCK01's operator-driven  *
+      *          SUSPENDU does, and an account this job previously     *
+      *          suspended is reinstated once AD reports it active     *
+      *          again, via LGAUTH01 so no account rule is duplicated. *
+      *          Accounts LOCKED ('L') by failed login attempts are a  *
+      *          local concern and are left to LGAUTH01's own          *
+      *          lockout/unlock handling; this job never touches them. *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LDAPEXT-FILE ASSIGN TO LDAPEXT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LDAPEXT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * LDAP extract record - one row per directory account           *
+      *----------------------------------------------------------------*
+       FD  LDAPEXT-FILE
+           RECORD CONTAINS 100 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  LDAPEXT-RECORD.
+           05  LE-CUSTOMER-NUM         PIC X(10).
+           05  LE-USERNAME             PIC X(32).
+           05  LE-AD-STATUS            PIC X(1).
+               88  LE-AD-ACTIVE        VALUE 'A'.
+               88  LE-AD-DISABLED      VALUE 'D'.
+           05  LE-FILLER               PIC X(57).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGLDAP01----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * File and control working storage                               *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-RESP                 PIC S9(8) COMP.
+           05  WS-LDAPEXT-STATUS       PIC X(2) VALUE '00'.
+           05  WS-END-OF-FILE          PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-RECORDS  VALUE 'Y'.
+           05  DB2-CUSTOMERNUM-INT     PIC S9(9) COMP.
+           05  DB2-LOCAL-STATUS        PIC X(1).
+           05  WS-ROWS-READ            PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-SUSPENDED       PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-REINSTATED      PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-SKIPPED         PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-READ-DISPLAY    PIC Z(6)9.
+           05  WS-ROWS-SUSPENDED-DISPLAY PIC Z(6)9.
+           05  WS-ROWS-REINSTATED-DISPLAY PIC Z(6)9.
+           05  WS-ROWS-SKIPPED-DISPLAY PIC Z(6)9.
+           05  WS-NOW-RAW              PIC X(21).
+           05  WS-NOW-TIMESTAMP        PIC X(19).
+
+      *----------------------------------------------------------------*
+      * LGAUTH01 request/response commarea - same LINK pattern        *
+      * LGLOCK01 uses to drive SUSPENDU/REINSTAT                       *
+      *----------------------------------------------------------------*
+       01  WS-AUTH-REQUEST.
+           COPY AUTH-REQUEST.
+
+       01  WS-AUTH-RESPONSE.
+           COPY AUTH-RESPONSE.
+
+      *----------------------------------------------------------------*
+      * Audit logging                                                  *
+      *----------------------------------------------------------------*
+       01  AUDIT-WORK.
+           05  AW-ACTION               PIC X(20) VALUE 'LDAP_SYNC'.
+           05  AW-RESULT               PIC X(2)  VALUE '00'.
+
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-LDAP-EXTRACT
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-RAW
+           STRING WS-NOW-RAW(7:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(1:4) DELIMITED BY SIZE
+                  'T' DELIMITED BY SIZE
+                  WS-NOW-RAW(9:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(11:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(13:2) DELIMITED BY SIZE
+                  INTO WS-NOW-TIMESTAMP
+           END-STRING
+
+           OPEN INPUT LDAPEXT-FILE
+
+           IF WS-LDAPEXT-STATUS NOT = '00'
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGLDAP01 - OPEN LDAPEXT failed, status='
+                      WS-LDAPEXT-STATUS
+           END-IF
+
+           DISPLAY 'LGLDAP01 - LDAP/AD status sync batch starting'
+           .
+
+      *----------------------------------------------------------------*
+      * Browse the extract and sync each account's status             *
+      *----------------------------------------------------------------*
+       2000-PROCESS-LDAP-EXTRACT.
+           IF WS-RETURN-CODE NOT = '00'
+              GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-NEXT-RECORD
+
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+              PERFORM 2200-SYNC-ACCOUNT-STATUS
+              PERFORM 2100-READ-NEXT-RECORD
+           END-PERFORM
+
+           CLOSE LDAPEXT-FILE
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-READ-NEXT-RECORD.
+           READ LDAPEXT-FILE
+               AT END
+                  MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           IF NOT WS-NO-MORE-RECORDS
+              IF WS-LDAPEXT-STATUS NOT = '00'
+                 MOVE 'Y' TO WS-END-OF-FILE
+                 DISPLAY 'LGLDAP01 - READ LDAPEXT failed, status='
+                         WS-LDAPEXT-STATUS
+              END-IF
+           END-IF
+           .
+
+       2200-SYNC-ACCOUNT-STATUS.
+           MOVE LE-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+           ADD 1 TO WS-ROWS-READ
+
+           EXEC SQL
+               SELECT ACCOUNT_STATUS
+               INTO :DB2-LOCAL-STATUS
+               FROM USER_SECURITY
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE = 100
+              ADD 1 TO WS-ROWS-SKIPPED
+           ELSE
+              IF SQLCODE NOT = 0
+                 DISPLAY 'LGLDAP01 - SELECT failed for customer '
+                         DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+                 ADD 1 TO WS-ROWS-SKIPPED
+              ELSE
+                 IF LE-AD-DISABLED AND DB2-LOCAL-STATUS = 'A'
+                    PERFORM 2300-SUSPEND-ACCOUNT
+                 ELSE
+                    IF LE-AD-ACTIVE AND DB2-LOCAL-STATUS = 'S'
+                       PERFORM 2400-REINSTATE-ACCOUNT
+                    ELSE
+                       ADD 1 TO WS-ROWS-SKIPPED
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+       2300-SUSPEND-ACCOUNT.
+           MOVE SPACES TO WS-AUTH-REQUEST
+           SET AR-SUSPEND-USER TO TRUE
+           MOVE LE-CUSTOMER-NUM TO AR-CUSTOMER-NUM
+
+           EXEC CICS LINK Program('LGAUTH01')
+                     Commarea(WS-AUTH-REQUEST)
+                     LENGTH(LENGTH OF WS-AUTH-REQUEST)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-AUTH-REQUEST TO WS-AUTH-RESPONSE
+
+           IF AS-SUCCESS
+              ADD 1 TO WS-ROWS-SUSPENDED
+              MOVE 'Account suspended - disabled in directory'
+                  TO AL-DETAILS
+              PERFORM 2500-WRITE-AUDIT-RECORD
+           ELSE
+              DISPLAY 'LGLDAP01 - suspend failed for customer '
+                      LE-CUSTOMER-NUM ' AS-RETURN-CODE='
+                      AS-RETURN-CODE
+           END-IF
+           .
+
+       2400-REINSTATE-ACCOUNT.
+           MOVE SPACES TO WS-AUTH-REQUEST
+           SET AR-REINSTATE-USER TO TRUE
+           MOVE LE-CUSTOMER-NUM TO AR-CUSTOMER-NUM
+
+           EXEC CICS LINK Program('LGAUTH01')
+                     Commarea(WS-AUTH-REQUEST)
+                     LENGTH(LENGTH OF WS-AUTH-REQUEST)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE WS-AUTH-REQUEST TO WS-AUTH-RESPONSE
+
+           IF AS-SUCCESS
+              ADD 1 TO WS-ROWS-REINSTATED
+              MOVE 'Account reinstated - active again in directory'
+                  TO AL-DETAILS
+              PERFORM 2500-WRITE-AUDIT-RECORD
+           ELSE
+              DISPLAY 'LGLDAP01 - reinstate failed for customer '
+                      LE-CUSTOMER-NUM ' AS-RETURN-CODE='
+                      AS-RETURN-CODE
+           END-IF
+           .
+
+       2500-WRITE-AUDIT-RECORD.
+           MOVE WS-NOW-TIMESTAMP TO AL-TIMESTAMP
+           MOVE LE-CUSTOMER-NUM TO AL-CUSTOMER-NUM
+           MOVE LE-USERNAME TO AL-USERNAME
+           MOVE AW-ACTION TO AL-ACTION
+           MOVE AW-RESULT TO AL-RESULT
+           MOVE SPACES TO AL-CLIENT-IP
+           MOVE SPACES TO AL-USER-AGENT
+           MOVE SPACES TO AL-ERROR-CODE
+
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+               (TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE, DETAILS)
+               VALUES
+               (:AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Commit and report results                                     *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-ROWS-READ TO WS-ROWS-READ-DISPLAY
+           MOVE WS-ROWS-SUSPENDED TO WS-ROWS-SUSPENDED-DISPLAY
+           MOVE WS-ROWS-REINSTATED TO WS-ROWS-REINSTATED-DISPLAY
+           MOVE WS-ROWS-SKIPPED TO WS-ROWS-SKIPPED-DISPLAY
+           DISPLAY 'LGLDAP01 - Directory records read:   '
+                   WS-ROWS-READ-DISPLAY
+           DISPLAY 'LGLDAP01 - Accounts suspended:        '
+                   WS-ROWS-SUSPENDED-DISPLAY
+           DISPLAY 'LGLDAP01 - Accounts reinstated:       '
+                   WS-ROWS-REINSTATED-DISPLAY
+           DISPLAY 'LGLDAP01 - Records skipped/unmatched:  '
+                   WS-ROWS-SKIPPED-DISPLAY
+           DISPLAY 'LGLDAP01 - LDAP/AD status sync batch complete'
+           .
