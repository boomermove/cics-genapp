@@ -0,0 +1,345 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Locked/Suspended Account Maintenance     *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGLOCK01.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGLOCK01 - Locked/Suspended Account Maintenance      *
+      * Purpose: Pseudo-conversational helpdesk transaction driving   *
+      *          the LGLOCKM map. Lists USER_SECURITY rows with       *
+      *          ACCOUNT_STATUS = 'L' (locked) or 'S' (suspended) and *
+      *          lets the operator key U/S/R against a selected row   *
+      *          to unlock, suspend or reinstate it, by calling       *
+      *          LGAUTH01's UNLKUSER/SUSPENDU/REINSTAT functions - the *
+      *          same functions any other caller drives via a direct  *
+      *          AUTH-REQUEST commarea, so no account rule is         *
+      *          duplicated here.                                     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGLOCK01----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Symbolic map                                                   *
+      *----------------------------------------------------------------*
+           COPY LGLOCKM.
+
+      *----------------------------------------------------------------*
+      * CICS response and terminal work areas                         *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RESP                 PIC S9(8) COMP.
+           05  WS-RESP2                PIC S9(8) COMP.
+           05  WS-ABSTIME              PIC S9(15) COMP-3.
+           05  WS-DATE                 PIC X(10).
+           05  WS-TIME                 PIC X(8).
+           05  WS-ROW-INDEX            PIC 9(2) COMP.
+           05  WS-ROWS-FOUND           PIC 9(2) COMP VALUE 0.
+           05  WS-MAX-ROWS             PIC 9(2) COMP VALUE 05.
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+           05  WS-SELECTED-COUNT       PIC 9(2) COMP VALUE 0.
+           05  WS-SELECTED-INDEX       PIC 9(2) COMP VALUE 0.
+           05  WS-SEL-ACTION           PIC X(1).
+           05  WS-MSG-SET              PIC X(1) VALUE 'N'.
+               88  WS-MESSAGE-ALREADY-SET VALUE 'Y'.
+      *    LC-ATTEMPTS is PIC S9(4) COMP but ATTMO is PIC X(2) - a
+      *    direct MOVE of a COMP value into an alphanumeric field left-
+      *    justifies and truncates the binary representation rather
+      *    than moving its printable digits, so the count is re-edited
+      *    through this PIC 99 field first.
+           05  WS-ATTEMPTS-DISP         PIC 99.
+
+      *----------------------------------------------------------------*
+      * USER_SECURITY lock/suspend list cursor host variables         *
+      *----------------------------------------------------------------*
+       01  DB2-LOCK-LIST.
+           05  DB2-LOCK-CUSTOMERNUM    PIC S9(9) COMP.
+           05  DB2-LOCK-USERNAME       PIC X(32).
+           05  DB2-LOCK-STATUS         PIC X(1).
+           05  DB2-LOCK-ATTEMPTS       PIC S9(4) COMP.
+           05  DB2-LOCK-TIME           PIC X(26).
+
+      *----------------------------------------------------------------*
+      * LGAUTH01 request/response commarea - WS-AUTH-REQUEST is built  *
+      * and passed as the LINK commarea, then re-read as               *
+      * WS-AUTH-RESPONSE once LGAUTH01 returns, the same two-copybook  *
+      * pattern LGACDB01 uses to drive LGAUTH01.                       *
+      *----------------------------------------------------------------*
+       01  WS-AUTH-REQUEST.
+           COPY AUTH-REQUEST.
+
+       01  WS-AUTH-RESPONSE.
+           COPY AUTH-RESPONSE.
+
+      *----------------------------------------------------------------*
+      * USER_SECURITY lock/suspend row cursor                         *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE LOCKLIST_CURSOR CURSOR FOR
+               SELECT CUSTOMER_NUM, USERNAME, ACCOUNT_STATUS,
+                      LOGIN_ATTEMPTS, LOCKOUT_TIME
+               FROM USER_SECURITY
+               WHERE ACCOUNT_STATUS = 'L' OR ACCOUNT_STATUS = 'S'
+      *        LOCKOUT_TIME is stored DD-MM-YYYYTHH:MM:SS (LGAUTH01
+      *        3520-RECORD-IP-FAILURE et al.), which does not sort
+      *        chronologically as text, so the ORDER BY reorders it
+      *        into YYYYMMDDHHMISS via SUBSTR first - this list is
+      *        capped at WS-MAX-ROWS, so a lexical mis-sort here could
+      *        push a genuinely more-recent lockout off the list.
+               ORDER BY SUBSTR(LOCKOUT_TIME,7,4) ||
+                        SUBSTR(LOCKOUT_TIME,4,2) ||
+                        SUBSTR(LOCKOUT_TIME,1,2) ||
+                        SUBSTR(LOCKOUT_TIME,12,2) ||
+                        SUBSTR(LOCKOUT_TIME,15,2) ||
+                        SUBSTR(LOCKOUT_TIME,18,2) DESC
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Commarea - carries the row list from one pseudo-conversational *
+      * trip to the next, so the action a PF key drives is applied to  *
+      * the row the operator actually saw, not whatever USER_SECURITY  *
+      * looks like by the time the RECEIVE MAP comes back. The display *
+      * fields are cached here too, alongside LC-CUSTOMER-NUM, so the  *
+      * map is always painted from the same single cursor pass that    *
+      * resolved LC-CUSTOMER-NUM - a second, independent query against  *
+      * the live table could return a different row order or set.      *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  LC-ROW-COUNT            PIC 9(2).
+           05  LC-ROW-TABLE OCCURS 5 TIMES INDEXED BY LC-IDX.
+               10  LC-CUSTOMER-NUM     PIC 9(10).
+               10  LC-USERNAME         PIC X(32).
+               10  LC-STATUS           PIC X(1).
+               10  LC-ATTEMPTS         PIC S9(4) COMP.
+               10  LC-LOCKOUT-TIME     PIC X(26).
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing - first entry builds and sends the list, a    *
+      * later entry (EIBCALEN > 0) processes the PF key the operator  *
+      * pressed against the commarea's remembered row list             *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           MOVE 'N' TO WS-MSG-SET
+
+           IF EIBCALEN = 0
+              MOVE LOW-VALUES TO LGLOCKMO
+              MOVE 0 TO LC-ROW-COUNT
+              PERFORM 2000-BUILD-AND-SEND-LIST
+           ELSE
+              PERFORM 3000-PROCESS-AID
+           END-IF
+
+           EXEC CICS RETURN TRANSID(EIBTRNID)
+                     COMMAREA(DFHCOMMAREA)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Build the list of locked/suspended accounts and send the map  *
+      *----------------------------------------------------------------*
+       2000-BUILD-AND-SEND-LIST.
+           PERFORM 2100-LOAD-ROWS
+           PERFORM 2200-FORMAT-MAP
+
+           IF NOT WS-MESSAGE-ALREADY-SET
+              MOVE SPACES TO MSGLINEO
+              MOVE 'LGLOCK01 - accounts requiring attention' TO MSGLINEO
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYY(WS-DATE) DATESEP
+                     TIME(WS-TIME) TIMESEP
+           END-EXEC
+           MOVE WS-DATE TO MDATEO
+           MOVE WS-TIME TO MTIMEO
+
+           EXEC CICS SEND MAP('LGLOCKM') MAPSET('LGLOCKS')
+                     FROM(LGLOCKMO) ERASE
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Open the cursor once and fetch up to WS-MAX-ROWS locked/       *
+      * suspended rows, caching each row's key and display fields     *
+      * together in LC-ROW-TABLE so the map painted by 2200-FORMAT-MAP *
+      * always matches the same single pass that resolved              *
+      * LC-CUSTOMER-NUM - there is no second query to drift out of     *
+      * step with it.                                                  *
+      *----------------------------------------------------------------*
+       2100-LOAD-ROWS.
+           MOVE 0 TO WS-ROWS-FOUND
+           MOVE 0 TO LC-ROW-COUNT
+           MOVE 'N' TO WS-END-OF-CURSOR
+
+           EXEC SQL
+               OPEN LOCKLIST_CURSOR
+           END-EXEC
+
+           IF SQLCODE = 0
+              PERFORM 2110-FETCH-NEXT-ROW
+                  UNTIL WS-NO-MORE-ROWS
+                     OR WS-ROWS-FOUND = WS-MAX-ROWS
+
+              EXEC SQL
+                  CLOSE LOCKLIST_CURSOR
+              END-EXEC
+           END-IF
+           .
+
+       2110-FETCH-NEXT-ROW.
+           EXEC SQL
+               FETCH LOCKLIST_CURSOR
+               INTO :DB2-LOCK-CUSTOMERNUM, :DB2-LOCK-USERNAME,
+                    :DB2-LOCK-STATUS, :DB2-LOCK-ATTEMPTS,
+                    :DB2-LOCK-TIME
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              ADD 1 TO WS-ROWS-FOUND
+              MOVE WS-ROWS-FOUND TO LC-ROW-COUNT
+              SET LC-IDX TO WS-ROWS-FOUND
+              MOVE DB2-LOCK-CUSTOMERNUM TO LC-CUSTOMER-NUM(LC-IDX)
+              MOVE DB2-LOCK-USERNAME TO LC-USERNAME(LC-IDX)
+              MOVE DB2-LOCK-STATUS TO LC-STATUS(LC-IDX)
+              MOVE DB2-LOCK-ATTEMPTS TO LC-ATTEMPTS(LC-IDX)
+              MOVE DB2-LOCK-TIME TO LC-LOCKOUT-TIME(LC-IDX)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Move each row 2100-LOAD-ROWS already cached in LC-ROW-TABLE    *
+      * into the corresponding map occurrence - no re-query of         *
+      * USER_SECURITY here, so what the operator sees is guaranteed to *
+      * be the same rows LC-CUSTOMER-NUM was resolved from.            *
+      *----------------------------------------------------------------*
+       2200-FORMAT-MAP.
+           MOVE LOW-VALUES TO LGLOCKMO
+           MOVE 0 TO WS-ROW-INDEX
+
+           PERFORM 2210-FORMAT-NEXT-ROW
+               UNTIL WS-ROW-INDEX = LC-ROW-COUNT
+           .
+
+       2210-FORMAT-NEXT-ROW.
+           ADD 1 TO WS-ROW-INDEX
+           SET LC-IDX TO WS-ROW-INDEX
+           MOVE LC-CUSTOMER-NUM(LC-IDX) TO CNUMO(LC-IDX)
+           MOVE LC-USERNAME(LC-IDX) TO UNAMO(LC-IDX)
+           MOVE LC-STATUS(LC-IDX) TO STATO(LC-IDX)
+           MOVE LC-ATTEMPTS(LC-IDX) TO WS-ATTEMPTS-DISP
+           MOVE WS-ATTEMPTS-DISP TO ATTMO(LC-IDX)
+           MOVE LC-LOCKOUT-TIME(LC-IDX) TO LOCKTO(LC-IDX)
+           .
+
+      *----------------------------------------------------------------*
+      * Dispatch on the AID key the operator pressed                  *
+      *----------------------------------------------------------------*
+       3000-PROCESS-AID.
+           EVALUATE EIBAID
+               WHEN DFHPF3
+                   EXEC CICS RETURN END-EXEC
+               WHEN DFHPF5
+                   MOVE 'U' TO WS-SEL-ACTION
+                   PERFORM 3100-APPLY-ACTION
+               WHEN DFHPF6
+                   MOVE 'S' TO WS-SEL-ACTION
+                   PERFORM 3100-APPLY-ACTION
+               WHEN DFHPF7
+                   MOVE 'R' TO WS-SEL-ACTION
+                   PERFORM 3100-APPLY-ACTION
+               WHEN DFHENTER
+                   CONTINUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           PERFORM 2000-BUILD-AND-SEND-LIST
+           .
+
+      *----------------------------------------------------------------*
+      * Find the one row the operator marked with a non-blank SEL     *
+      * field and link to LGAUTH01 with the matching function          *
+      *----------------------------------------------------------------*
+       3100-APPLY-ACTION.
+           EXEC CICS RECEIVE MAP('LGLOCKM') MAPSET('LGLOCKS')
+                     INTO(LGLOCKMI) RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 0 TO WS-SELECTED-COUNT
+           MOVE 0 TO WS-SELECTED-INDEX
+
+           PERFORM VARYING WS-ROW-INDEX FROM 1 BY 1
+                   UNTIL WS-ROW-INDEX > LC-ROW-COUNT
+              SET LC-IDX TO WS-ROW-INDEX
+              IF ACTNI(LC-IDX) NOT = SPACES
+                 ADD 1 TO WS-SELECTED-COUNT
+                 MOVE WS-ROW-INDEX TO WS-SELECTED-INDEX
+              END-IF
+           END-PERFORM
+
+           IF WS-SELECTED-COUNT NOT = 1
+              MOVE 'LGLOCK01 - select exactly one row' TO MSGLINEO
+              MOVE 'Y' TO WS-MSG-SET
+           ELSE
+              SET LC-IDX TO WS-SELECTED-INDEX
+              MOVE SPACES TO WS-AUTH-REQUEST
+              MOVE LC-CUSTOMER-NUM(LC-IDX) TO AR-CUSTOMER-NUM
+
+              EVALUATE WS-SEL-ACTION
+                  WHEN 'U'
+                      SET AR-UNLOCK-USER TO TRUE
+                  WHEN 'S'
+                      SET AR-SUSPEND-USER TO TRUE
+                  WHEN 'R'
+                      SET AR-REINSTATE-USER TO TRUE
+              END-EVALUATE
+
+              EXEC CICS LINK Program('LGAUTH01')
+                        Commarea(WS-AUTH-REQUEST)
+                        LENGTH(LENGTH OF WS-AUTH-REQUEST)
+                        RESP(WS-RESP)
+              END-EXEC
+
+              MOVE WS-AUTH-REQUEST TO WS-AUTH-RESPONSE
+
+              IF AS-SUCCESS
+                 MOVE 'LGLOCK01 - action applied' TO MSGLINEO
+              ELSE
+                 MOVE 'LGLOCK01 - action failed, see AS-RETURN-CODE'
+                     TO MSGLINEO
+              END-IF
+              MOVE 'Y' TO WS-MSG-SET
+           END-IF
+           .
