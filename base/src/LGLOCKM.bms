@@ -0,0 +1,83 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Locked/Suspended Account Maintenance Map *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Mapset:  LGLOCKS                                               *
+      * Map:     LGLOCKM                                               *
+      * Purpose: Helpdesk maintenance screen for LGLOCK01 - lists up   *
+      *          to five USER_SECURITY rows with ACCOUNT_STATUS = 'L'  *
+      *          (locked) or 'S' (suspended), and lets the operator    *
+      *          key an action against a selected row without needing *
+      *          programmer access to drive LGAUTH01 directly.         *
+      *----------------------------------------------------------------*
+       LGLOCKS  DFHMSD TYPE=&SYSPARM,                                  X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+
+       LGLOCKM  DFHMDI SIZE=(24,80),                                   X
+               LINE=1,                                                 X
+               COLUMN=1
+
+       TITLE1   DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,NORM),        X
+               INITIAL='LGLOCK01 - ACCOUNT LOCK/SUSPEND MAINTENANCE'
+       MDATE    DFHMDF POS=(01,62),LENGTH=8,ATTRB=(PROT,NORM)
+       MTIME    DFHMDF POS=(01,72),LENGTH=8,ATTRB=(PROT,NORM)
+
+       HDG1     DFHMDF POS=(03,01),LENGTH=78,ATTRB=(PROT,NORM),        X
+               INITIAL='CUST NUM   USERNAME              ST  ATTEMPTS X
+               LOCKOUT-TIME          SEL'
+
+      *----------------------------------------------------------------*
+      * Detail lines 1-5 - one USER_SECURITY row per line               *
+      *----------------------------------------------------------------*
+       CNUM1    DFHMDF POS=(05,01),LENGTH=10,ATTRB=(PROT,NORM)
+       UNAM1    DFHMDF POS=(05,12),LENGTH=20,ATTRB=(PROT,NORM)
+       STAT1    DFHMDF POS=(05,34),LENGTH=1,ATTRB=(PROT,NORM)
+       ATTM1    DFHMDF POS=(05,38),LENGTH=2,ATTRB=(PROT,NORM)
+       LOCKT1   DFHMDF POS=(05,49),LENGTH=19,ATTRB=(PROT,NORM)
+       ACTN1    DFHMDF POS=(05,75),LENGTH=1,ATTRB=(UNPROT,NORM)
+
+       CNUM2    DFHMDF POS=(07,01),LENGTH=10,ATTRB=(PROT,NORM)
+       UNAM2    DFHMDF POS=(07,12),LENGTH=20,ATTRB=(PROT,NORM)
+       STAT2    DFHMDF POS=(07,34),LENGTH=1,ATTRB=(PROT,NORM)
+       ATTM2    DFHMDF POS=(07,38),LENGTH=2,ATTRB=(PROT,NORM)
+       LOCKT2   DFHMDF POS=(07,49),LENGTH=19,ATTRB=(PROT,NORM)
+       ACTN2    DFHMDF POS=(07,75),LENGTH=1,ATTRB=(UNPROT,NORM)
+
+       CNUM3    DFHMDF POS=(09,01),LENGTH=10,ATTRB=(PROT,NORM)
+       UNAM3    DFHMDF POS=(09,12),LENGTH=20,ATTRB=(PROT,NORM)
+       STAT3    DFHMDF POS=(09,34),LENGTH=1,ATTRB=(PROT,NORM)
+       ATTM3    DFHMDF POS=(09,38),LENGTH=2,ATTRB=(PROT,NORM)
+       LOCKT3   DFHMDF POS=(09,49),LENGTH=19,ATTRB=(PROT,NORM)
+       ACTN3    DFHMDF POS=(09,75),LENGTH=1,ATTRB=(UNPROT,NORM)
+
+       CNUM4    DFHMDF POS=(11,01),LENGTH=10,ATTRB=(PROT,NORM)
+       UNAM4    DFHMDF POS=(11,12),LENGTH=20,ATTRB=(PROT,NORM)
+       STAT4    DFHMDF POS=(11,34),LENGTH=1,ATTRB=(PROT,NORM)
+       ATTM4    DFHMDF POS=(11,38),LENGTH=2,ATTRB=(PROT,NORM)
+       LOCKT4   DFHMDF POS=(11,49),LENGTH=19,ATTRB=(PROT,NORM)
+       ACTN4    DFHMDF POS=(11,75),LENGTH=1,ATTRB=(UNPROT,NORM)
+
+       CNUM5    DFHMDF POS=(13,01),LENGTH=10,ATTRB=(PROT,NORM)
+       UNAM5    DFHMDF POS=(13,12),LENGTH=20,ATTRB=(PROT,NORM)
+       STAT5    DFHMDF POS=(13,34),LENGTH=1,ATTRB=(PROT,NORM)
+       ATTM5    DFHMDF POS=(13,38),LENGTH=2,ATTRB=(PROT,NORM)
+       LOCKT5   DFHMDF POS=(13,49),LENGTH=19,ATTRB=(PROT,NORM)
+       ACTN5    DFHMDF POS=(13,75),LENGTH=1,ATTRB=(UNPROT,NORM)
+
+       MSGLINE  DFHMDF POS=(21,01),LENGTH=79,ATTRB=(PROT,BRT)
+
+       PFLINE1  DFHMDF POS=(23,01),LENGTH=78,ATTRB=(PROT,NORM),        X
+               INITIAL='PF3=EXIT  PF5=UNLOCK SEL''D  PF6=SUSPEND SEL' X
+               'D  PF7=REINSTATE SEL''D  ENTER=REFRESH'
+
+       LGLOCKS  DFHMSD TYPE=FINAL
+               END
