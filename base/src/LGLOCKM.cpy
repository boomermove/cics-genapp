@@ -0,0 +1,103 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Locked/Suspended Account Maintenance Map *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Symbolic map for LGLOCKM (mapset LGLOCKS), hand-maintained in  *
+      * step with LGLOCKM.bms - see that member for the physical map. *
+      *----------------------------------------------------------------*
+       01  LGLOCKMI.
+           02  FILLER               PIC X(12).
+           02  TITLE1L              COMP PIC S9(4).
+           02  TITLE1F              PICTURE X.
+           02  FILLER REDEFINES TITLE1F.
+               03  TITLE1A          PICTURE X.
+           02  TITLE1I              PICTURE X(40).
+           02  MDATEL               COMP PIC S9(4).
+           02  MDATEF               PICTURE X.
+           02  FILLER REDEFINES MDATEF.
+               03  MDATEA           PICTURE X.
+           02  MDATEI               PICTURE X(8).
+           02  MTIMEL               COMP PIC S9(4).
+           02  MTIMEF               PICTURE X.
+           02  FILLER REDEFINES MTIMEF.
+               03  MTIMEA           PICTURE X.
+           02  MTIMEI               PICTURE X(8).
+           02  HDG1L                COMP PIC S9(4).
+           02  HDG1F                PICTURE X.
+           02  FILLER REDEFINES HDG1F.
+               03  HDG1A            PICTURE X.
+           02  HDG1I                PICTURE X(78).
+           02  LGLOCK-DETAIL-I OCCURS 5 TIMES.
+               03  CNUML            COMP PIC S9(4).
+               03  CNUMF            PICTURE X.
+               03  FILLER REDEFINES CNUMF.
+                   04  CNUMA        PICTURE X.
+               03  CNUMI            PICTURE X(10).
+               03  UNAML            COMP PIC S9(4).
+               03  UNAMF            PICTURE X.
+               03  FILLER REDEFINES UNAMF.
+                   04  UNAMA        PICTURE X.
+               03  UNAMI            PICTURE X(20).
+               03  STATL            COMP PIC S9(4).
+               03  STATF            PICTURE X.
+               03  FILLER REDEFINES STATF.
+                   04  STATA        PICTURE X.
+               03  STATI            PICTURE X(1).
+               03  ATTML            COMP PIC S9(4).
+               03  ATTMF            PICTURE X.
+               03  FILLER REDEFINES ATTMF.
+                   04  ATTMA        PICTURE X.
+               03  ATTMI            PICTURE X(2).
+               03  LOCKTL           COMP PIC S9(4).
+               03  LOCKTF           PICTURE X.
+               03  FILLER REDEFINES LOCKTF.
+                   04  LOCKTA       PICTURE X.
+               03  LOCKTI           PICTURE X(19).
+               03  ACTNL            COMP PIC S9(4).
+               03  ACTNF            PICTURE X.
+               03  FILLER REDEFINES ACTNF.
+                   04  ACTNA        PICTURE X.
+               03  ACTNI            PICTURE X(1).
+           02  MSGLINEL             COMP PIC S9(4).
+           02  MSGLINEF             PICTURE X.
+           02  FILLER REDEFINES MSGLINEF.
+               03  MSGLINEA         PICTURE X.
+           02  MSGLINEI             PICTURE X(79).
+           02  PFLINE1L             COMP PIC S9(4).
+           02  PFLINE1F             PICTURE X.
+           02  FILLER REDEFINES PFLINE1F.
+               03  PFLINE1A         PICTURE X.
+           02  PFLINE1I             PICTURE X(78).
+
+       01  LGLOCKMO REDEFINES LGLOCKMI.
+           02  FILLER               PIC X(12).
+           02  FILLER               PIC X(3).
+           02  TITLE1O              PICTURE X(40).
+           02  FILLER               PIC X(3).
+           02  MDATEO               PICTURE X(8).
+           02  FILLER               PIC X(3).
+           02  MTIMEO               PICTURE X(8).
+           02  FILLER               PIC X(3).
+           02  HDG1O                PICTURE X(78).
+           02  LGLOCK-DETAIL-O OCCURS 5 TIMES.
+               03  FILLER           PIC X(3).
+               03  CNUMO            PICTURE X(10).
+               03  FILLER           PIC X(3).
+               03  UNAMO            PICTURE X(20).
+               03  FILLER           PIC X(3).
+               03  STATO            PICTURE X(1).
+               03  FILLER           PIC X(3).
+               03  ATTMO            PICTURE X(2).
+               03  FILLER           PIC X(3).
+               03  LOCKTO           PICTURE X(19).
+               03  FILLER           PIC X(3).
+               03  ACTNO            PICTURE X(1).
+           02  FILLER               PIC X(3).
+           02  MSGLINEO             PICTURE X(79).
+           02  FILLER               PIC X(3).
+           02  PFLINE1O             PICTURE X(78).
