@@ -0,0 +1,28 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Policy Summary Layout                    *
+      * (C) Copyright IBM Corp. 2011, 2020. All Rights Reserved       *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * WS-CUSTOMER-LEN - minimum length (in bytes) of the customer   *
+      * portion of LGCMAREA that an inquire caller must have          *
+      * allocated before LGICUS01/LGICDB01 are LINKed to.             *
+      *----------------------------------------------------------------*
+       01  WS-CUSTOMER-LEN             PIC S9(4) COMP VALUE +225.
+
+      *----------------------------------------------------------------*
+      * LGPOLICY-MAX-POLICIES - number of CA-POLICY-TABLE entries     *
+      * that fit in one page of a paged policy inquiry                *
+      *----------------------------------------------------------------*
+       01  LGPOLICY-MAX-POLICIES       PIC 9(3) VALUE 010.
+
+      *----------------------------------------------------------------*
+      * Individual policy summary record layout                       *
+      *----------------------------------------------------------------*
+       01  POLICY-RECORD.
+           05  PR-POLICY-NUM           PIC X(10).
+           05  PR-POLICY-TYPE          PIC X(1).
+               88  PR-ENDOWMENT        VALUE 'E'.
+               88  PR-HOUSE            VALUE 'H'.
+               88  PR-MOTOR            VALUE 'M'.
+           05  PR-EFFECTIVE-DATE       PIC X(10).
