@@ -0,0 +1,19 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Password Policy Settings                 *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Password Policy Structure                                      *
+      * Shared by LGSECUR (as PASSWORD-POLICY) and by any program     *
+      * that keeps its own working copy of the password policy        *
+      *----------------------------------------------------------------*
+       05  PP-REQUIRE-UPPER        PIC X(1) VALUE 'Y'.
+       05  PP-REQUIRE-LOWER        PIC X(1) VALUE 'Y'.
+       05  PP-REQUIRE-DIGIT        PIC X(1) VALUE 'Y'.
+       05  PP-REQUIRE-SPECIAL      PIC X(1) VALUE 'Y'.
+       05  PP-HISTORY-COUNT        PIC 9(2) VALUE 05.
+       05  PP-COMPLEXITY-SCORE     PIC 9(2) VALUE 60.
