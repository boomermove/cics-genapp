@@ -0,0 +1,38 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Security Configuration Settings          *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+      *----------------------------------------------------------------*
+      * Security Settings                                              *
+      * Shared by LGSECUR (as SECURITY-CONFIG) and by any program     *
+      * that keeps its own working copy of the security defaults      *
+      *----------------------------------------------------------------*
+       05  SC-HASH-ALGORITHM        PIC X(8) VALUE 'SHA256  '.
+       05  SC-SALT-LENGTH          PIC 9(2) VALUE 16.
+       05  SC-MIN-PASSWORD-LENGTH  PIC 9(2) VALUE 08.
+       05  SC-MAX-PASSWORD-LENGTH  PIC 9(2) VALUE 32.
+       05  SC-PASSWORD-EXPIRY-DAYS PIC 9(3) VALUE 090.
+       05  SC-PASSWORD-WARN-DAYS   PIC 9(3) VALUE 014.
+       05  SC-PASSWORD-MIN-AGE-DAYS PIC 9(3) VALUE 001.
+       05  SC-MAX-LOGIN-ATTEMPTS   PIC 9(2) VALUE 03.
+       05  SC-LOCKOUT-DURATION     PIC 9(4) VALUE 1800.
+       05  SC-LOCKOUT-RESET-DAYS   PIC 9(3) VALUE 001.
+       05  SC-LOCKOUT-MAX-MULT     PIC 9(2) VALUE 08.
+       05  SC-IP-MAX-ATTEMPTS      PIC 9(3) VALUE 020.
+       05  SC-IP-MAX-DISTINCT-USERS PIC 9(2) VALUE 05.
+       05  SC-IP-BLOCK-DURATION    PIC 9(4) VALUE 1800.
+       05  SC-IP-WINDOW-MINUTES    PIC 9(4) VALUE 0060.
+       05  SC-SESSION-TIMEOUT      PIC 9(4) VALUE 3600.
+       05  SC-RESET-CODE-TTL       PIC 9(4) VALUE 0900.
+       05  SC-MFA-CODE-TTL         PIC 9(4) VALUE 0300.
+       05  SC-DORMANCY-DAYS        PIC 9(4) VALUE 0180.
+       05  SC-AUDIT-RETENTION-DAYS PIC 9(4) VALUE 0365.
+       05  SC-STRICT-HISTORY-DAYS  PIC 9(4) VALUE 0365.
+       05  SC-AUDIT-LEVEL          PIC X(1) VALUE 'A'.
+           88  SC-AUDIT-ALL        VALUE 'A'.
+           88  SC-AUDIT-FAIL       VALUE 'F'.
+           88  SC-AUDIT-NONE       VALUE 'N'.
