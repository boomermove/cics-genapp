@@ -0,0 +1,226 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Bulk Customer/User Provisioning Job      *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGACBLK.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGACBLK - Bulk Customer/User Provisioning Batch Job  *
+      * Purpose: Reads a sequential file of new customers (name, DOB, *
+      *          address, etc - same 225-byte layout as KSDSCUST) and *
+      *          drives LGACDB01 once per record with CA-REQUEST-ID = *
+      *          '01ACUS', the same add-customer request the online   *
+      *          transaction builds. LGACDB01 already orchestrates    *
+      *          the full chain a migrated customer needs - it LINKs  *
+      *          to LGACVS01 to write KSDSCUST, then to LGAUTH01's     *
+      *          CREATEU to provision the USER_SECURITY row, then     *
+      *          inserts DB2 CUSTOMER itself - so this job only needs *
+      *          to drive LGACDB01, not each of the three separately. *
+      *          A batch program has no CICS EIB of its own, so the   *
+      *          EXEC CICS LINK calls below run over the External     *
+      *          CICS Interface (EXCI), the standard way a z/OS batch *
+      *          job reaches an existing CICS program without         *
+      *          duplicating its logic outside CICS.                  *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWCUST-FILE ASSIGN TO NEWCUST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEWCUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * Incoming customer record - field-for-field the same shape as  *
+      * KSDSCUST-RECORD/CA-CUSTOMER-DATA, one row per new customer to *
+      * be provisioned                                                 *
+      *----------------------------------------------------------------*
+       FD  NEWCUST-FILE
+           RECORD CONTAINS 225 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  NEWCUST-RECORD.
+           05  NC-FIRST-NAME           PIC X(10).
+           05  NC-LAST-NAME            PIC X(20).
+           05  NC-DOB                  PIC X(10).
+           05  NC-HOUSE-NAME           PIC X(20).
+           05  NC-HOUSE-NUM            PIC X(4).
+           05  NC-POSTCODE             PIC X(8).
+           05  NC-PHONE-MOBILE         PIC X(15).
+           05  NC-PHONE-HOME           PIC X(15).
+           05  NC-EMAIL-ADDRESS        PIC X(40).
+           05  NC-RECORD-FILLER        PIC X(83).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGACBLK----WS'.
+
+      *----------------------------------------------------------------*
+      * CICS response work areas (EXCI LINK to LGACDB01)               *
+      *----------------------------------------------------------------*
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-RESP2                    PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      * File and control working storage                               *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-NEWCUST-STATUS       PIC X(2) VALUE '00'.
+           05  WS-END-OF-FILE          PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-RECORDS  VALUE 'Y'.
+           05  WS-ROWS-READ            PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-PROVISIONED     PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-REJECTED        PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-DISPLAY         PIC Z(6)9.
+           05  WS-CUSTNUM-DISPLAY      PIC Z(9)9.
+
+      *----------------------------------------------------------------*
+      * Commarea passed to LGACDB01 - callers must supply the full    *
+      * 32767-byte area 1000-INIT in LGACDB01 checks WS-CALEN against, *
+      * with LGCMAREA's fields occupying the front of it               *
+      *----------------------------------------------------------------*
+       01  WS-CMAREA-BUFFER             PIC X(32767).
+       01  WS-CMAREA REDEFINES WS-CMAREA-BUFFER.
+           COPY LGCMAREA.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROVISION-CUSTOMERS
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Open the input file and prime the read-ahead                  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           DISPLAY 'LGACBLK - Bulk customer/user provisioning starting'
+
+           OPEN INPUT NEWCUST-FILE
+
+           IF WS-NEWCUST-STATUS NOT = '00'
+              DISPLAY 'LGACBLK - OPEN NEWCUST failed, status='
+                      WS-NEWCUST-STATUS
+              MOVE '80' TO WS-RETURN-CODE
+              MOVE 'Y' TO WS-END-OF-FILE
+           ELSE
+              PERFORM 1100-READ-NEXT-RECORD
+           END-IF
+           .
+
+       1100-READ-NEXT-RECORD.
+           READ NEWCUST-FILE
+
+           IF WS-NEWCUST-STATUS = '10'
+              MOVE 'Y' TO WS-END-OF-FILE
+           ELSE
+              IF WS-NEWCUST-STATUS NOT = '00'
+                 DISPLAY 'LGACBLK - READ NEWCUST failed, status='
+                         WS-NEWCUST-STATUS
+                 MOVE 'Y' TO WS-END-OF-FILE
+              ELSE
+                 ADD 1 TO WS-ROWS-READ
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Provision one customer/user per input record                  *
+      *----------------------------------------------------------------*
+       2000-PROVISION-CUSTOMERS.
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+              PERFORM 2100-BUILD-COMMAREA
+              PERFORM 2200-CREATE-CUSTOMER
+              PERFORM 1100-READ-NEXT-RECORD
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * Map the incoming record onto an add-customer request commarea *
+      *----------------------------------------------------------------*
+       2100-BUILD-COMMAREA.
+           MOVE SPACES TO WS-CMAREA-BUFFER
+           MOVE '01ACUS' TO CA-REQUEST-ID
+           MOVE SPACES TO CA-CUSTOMER-NUM
+           MOVE NC-FIRST-NAME TO CA-FIRST-NAME
+           MOVE NC-LAST-NAME TO CA-LAST-NAME
+           MOVE NC-DOB TO CA-DOB
+           MOVE NC-HOUSE-NAME TO CA-HOUSE-NAME
+           MOVE NC-HOUSE-NUM TO CA-HOUSE-NUM
+           MOVE NC-POSTCODE TO CA-POSTCODE
+           MOVE NC-PHONE-MOBILE TO CA-PHONE-MOBILE
+           MOVE NC-PHONE-HOME TO CA-PHONE-HOME
+           MOVE NC-EMAIL-ADDRESS TO CA-EMAIL-ADDRESS
+           .
+
+      *----------------------------------------------------------------*
+      * Drive LGACDB01, which writes KSDSCUST via LGACVS01, creates    *
+      * the USER_SECURITY row via LGAUTH01 CREATEU, and inserts DB2   *
+      * CUSTOMER, all under its own unit of work                      *
+      *----------------------------------------------------------------*
+       2200-CREATE-CUSTOMER.
+           EXEC CICS LINK Program('LGACDB01')
+                     Commarea(WS-CMAREA-BUFFER)
+                     LENGTH(LENGTH OF WS-CMAREA-BUFFER)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              ADD 1 TO WS-ROWS-REJECTED
+              DISPLAY 'LGACBLK - LGACDB01 LINK failed for '
+                      NC-FIRST-NAME ' ' NC-LAST-NAME
+                      ' RESP=' WS-RESP
+           ELSE
+              IF CA-RETURN-CODE = '00'
+                 ADD 1 TO WS-ROWS-PROVISIONED
+                 MOVE CA-CUSTOMER-NUM TO WS-CUSTNUM-DISPLAY
+                 DISPLAY 'LGACBLK - provisioned customer '
+                         WS-CUSTNUM-DISPLAY ' ' NC-FIRST-NAME
+                         ' ' NC-LAST-NAME
+              ELSE
+                 ADD 1 TO WS-ROWS-REJECTED
+                 DISPLAY 'LGACBLK - rejected ' NC-FIRST-NAME ' '
+                         NC-LAST-NAME ' CA-RETURN-CODE='
+                         CA-RETURN-CODE
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Close the input file and report results                       *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE NEWCUST-FILE
+
+           MOVE WS-ROWS-READ TO WS-ROWS-DISPLAY
+           DISPLAY 'LGACBLK - Records read: ' WS-ROWS-DISPLAY
+           MOVE WS-ROWS-PROVISIONED TO WS-ROWS-DISPLAY
+           DISPLAY 'LGACBLK - Customers provisioned: ' WS-ROWS-DISPLAY
+           MOVE WS-ROWS-REJECTED TO WS-ROWS-DISPLAY
+           DISPLAY 'LGACBLK - Records rejected: ' WS-ROWS-DISPLAY
+           DISPLAY 'LGACBLK - Bulk provisioning batch complete'
+           .
