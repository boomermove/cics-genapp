@@ -27,11 +27,6 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       
-      *----------------------------------------------------------------*
-      * Security configuration                                         *
-      *----------------------------------------------------------------*
-       COPY LGSECUR.
-      
       *----------------------------------------------------------------*
       * Common defintions                                              *
       *----------------------------------------------------------------*
@@ -91,7 +86,14 @@
                                        PIC S9(10) COMP.
        01  WS-CUSTOMER-NUM-REC.
            05  WS-CUSTOMER-NUM         PIC 9(10).
-      
+
+      *----------------------------------------------------------------*
+      * Customer-number ENQ retry/backoff work fields                  *
+      *----------------------------------------------------------------*
+       01  WS-ENQ-RETRY-COUNT          PIC 9         VALUE 0.
+       01  WS-ENQ-DELAY                PIC S9(7) COMP-3 VALUE 0.
+       01  WS-OPERATOR-MSG             PIC X(79)     VALUE SPACES.
+
       *----------------------------------------------------------------*
       * SQL communication area                                         *
       *----------------------------------------------------------------*
@@ -103,8 +105,6 @@
       *----------------------------------------------------------------*
        01  DB2-CUST-REC.
            COPY DB2-CUSTOMER.
-       01  WS-CUSTOMER-REC.
-           COPY DB2-CUSTOMER.
       
       *----------------------------------------------------------------*
       * Authentication variables                                       *
@@ -117,9 +117,9 @@
        01  WS-SECURITY-WORK.
            05  WS-DEFAULT-PASSWORD     PIC X(64) VALUE SPACES.
            05  WS-TEMP-PASSWORD        PIC X(16) VALUE SPACES.
+           05  WS-TEMP-PASSWORD-NUM    PIC 9(9).
       
        LINKAGE SECTION.
-       COPY LGCMAREA.
        01  DFHCOMMAREA.
            COPY LGCMAREA.
       
@@ -196,30 +196,95 @@
            .
       
        3100-GENERATE-CUSTOMER-NUMBER.
-           
-           EXEC CICS ENQ RESOURCE(WS-GENACUSTNUM-NAME) 
-                     RESP(WS-RESP)
-           END-EXEC
-           
+
+           MOVE 0 TO WS-ENQ-RETRY-COUNT
+
+           PERFORM 3110-ENQ-WITH-BACKOFF THRU 3110-EXIT
+               UNTIL WS-RESP = DFHRESP(NORMAL)
+                  OR WS-ENQ-RETRY-COUNT > LGAC-RETRY-TIMES
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 3120-ALERT-OPERATOR THRU 3120-EXIT
+               MOVE '91' TO CA-RETURN-CODE
+               PERFORM 9000-RETURN
+           END-IF
+
            EXEC CICS READCOUNTER COUNTER(WS-GENACUSTNUM-NAME)
                      VALUE(WS-GENACUSTNUM-VALUE-D)
                      RESP(WS-RESP)
            END-EXEC
-           
+
            MOVE WS-GENACUSTNUM-VALUE TO CA-CUSTOMER-NUM
-           
+
            EXEC CICS DEQ RESOURCE(WS-GENACUSTNUM-NAME)
                      RESP(WS-RESP)
            END-EXEC
            .
+
+      *----------------------------------------------------------------*
+      * One ENQ attempt. NOSUSPEND makes a held ENQ fail back here      *
+      * immediately instead of suspending the task indefinitely behind *
+      * whatever is holding (or, if that task abended without a DEQ,   *
+      * permanently holding) the resource; on failure this waits an    *
+      * increasing number of seconds before the next attempt is tried  *
+      * by the PERFORM ... UNTIL in 3100-GENERATE-CUSTOMER-NUMBER.     *
+      *----------------------------------------------------------------*
+       3110-ENQ-WITH-BACKOFF.
+           ADD 1 TO WS-ENQ-RETRY-COUNT
+
+           EXEC CICS ENQ RESOURCE(WS-GENACUSTNUM-NAME)
+                     NOSUSPEND
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              AND WS-ENQ-RETRY-COUNT <= LGAC-RETRY-TIMES
+              COMPUTE WS-ENQ-DELAY = WS-ENQ-RETRY-COUNT
+              EXEC CICS DELAY
+                        INTERVAL(WS-ENQ-DELAY)
+                        RESP(WS-RESP2)
+              END-EXEC
+           END-IF
+           .
+       3110-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * All retries exhausted and the customer-number generator is     *
+      * still ENQ'd by someone else - alert the operator console as    *
+      * well as the usual LGSTSQ error log, since a stuck ENQ here     *
+      * blocks every new customer being added until it is cleared.     *
+      *----------------------------------------------------------------*
+       3120-ALERT-OPERATOR.
+           MOVE SPACES TO WS-OPERATOR-MSG
+           STRING 'LGACDB01 CUSTOMER NUMBER ENQ STUCK ON '
+                      DELIMITED BY SIZE
+                  WS-GENACUSTNUM-NAME DELIMITED BY SIZE
+                  '- RETRIES EXHAUSTED, INVESTIGATE' DELIMITED BY SIZE
+                  INTO WS-OPERATOR-MSG
+           END-STRING
+
+           EXEC CICS WRITE OPERATOR
+                     TEXT(WS-OPERATOR-MSG)
+                     TEXTLENGTH(LENGTH OF WS-OPERATOR-MSG)
+           END-EXEC
+
+           PERFORM WRITE-ERROR-MESSAGE
+           .
+       3120-EXIT.
+           EXIT.
       
        3200-GENERATE-DEFAULT-PASSWORD.
            
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
-           
-           COMPUTE WS-TEMP-PASSWORD = 
-               'TMP' + FUNCTION INTEGER(WS-ABSTIME / 1000000)
-           
+
+           COMPUTE WS-TEMP-PASSWORD-NUM = WS-ABSTIME / 1000000
+
+           STRING 'TMP' DELIMITED BY SIZE
+                  WS-TEMP-PASSWORD-NUM DELIMITED BY SIZE
+                  INTO WS-TEMP-PASSWORD
+           END-STRING
+
            MOVE WS-TEMP-PASSWORD TO WS-DEFAULT-PASSWORD
            .
       
@@ -239,6 +304,7 @@
            MOVE SPACES TO AR-CLIENT-IP
            MOVE SPACES TO AR-USER-AGENT
            MOVE SPACES TO AR-SESSION-ID
+           MOVE CA-EMAIL-ADDRESS TO AR-EMAIL-ADDRESS
            
            MOVE WS-AUTH-REQUEST TO DFHCOMMAREA
            
