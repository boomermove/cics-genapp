@@ -0,0 +1,296 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Customer Reconciliation Batch Job        *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGACRC01.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGACRC01 - Customer Reconciliation Batch Job          *
+      * Purpose: Runs outside CICS, browsing KSDSCUST sequentially and *
+      *          checking each customer number against DB2 CUSTOMER.  *
+      *          LGACDB01's 2000-PROCESS LINKs to LGACVS01 (which      *
+      *          WRITEs KSDSCUST) before 4000-INSERT-CUSTOMER-RECORD   *
+      *          inserts into DB2 CUSTOMER; if that insert fails,      *
+      *          4000's EXEC CICS SYNCPOINT ROLLBACK only backs out    *
+      *          the DB2 work; the VSAM record LGACVS01 already wrote  *
+      *          is left committed under its own unit of work. This    *
+      *          job finds any KSDSCUST record left without a matching *
+      *          CUSTOMER row and repairs it by inserting the missing  *
+      *          row from the VSAM data, which is the surviving copy   *
+      *          of record in that scenario.                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDSCUST-FILE ASSIGN TO KSDSCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS KC-CUSTOMER-NUM
+               FILE STATUS IS WS-KSDSCUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * KSDSCUST record - field-for-field the same as LGCMAREA's       *
+      * CA-CUSTOMER-DATA (the 225 bytes LGACVS01 WRITEs/READs)          *
+      *----------------------------------------------------------------*
+       FD  KSDSCUST-FILE
+           RECORD CONTAINS 225 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  KSDSCUST-RECORD.
+           05  KC-CUSTOMER-NUM         PIC X(10).
+           05  KC-FIRST-NAME           PIC X(10).
+           05  KC-LAST-NAME            PIC X(20).
+           05  KC-DOB                  PIC X(10).
+           05  KC-HOUSE-NAME           PIC X(20).
+           05  KC-HOUSE-NUM            PIC X(4).
+           05  KC-POSTCODE             PIC X(8).
+           05  KC-PHONE-MOBILE         PIC X(15).
+           05  KC-PHONE-HOME           PIC X(15).
+           05  KC-EMAIL-ADDRESS        PIC X(40).
+           05  KC-CUSTOMER-FILLER      PIC X(73).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGACRC01----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * File and control working storage                               *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-KSDSCUST-STATUS      PIC X(2) VALUE '00'.
+           05  WS-END-OF-FILE          PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-RECORDS  VALUE 'Y'.
+           05  WS-CUSTOMER-COUNT       PIC S9(9) COMP.
+           05  WS-ROWS-READ            PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-REPAIRED        PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-READ-DISPLAY    PIC Z(6)9.
+           05  WS-ROWS-REPAIRED-DISPLAY PIC Z(6)9.
+           05  WS-NOW-RAW              PIC X(21).
+           05  WS-NOW-TIMESTAMP        PIC X(19).
+
+      *----------------------------------------------------------------*
+      * Host variables for DB2 Customers table                        *
+      *----------------------------------------------------------------*
+       01  DB2-CUST-REC.
+           COPY DB2-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * Audit logging                                                  *
+      *----------------------------------------------------------------*
+       01  AUDIT-WORK.
+           05  AW-ACTION               PIC X(20)
+                                        VALUE 'CUSTOMER_RECONCILE'.
+           05  AW-RESULT               PIC X(2)  VALUE '00'.
+
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-CUSTOMERS
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Open the VSAM file and work out "now" for audit timestamps    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-RAW
+           STRING WS-NOW-RAW(7:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(1:4) DELIMITED BY SIZE
+                  'T' DELIMITED BY SIZE
+                  WS-NOW-RAW(9:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(11:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(13:2) DELIMITED BY SIZE
+                  INTO WS-NOW-TIMESTAMP
+           END-STRING
+
+           OPEN INPUT KSDSCUST-FILE
+
+           IF WS-KSDSCUST-STATUS NOT = '00'
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGACRC01 - OPEN KSDSCUST failed, status='
+                      WS-KSDSCUST-STATUS
+           END-IF
+
+           DISPLAY 'LGACRC01 - Customer reconciliation batch starting'
+           .
+
+      *----------------------------------------------------------------*
+      * Browse KSDSCUST and repair any row missing from CUSTOMER      *
+      *----------------------------------------------------------------*
+       2000-RECONCILE-CUSTOMERS.
+           IF WS-RETURN-CODE NOT = '00'
+              GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-NEXT-CUSTOMER
+
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+              PERFORM 2200-CHECK-DB2-CUSTOMER
+              PERFORM 2100-READ-NEXT-CUSTOMER
+           END-PERFORM
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-READ-NEXT-CUSTOMER.
+           READ KSDSCUST-FILE
+               AT END
+                  MOVE 'Y' TO WS-END-OF-FILE
+           END-READ
+
+           IF NOT WS-NO-MORE-RECORDS
+              IF WS-KSDSCUST-STATUS NOT = '00'
+                 MOVE 'Y' TO WS-END-OF-FILE
+                 DISPLAY 'LGACRC01 - READ KSDSCUST failed, status='
+                         WS-KSDSCUST-STATUS
+              END-IF
+           END-IF
+           .
+
+       2200-CHECK-DB2-CUSTOMER.
+           MOVE KC-CUSTOMER-NUM TO DB2-CUSTOMERNUM-INT
+           ADD 1 TO WS-ROWS-READ
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-CUSTOMER-COUNT
+               FROM CUSTOMER
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'LGACRC01 - COUNT failed for customer '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           ELSE
+              IF WS-CUSTOMER-COUNT = 0
+                 PERFORM 2300-REPAIR-MISSING-CUSTOMER
+              END-IF
+           END-IF
+           .
+
+       2300-REPAIR-MISSING-CUSTOMER.
+           MOVE KC-FIRST-NAME    TO DB2-FIRSTNAME
+           MOVE KC-LAST-NAME     TO DB2-LASTNAME
+           MOVE KC-DOB           TO DB2-DATEOFBIRTH
+           MOVE KC-HOUSE-NAME    TO DB2-HOUSENAME
+           MOVE KC-HOUSE-NUM     TO DB2-HOUSENUMBER
+           MOVE KC-POSTCODE      TO DB2-POSTCODE
+           MOVE KC-PHONE-MOBILE  TO DB2-PHONEMOBILE
+           MOVE KC-PHONE-HOME    TO DB2-PHONEHOME
+           MOVE KC-EMAIL-ADDRESS TO DB2-EMAILADDRESS
+
+           EXEC SQL
+               INSERT INTO CUSTOMER
+               ( CUSTOMERNUMBER,
+                 FIRSTNAME,
+                 LASTNAME,
+                 DATEOFBIRTH,
+                 HOUSENAME,
+                 HOUSENUMBER,
+                 POSTCODE,
+                 PHONEMOBILE,
+                 PHONEHOME,
+                 EMAILADDRESS )
+               VALUES ( :DB2-CUSTOMERNUM-INT,
+                        :DB2-FIRSTNAME,
+                        :DB2-LASTNAME,
+                        :DB2-DATEOFBIRTH,
+                        :DB2-HOUSENAME,
+                        :DB2-HOUSENUMBER,
+                        :DB2-POSTCODE,
+                        :DB2-PHONEMOBILE,
+                        :DB2-PHONEHOME,
+                        :DB2-EMAILADDRESS )
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-ROWS-REPAIRED
+              PERFORM 2400-WRITE-AUDIT-RECORD
+           ELSE
+              DISPLAY 'LGACRC01 - repair INSERT failed for customer '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+       2400-WRITE-AUDIT-RECORD.
+           MOVE WS-NOW-TIMESTAMP TO AL-TIMESTAMP
+           MOVE DB2-CUSTOMERNUM-INT TO AL-CUSTOMER-NUM
+           MOVE SPACES TO AL-USERNAME
+           MOVE AW-ACTION TO AL-ACTION
+           MOVE AW-RESULT TO AL-RESULT
+           MOVE SPACES TO AL-CLIENT-IP
+           MOVE SPACES TO AL-USER-AGENT
+           MOVE SPACES TO AL-ERROR-CODE
+           MOVE 'CUSTOMER row repaired from KSDSCUST by reconciliation'
+               TO AL-DETAILS
+
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+               (TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE, DETAILS)
+               VALUES
+               (:AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Close the file, commit and report results                     *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-KSDSCUST-STATUS = '00' OR WS-KSDSCUST-STATUS = '10'
+              CLOSE KSDSCUST-FILE
+           END-IF
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-ROWS-READ TO WS-ROWS-READ-DISPLAY
+           MOVE WS-ROWS-REPAIRED TO WS-ROWS-REPAIRED-DISPLAY
+           DISPLAY 'LGACRC01 - KSDSCUST records read: '
+                   WS-ROWS-READ-DISPLAY
+           DISPLAY 'LGACRC01 - CUSTOMER rows repaired: '
+                   WS-ROWS-REPAIRED-DISPLAY
+           DISPLAY 'LGACRC01 - Customer reconciliation batch complete'
+           .
