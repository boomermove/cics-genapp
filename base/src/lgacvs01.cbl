@@ -71,9 +71,13 @@
            End-Exec.
            If WS-RESP Not = DFHRESP(NORMAL)
              Move EIBRESP2 To WS-RESP2
-             MOVE '80' TO CA-RETURN-CODE
-             PERFORM WRITE-ERROR-MESSAGE
-             EXEC CICS ABEND ABCODE('LGV0') NODUMP END-EXEC
+             If WS-RESP = DFHRESP(DUPREC) Or WS-RESP = DFHRESP(DUPKEY)
+               MOVE '82' TO CA-RETURN-CODE
+             Else
+               MOVE '80' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGV0') NODUMP END-EXEC
+             End-If
              EXEC CICS RETURN END-EXEC
            End-If.
 
