@@ -0,0 +1,221 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Audit Log Archive/Purge Batch Job        *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAUDARC.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGAUDARC - Audit Log Archive/Purge Batch Job          *
+      * Purpose: Runs outside CICS, month-end, against the same DB2   *
+      *          AUDIT_LOG table 8000-AUDIT-LOG in LGAUTH01 inserts    *
+      *          into. AUDIT_LOG is insert-only with nothing pruning  *
+      *          it, so this job copies every row older than          *
+      *          SC-AUDIT-RETENTION-DAYS into AUDIT_LOG_ARCHIVE (same  *
+      *          column shape) and then deletes the row from the live *
+      *          table, one row at a time via a positioned DELETE, so *
+      *          a row is never removed from AUDIT_LOG without first  *
+      *          having landed safely in the archive.                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGAUDARC----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Security configuration working copy                           *
+      *----------------------------------------------------------------*
+       01  SECURITY-CONFIG.
+           COPY SECURITY-CONFIG.
+
+      *----------------------------------------------------------------*
+      * Date and cutoff working storage                                *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-TODAY-DATE           PIC X(8).
+           05  WS-TODAY-INTEGER        PIC 9(7).
+           05  WS-CUTOFF-INTEGER       PIC 9(7).
+      *    AUDIT_LOG.TIMESTAMP is stored DD-MM-YYYYTHH:MM:SS by
+      *    8000-AUDIT-LOG in LGAUTH01, which does not sort or compare
+      *    chronologically as text, so the cursor below reorders it
+      *    into YYYYMMDD via SUBSTR before comparing against
+      *    WS-CUTOFF-RAW, which DATE-OF-INTEGER already produces in
+      *    that same YYYYMMDD order. The cutoff is always midnight of
+      *    the cutoff day, so comparing dates alone (dropping the
+      *    HH:MM:SS) is equivalent to comparing the full timestamp.
+           05  WS-CUTOFF-RAW           PIC X(8).
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+           05  WS-ROWS-ARCHIVED        PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-DISPLAY         PIC Z(6)9.
+
+      *----------------------------------------------------------------*
+      * Aged audit-row cursor host variables - same column shape as   *
+      * AUDIT-LOG-REC, fetched a row at a time for archive/delete     *
+      *----------------------------------------------------------------*
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
+      *----------------------------------------------------------------*
+      * Aged audit-row cursor                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE AUDARC_CURSOR CURSOR FOR
+               SELECT TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                      RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE,
+                      DETAILS
+               FROM AUDIT_LOG
+               WHERE SUBSTR(TIMESTAMP,7,4) ||
+                     SUBSTR(TIMESTAMP,4,2) ||
+                     SUBSTR(TIMESTAMP,1,2)
+                       < :WS-CUTOFF-RAW
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ARCHIVE-AGED-ROWS
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Compute the retention cutoff timestamp                        *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-TODAY-DATE))
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - SC-AUDIT-RETENTION-DAYS
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+               TO WS-CUTOFF-RAW
+
+           DISPLAY 'LGAUDARC - Audit log archive/purge batch starting'
+           DISPLAY 'LGAUDARC - Retention cutoff: ' WS-CUTOFF-RAW
+           .
+
+      *----------------------------------------------------------------*
+      * Open the cursor and archive/delete every row it returns       *
+      *----------------------------------------------------------------*
+       2000-ARCHIVE-AGED-ROWS.
+           EXEC SQL
+               OPEN AUDARC_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGAUDARC - OPEN AUDARC_CURSOR failed SQLCODE='
+                      SQLCODE
+              GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-AGED-ROW
+
+           PERFORM UNTIL WS-NO-MORE-ROWS
+              PERFORM 2200-ARCHIVE-AND-DELETE-ROW
+              PERFORM 2100-FETCH-NEXT-AGED-ROW
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE AUDARC_CURSOR
+           END-EXEC
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-FETCH-NEXT-AGED-ROW.
+           EXEC SQL
+               FETCH AUDARC_CURSOR
+               INTO :AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                    :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                    :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+                 DISPLAY 'LGAUDARC - FETCH AUDARC failed SQLCODE='
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Copy the row to the archive table, then remove it from the    *
+      * live table only once the archive INSERT has succeeded         *
+      *----------------------------------------------------------------*
+       2200-ARCHIVE-AND-DELETE-ROW.
+           EXEC SQL
+               INSERT INTO AUDIT_LOG_ARCHIVE
+               (TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE, DETAILS)
+               VALUES
+               (:AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'LGAUDARC - archive INSERT failed SQLCODE='
+                      SQLCODE
+           ELSE
+              EXEC SQL
+                  DELETE FROM AUDIT_LOG
+                  WHERE CURRENT OF AUDARC_CURSOR
+              END-EXEC
+
+              IF SQLCODE = 0
+                 ADD 1 TO WS-ROWS-ARCHIVED
+              ELSE
+                 DISPLAY 'LGAUDARC - positioned DELETE failed SQLCODE='
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Commit and report results                                     *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-ROWS-ARCHIVED TO WS-ROWS-DISPLAY
+           DISPLAY 'LGAUDARC - AUDIT_LOG rows archived and purged: '
+                   WS-ROWS-DISPLAY
+           DISPLAY 'LGAUDARC - Audit log archive/purge batch complete'
+           .
