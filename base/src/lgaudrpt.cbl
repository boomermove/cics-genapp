@@ -0,0 +1,211 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Audit Log Daily Operations Report        *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAUDRPT.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGAUDRPT - Audit Log Daily Operations Report          *
+      * Purpose: Runs outside CICS against the same DB2 AUDIT_LOG      *
+      *          table 8000-AUDIT-LOG in LGAUTH01 inserts into.        *
+      *          Summarises the previous calendar day's activity by   *
+      *          ACTION and RESULT (lockout spikes, failed-login       *
+      *          trends, account-creation volume, etc.) and DISPLAYs  *
+      *          the counts as the report, the same way LGDORM01 and  *
+      *          LGACRC01 report their batch totals via DISPLAY today *
+      *          rather than a printed dataset.                       *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGAUDRPT----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Date range and control working storage                        *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-TODAY-DATE           PIC X(8).
+           05  WS-TODAY-INTEGER        PIC 9(7).
+           05  WS-YESTERDAY-INTEGER    PIC 9(7).
+           05  WS-YESTERDAY-RAW        PIC X(8).
+      *    AUDIT_LOG.TIMESTAMP is stored DD-MM-YYYYTHH:MM:SS by
+      *    8000-AUDIT-LOG in LGAUTH01, which does not sort or compare
+      *    chronologically as text, so the cursor below reorders it
+      *    into YYYYMMDD via SUBSTR before comparing against
+      *    WS-YESTERDAY-RAW/WS-TODAY-DATE, which are already in that
+      *    order (FUNCTION DATE-OF-INTEGER and FUNCTION CURRENT-DATE
+      *    respectively). Both window boundaries are midnight, so
+      *    comparing dates alone (dropping the HH:MM:SS) is equivalent
+      *    to comparing the full timestamp.
+           05  WS-REPORT-DATE-DISPLAY  PIC X(10).
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+           05  WS-TOTAL-EVENTS         PIC 9(7) COMP-3 VALUE 0.
+           05  WS-TOTAL-DISPLAY        PIC Z(6)9.
+
+      *----------------------------------------------------------------*
+      * Audit summary cursor host variables                            *
+      *----------------------------------------------------------------*
+       01  DB2-AUDIT-SUMMARY.
+           05  DB2-SUMM-ACTION         PIC X(20).
+           05  DB2-SUMM-RESULT         PIC X(2).
+           05  DB2-SUMM-COUNT          PIC S9(9) COMP.
+           05  DB2-SUMM-COUNT-DISPLAY  PIC Z(6)9.
+
+      *----------------------------------------------------------------*
+      * Audit summary cursor - one row per ACTION/RESULT combination   *
+      * seen in the report window, most active combination first      *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE AUDSUMM_CURSOR CURSOR FOR
+               SELECT ACTION,
+                      RESULT,
+                      COUNT(*)
+               FROM AUDIT_LOG
+               WHERE SUBSTR(TIMESTAMP,7,4) ||
+                     SUBSTR(TIMESTAMP,4,2) ||
+                     SUBSTR(TIMESTAMP,1,2)
+                       >= :WS-YESTERDAY-RAW
+                 AND SUBSTR(TIMESTAMP,7,4) ||
+                     SUBSTR(TIMESTAMP,4,2) ||
+                     SUBSTR(TIMESTAMP,1,2)
+                       < :WS-TODAY-DATE
+               GROUP BY ACTION, RESULT
+               ORDER BY COUNT(*) DESC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRODUCE-REPORT
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Compute yesterday's report window                              *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-TODAY-DATE))
+           COMPUTE WS-YESTERDAY-INTEGER = WS-TODAY-INTEGER - 1
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-YESTERDAY-INTEGER)
+               TO WS-YESTERDAY-RAW
+
+           STRING WS-YESTERDAY-RAW(7:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-YESTERDAY-RAW(5:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-YESTERDAY-RAW(1:4) DELIMITED BY SIZE
+                  INTO WS-REPORT-DATE-DISPLAY
+           END-STRING
+
+           DISPLAY 'LGAUDRPT - Audit log daily operations report'
+           DISPLAY 'LGAUDRPT - Report date: ' WS-REPORT-DATE-DISPLAY
+           .
+
+      *----------------------------------------------------------------*
+      * Open the summary cursor and display each ACTION/RESULT total  *
+      *----------------------------------------------------------------*
+       2000-PRODUCE-REPORT.
+           EXEC SQL
+               OPEN AUDSUMM_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGAUDRPT - OPEN AUDSUMM_CURSOR failed SQLCODE='
+                      SQLCODE
+              GO TO 2000-EXIT
+           END-IF
+
+           DISPLAY 'LGAUDRPT - ACTION               RESULT      COUNT'
+
+           PERFORM 2100-FETCH-NEXT-SUMMARY-ROW
+
+           PERFORM UNTIL WS-NO-MORE-ROWS
+              PERFORM 2200-DISPLAY-SUMMARY-ROW
+              PERFORM 2100-FETCH-NEXT-SUMMARY-ROW
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE AUDSUMM_CURSOR
+           END-EXEC
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-FETCH-NEXT-SUMMARY-ROW.
+           EXEC SQL
+               FETCH AUDSUMM_CURSOR
+               INTO :DB2-SUMM-ACTION,
+                    :DB2-SUMM-RESULT,
+                    :DB2-SUMM-COUNT
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+                 DISPLAY 'LGAUDRPT - FETCH AUDSUMM failed SQLCODE='
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+       2200-DISPLAY-SUMMARY-ROW.
+           MOVE DB2-SUMM-COUNT TO DB2-SUMM-COUNT-DISPLAY
+           ADD DB2-SUMM-COUNT TO WS-TOTAL-EVENTS
+
+           DISPLAY 'LGAUDRPT - ' DB2-SUMM-ACTION ' '
+                   DB2-SUMM-RESULT '        '
+                   DB2-SUMM-COUNT-DISPLAY
+           .
+
+      *----------------------------------------------------------------*
+      * Commit (read-only, but consistent with the other batch jobs)  *
+      * and report the grand total                                    *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-TOTAL-EVENTS TO WS-TOTAL-DISPLAY
+           DISPLAY 'LGAUDRPT - Total AUDIT_LOG events reported: '
+                   WS-TOTAL-DISPLAY
+           DISPLAY 'LGAUDRPT - Audit log daily report complete'
+           .
