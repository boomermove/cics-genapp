@@ -23,6 +23,10 @@
       *   CREATEU  - Create new user account                         *
       *   LOCKUSER - Lock user account                               *
       *   UNLKUSER - Unlock user account                             *
+      *   SUSPENDU - Administratively suspend a user account         *
+      *   REINSTAT - Reinstate a suspended user account               *
+      *   VALTOKEN - Validate a previously-issued session token      *
+      *   RESETPW  - Self-service forgot-password one-time-code flow *
       * Security: Uses z/OS ICSF for cryptographic operations         *
       *================================================================*
 
@@ -57,9 +61,11 @@
       * Time and date                                                  *
       *----------------------------------------------------------------*
        01  WS-ABSTIME                  PIC S9(15) COMP-3.
+       01  WS-RESET-ABSTIME            PIC S9(15) COMP-3.
        01  WS-FORMATTED-TIME           PIC X(26).
        01  WS-DATE                     PIC X(10).
        01  WS-TIME                     PIC X(8).
+       01  WS-RESET-DATE               PIC X(10).
 
       *----------------------------------------------------------------*
       * Working variables                                              *
@@ -76,6 +82,22 @@
            05  WS-USER-FOUND           PIC X(1) VALUE 'N'.
            05  WS-HISTORY-MATCH        PIC X(1) VALUE 'N'.
            05  WS-HISTORY-COUNT        PIC 9(2) VALUE 0.
+           05  WS-RC-DISPLAY           PIC -(8)9.
+           05  WS-RS-DISPLAY           PIC -(8)9.
+           05  WS-RESP-DISPLAY         PIC Z(7)9.
+           05  WS-ATTEMPTS-DISPLAY     PIC -(4)9.
+           05  WS-LOCKOUT-MULTIPLE     PIC 9(2).
+           05  WS-LOCKOUT-SECONDS      PIC 9(6).
+           05  WS-USERNAME-COUNT       PIC 9(4) VALUE 0.
+           05  WS-CANDIDATE-USERNAME   PIC X(32).
+           05  WS-STRICT-CUTOFF-INT    PIC 9(7).
+           05  WS-STRICT-CUTOFF-RAW    PIC X(8).
+           05  WS-STRICT-CUTOFF-DATE   PIC X(10).
+           05  WS-PRNG-FALLBACK-USED   PIC X(1) VALUE 'N'.
+               88  WS-PRNG-FALLBACK-YES VALUE 'Y'.
+               88  WS-PRNG-FALLBACK-NO  VALUE 'N'.
+           05  WS-PRNG-VALUE           PIC 9V9(9).
+           05  WS-PRNG-FALLBACK-DETAIL PIC X(80).
 
       *----------------------------------------------------------------*
       * Database host variables                                        *
@@ -91,6 +113,10 @@
            05  DB2-LOGIN-ATTEMPTS      PIC S9(4) COMP.
            05  DB2-ACCOUNT-STATUS      PIC X(1).
            05  DB2-LOCKOUT-TIME        PIC X(26).
+           05  DB2-LOCK-COUNT          PIC S9(4) COMP.
+           05  DB2-MUST-CHANGE-PW      PIC X(1).
+           05  DB2-STRICT-HISTORY      PIC X(1).
+           05  DB2-MFA-ENABLED         PIC X(1).
            05  DB2-CREATED-DATE        PIC X(10).
            05  DB2-MODIFIED-DATE       PIC X(10).
 
@@ -102,6 +128,89 @@
            05  DB2-HIST-SEQUENCE       PIC S9(4) COMP.
            05  DB2-HIST-PASSWORD-HASH  PIC X(128).
            05  DB2-HIST-CREATED-DATE   PIC X(10).
+           05  DB2-HIST-SALT           PIC X(32).
+           05  DB2-HIST-HASH-ALGORITHM PIC X(8).
+
+      *----------------------------------------------------------------*
+      * Session token host variables                                   *
+      *----------------------------------------------------------------*
+       01  DB2-SESSION-TOKEN.
+           COPY DB2-SESSION-TOKEN.
+
+      *----------------------------------------------------------------*
+      * Password reset code host variables                             *
+      *----------------------------------------------------------------*
+       01  DB2-RESET-CODE.
+           COPY DB2-RESET-CODE.
+
+      *----------------------------------------------------------------*
+      * MFA one-time-code host variables                                *
+      *----------------------------------------------------------------*
+       01  DB2-MFA-CODE.
+           COPY DB2-MFA-CODE.
+
+      *----------------------------------------------------------------*
+      * Per-client-IP throttle host variables                          *
+      *----------------------------------------------------------------*
+       01  DB2-IP-SECURITY.
+           COPY DB2-IP-SECURITY.
+
+      *----------------------------------------------------------------*
+      * Audit history host variables (GETAUDIT function)                *
+      *----------------------------------------------------------------*
+       01  DB2-AUDIT-HIST.
+           COPY DB2-AUDIT-HIST.
+
+       01  WS-AUDIT-WORK.
+           05  WS-AUDIT-FETCH-LIMIT    PIC 9(3) VALUE 0.
+           05  WS-AUDIT-TABLE-MAX      PIC 9(3) VALUE 020.
+
+      *----------------------------------------------------------------*
+      * Secure delivery notice for a system-generated temporary        *
+      * password - handed to LGSNOTFY (the shop's outbound secure      *
+      * mail/SMS utility) instead of being returned to the caller of   *
+      * CREATEU, so a newly issued password never travels back out in  *
+      * a response commarea                                            *
+      *----------------------------------------------------------------*
+       01  NOTIFY-COMMAREA.
+           05  NF-CUSTOMER-NUM         PIC 9(10).
+           05  NF-EMAIL-ADDRESS        PIC X(40).
+           05  NF-TEMP-PASSWORD        PIC X(64).
+           05  NF-RETURN-CODE          PIC X(2).
+
+      *----------------------------------------------------------------*
+      * Runtime security-parameter override host variables and switch *
+      *----------------------------------------------------------------*
+       01  DB2-SECURITY-PARMS.
+           COPY DB2-SECURITY-PARMS.
+
+       01  WS-PARMS-WORK.
+           05  WS-PARMS-LOADED         PIC X(1) VALUE 'N'.
+               88  WS-PARMS-WERE-LOADED VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Per-action audit verbosity override host variables - lets an   *
+      * individual AW-ACTION (e.g. high-volume VALIDATE_TOKEN checks)  *
+      * log at a different level than the shop-wide SC-AUDIT-LEVEL     *
+      * default, without a recompile. Loaded once per transaction by   *
+      * 1060-LOAD-AUDIT-VERBOSITY the same way 1050-LOAD-SECURITY-     *
+      * PARMS loads SECURITY_PARMS; an action with no override row     *
+      * keeps falling back to SC-AUDIT-LEVEL.                          *
+      *----------------------------------------------------------------*
+       01  DB2-AUDIT-VERBOSITY.
+           05  DB2-AVB-ACTION          PIC X(20).
+           05  DB2-AVB-LEVEL           PIC X(1).
+
+       01  WS-AUDIT-VERBOSITY-TABLE.
+           05  WS-AVT-COUNT            PIC 9(3) VALUE 0.
+           05  WS-AVT-ENTRY OCCURS 20 TIMES INDEXED BY WS-AVT-IDX.
+               10  WS-AVT-ACTION       PIC X(20).
+               10  WS-AVT-LEVEL        PIC X(1).
+
+       01  WS-EFFECTIVE-AUDIT-LEVEL    PIC X(1).
+           88  WS-EAL-ALL              VALUE 'A'.
+           88  WS-EAL-FAIL             VALUE 'F'.
+           88  WS-EAL-NONE             VALUE 'N'.
 
       *----------------------------------------------------------------*
       * Password hashing communication area                            *
@@ -113,7 +222,16 @@
            05  HASH-HASH               PIC X(128).
            05  HASH-RETURN-CODE        PIC X(2).
            05  HASH-ERROR-MSG          PIC X(100).
-           05  HASH-FILLER             PIC X(598).
+           05  HASH-SCORE              PIC 9(3).
+           05  HASH-ALGORITHM          PIC X(8).
+           05  HASH-MIN-PASSWORD-LEN   PIC 9(2).
+           05  HASH-MAX-PASSWORD-LEN   PIC 9(2).
+           05  HASH-REQUIRE-UPPER      PIC X(1).
+           05  HASH-REQUIRE-LOWER      PIC X(1).
+           05  HASH-REQUIRE-DIGIT      PIC X(1).
+           05  HASH-REQUIRE-SPECIAL    PIC X(1).
+           05  HASH-COMPLEXITY-MIN     PIC 9(3).
+           05  HASH-FILLER             PIC X(576).
 
       *----------------------------------------------------------------*
       * ICSF Interface - CSNBRNGL (Random Number Generate Long)       *
@@ -138,7 +256,8 @@
            05  WS-TOKEN-COUNTER        PIC 9(2).
            05  WS-TOKEN-CHAR           PIC X(1).
            05  WS-TOKEN-CHARS          PIC X(62) VALUE
-               'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789'.
+      -    'ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz01234567
+      -    '89'.
            05  WS-TOKEN-INDEX          PIC 9(2).
            05  WS-BYTE-VALUE           PIC 9(3) COMP.
            05  WS-HEX-TABLE            PIC X(16)
@@ -147,6 +266,17 @@
            05  WS-LOW-NIBBLE           PIC 9(1) COMP.
            05  WS-HEX-PAIR             PIC X(2).
            05  WS-BYTE-INDEX           PIC 9(2) COMP.
+           05  WS-RESET-DIGIT          PIC 9(1).
+           05  WS-EMAIL-ADDRESS        PIC X(40).
+
+      *----------------------------------------------------------------*
+      * Security configuration and password policy working copies     *
+      *----------------------------------------------------------------*
+       01  SECURITY-CONFIG.
+           COPY SECURITY-CONFIG.
+
+       01  PASSWORD-POLICY.
+           COPY PASSWORD-POLICY.
 
       *----------------------------------------------------------------*
       * Audit logging                                                  *
@@ -157,6 +287,9 @@
            05  AW-ERROR-CODE           PIC X(10).
            05  AW-DETAILS              PIC X(200).
 
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
       *----------------------------------------------------------------*
       * Error message                                                  *
       *----------------------------------------------------------------*
@@ -179,10 +312,11 @@
       * Commarea                                                       *
       *----------------------------------------------------------------*
        LINKAGE SECTION.
-       COPY LGSECUR.
-
        01  DFHCOMMAREA.
-           COPY LGSECUR.
+           COPY AUTH-REQUEST.
+
+       01  AUTH-RESPONSE-AREA REDEFINES DFHCOMMAREA.
+           COPY AUTH-RESPONSE.
 
        PROCEDURE DIVISION.
 
@@ -205,7 +339,7 @@
            SET WS-ADDR-DFHCOMMAREA TO ADDRESS OF DFHCOMMAREA
            MOVE EIBCALEN TO WS-CALEN
 
-           IF WS-CALEN < LENGTH OF AUTH-REQUEST
+           IF WS-CALEN < LENGTH OF DFHCOMMAREA
               MOVE '98' TO WS-RETURN-CODE
               MOVE 'Invalid commarea length' TO WS-ERROR-MSG
               MOVE 'INVALID_COMMAREA' TO AW-ERROR-CODE
@@ -218,6 +352,117 @@
 
            MOVE SPACES TO AW-ERROR-CODE
            MOVE SPACES TO AW-DETAILS
+
+           PERFORM 1050-LOAD-SECURITY-PARMS
+           PERFORM 1060-LOAD-AUDIT-VERBOSITY
+           .
+
+      *----------------------------------------------------------------*
+      * Load the active SECURITY_PARMS row, if one has been provisioned,
+      * over the compiled SECURITY-CONFIG defaults, so a security      *
+      * officer can retune lockout/expiry/session/throttle settings    *
+      * without a recompile and program reload. No row (SQLCODE = 100) *
+      * simply leaves the compiled VALUE clauses in effect, and a DB2  *
+      * error is logged but likewise falls back to the compiled        *
+      * defaults rather than failing the transaction - a bad parameter *
+      * row must never be able to lock every user out of LGAUTH01.     *
+      *----------------------------------------------------------------*
+       1050-LOAD-SECURITY-PARMS.
+           EXEC SQL
+               SELECT MAX_LOGIN_ATTEMPTS, LOCKOUT_DURATION,
+                      LOCKOUT_MAX_MULT, PASSWORD_EXPIRY_DAYS,
+                      PASSWORD_WARN_DAYS, PASSWORD_MIN_AGE_DAYS,
+                      SESSION_TIMEOUT,
+                      IP_MAX_ATTEMPTS, IP_MAX_DISTINCT_USERS,
+                      AUDIT_LEVEL
+                 INTO :DB2-PARM-MAX-LOGIN-ATTEMPTS,
+                      :DB2-PARM-LOCKOUT-DURATION,
+                      :DB2-PARM-LOCKOUT-MAX-MULT,
+                      :DB2-PARM-PASSWORD-EXPIRY,
+                      :DB2-PARM-PASSWORD-WARN,
+                      :DB2-PARM-PASSWORD-MIN-AGE,
+                      :DB2-PARM-SESSION-TIMEOUT,
+                      :DB2-PARM-IP-MAX-ATTEMPTS,
+                      :DB2-PARM-IP-MAX-USERS,
+                      :DB2-PARM-AUDIT-LEVEL
+                 FROM SECURITY_PARMS
+                WHERE PARM_SET = 'ACTIVE'
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE DB2-PARM-MAX-LOGIN-ATTEMPTS
+                       TO SC-MAX-LOGIN-ATTEMPTS
+                   MOVE DB2-PARM-LOCKOUT-DURATION
+                       TO SC-LOCKOUT-DURATION
+                   MOVE DB2-PARM-LOCKOUT-MAX-MULT
+                       TO SC-LOCKOUT-MAX-MULT
+                   MOVE DB2-PARM-PASSWORD-EXPIRY
+                       TO SC-PASSWORD-EXPIRY-DAYS
+                   MOVE DB2-PARM-PASSWORD-WARN
+                       TO SC-PASSWORD-WARN-DAYS
+                   MOVE DB2-PARM-PASSWORD-MIN-AGE
+                       TO SC-PASSWORD-MIN-AGE-DAYS
+                   MOVE DB2-PARM-SESSION-TIMEOUT
+                       TO SC-SESSION-TIMEOUT
+                   MOVE DB2-PARM-IP-MAX-ATTEMPTS
+                       TO SC-IP-MAX-ATTEMPTS
+                   MOVE DB2-PARM-IP-MAX-USERS
+                       TO SC-IP-MAX-DISTINCT-USERS
+                   MOVE DB2-PARM-AUDIT-LEVEL
+                       TO SC-AUDIT-LEVEL
+                   SET WS-PARMS-WERE-LOADED TO TRUE
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   PERFORM WRITE-ERROR-MESSAGE
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * Load any per-action AUDIT_VERBOSITY overrides into a working   *
+      * table 8050-RESOLVE-AUDIT-LEVEL searches on every 8000-AUDIT-   *
+      * LOG call. No rows provisioned (SQLCODE = 100 on the first      *
+      * fetch) simply leaves the table empty, same fail-safe fallback  *
+      * behaviour as 1050-LOAD-SECURITY-PARMS.                         *
+      *----------------------------------------------------------------*
+       1060-LOAD-AUDIT-VERBOSITY.
+           MOVE 0 TO WS-AVT-COUNT
+           SET WS-AVT-IDX TO 1
+
+           EXEC SQL
+               DECLARE AUDVRB_CURSOR CURSOR FOR
+               SELECT ACTION, AUDIT_LEVEL
+               FROM AUDIT_VERBOSITY
+           END-EXEC
+
+           EXEC SQL
+               OPEN AUDVRB_CURSOR
+           END-EXEC
+
+           IF SQLCODE = 0
+              PERFORM 1070-FETCH-NEXT-VERBOSITY-ROW
+                  UNTIL SQLCODE NOT = 0
+                     OR WS-AVT-COUNT = 20
+
+              EXEC SQL
+                  CLOSE AUDVRB_CURSOR
+              END-EXEC
+           END-IF
+           .
+
+       1070-FETCH-NEXT-VERBOSITY-ROW.
+           EXEC SQL
+               FETCH AUDVRB_CURSOR
+               INTO :DB2-AVB-ACTION, :DB2-AVB-LEVEL
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-AVT-COUNT
+              MOVE DB2-AVB-ACTION TO WS-AVT-ACTION(WS-AVT-IDX)
+              MOVE DB2-AVB-LEVEL TO WS-AVT-LEVEL(WS-AVT-IDX)
+              SET WS-AVT-IDX UP BY 1
+           END-IF
            .
 
        2000-PROCESS-REQUEST.
@@ -232,9 +477,24 @@
                    PERFORM 6000-LOCK-USER
                WHEN AR-UNLOCK-USER
                    PERFORM 7000-UNLOCK-USER
+               WHEN AR-VALIDATE-TOKEN
+                   PERFORM 3600-VALIDATE-TOKEN
+               WHEN AR-STATUS-CHECK
+                   PERFORM 3700-STATUS-CHECK
+               WHEN AR-SUSPEND-USER
+                   PERFORM 6500-SUSPEND-USER
+               WHEN AR-REINSTATE-USER
+                   PERFORM 7500-REINSTATE-USER
+               WHEN AR-RESET-PASSWORD
+                   PERFORM 4500-RESET-PASSWORD
+               WHEN AR-GET-AUDIT
+                   PERFORM 8500-GET-AUDIT-HISTORY
+               WHEN AR-REVOKE-TOKEN
+                   PERFORM 3800-REVOKE-TOKEN
                WHEN OTHER
                    MOVE '99' TO WS-RETURN-CODE
-                   MOVE 'Invalid authentication function' TO WS-ERROR-MSG
+                   MOVE 'Invalid authentication function' TO
+                       WS-ERROR-MSG
                    MOVE 'INVALID_FUNC' TO AW-ERROR-CODE
                    STRING 'Unknown function: ' DELIMITED BY SIZE
                           AR-FUNCTION DELIMITED BY SPACE
@@ -252,10 +512,19 @@
        3000-AUTHENTICATE-USER.
            MOVE 'USER_LOGIN' TO AW-ACTION
            MOVE 'N' TO WS-USER-FOUND
+           SET WS-PRNG-FALLBACK-NO TO TRUE
+
+           PERFORM 3050-CHECK-IP-THROTTLE
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 3000-EXIT
+           END-IF
 
            PERFORM 3100-GET-USER-SECURITY
            IF WS-RETURN-CODE NOT = '00'
               MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 3520-RECORD-IP-FAILURE
               PERFORM 8000-AUDIT-LOG
               GO TO 3000-EXIT
            END-IF
@@ -270,22 +539,118 @@
            END-IF
 
            PERFORM 3300-VERIFY-PASSWORD
+
+           IF WS-RETURN-CODE = '00' AND DB2-MFA-ENABLED = 'Y'
+              PERFORM 3350-CHECK-MFA
+           END-IF
+
            IF WS-RETURN-CODE = '00'
               PERFORM 3400-SUCCESS-PROCESSING
               MOVE '00' TO AW-RESULT
-              MOVE SPACES TO AW-ERROR-CODE
-              MOVE 'Authentication successful' TO AW-DETAILS
+              IF WS-PRNG-FALLBACK-YES
+                 MOVE 'ICSF_RNG_FALLBACK' TO AW-ERROR-CODE
+                 STRING 'Authentication successful - '
+                        DELIMITED BY SIZE
+                        WS-PRNG-FALLBACK-DETAIL DELIMITED BY SIZE
+                        INTO AW-DETAILS
+                 END-STRING
+              ELSE
+                 MOVE SPACES TO AW-ERROR-CODE
+                 MOVE 'Authentication successful' TO AW-DETAILS
+              END-IF
            ELSE
-              PERFORM 3500-FAILED-PROCESSING
-              MOVE WS-RETURN-CODE TO AW-RESULT
+              IF WS-RETURN-CODE = '05'
+                 MOVE '05' TO AW-RESULT
+              ELSE
+                 IF WS-RETURN-CODE = '11'
+      *             A wrong/expired MFA code is a second-factor
+      *             mistake after the password has already verified -
+      *             it must not count against LOGIN_ATTEMPTS or the
+      *             per-IP throttle the same way a wrong password
+      *             does, or a user who mistypes their code gets
+      *             their account progressively locked exactly like a
+      *             credential-stuffing attempt.
+                    MOVE '11' TO AW-RESULT
+                 ELSE
+                    PERFORM 3500-FAILED-PROCESSING
+                    PERFORM 3520-RECORD-IP-FAILURE
+                    MOVE WS-RETURN-CODE TO AW-RESULT
+                 END-IF
+              END-IF
            END-IF
 
            PERFORM 8000-AUDIT-LOG
 
+           IF WS-RETURN-CODE = '00' AND AS-PASSWORD-EXPIRING
+              PERFORM 3450-WARN-PASSWORD-EXPIRY
+           END-IF
+
        3000-EXIT.
            EXIT
            .
 
+      *----------------------------------------------------------------*
+      * Per-client-IP brute-force throttle - checked ahead of the      *
+      * per-CUSTOMERNUM lookup so an address already blocked is        *
+      * rejected before it can even probe whether a username exists.  *
+      *----------------------------------------------------------------*
+       3050-CHECK-IP-THROTTLE.
+           MOVE AR-CLIENT-IP TO DB2-IP-ADDRESS
+
+           EXEC SQL
+               SELECT BLOCKED_UNTIL
+               INTO :DB2-IP-BLOCKED-UNTIL
+               FROM CLIENT_IP_SECURITY
+               WHERE CLIENT_IP = :DB2-IP-ADDRESS
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE SPACES TO DB2-IP-BLOCKED-UNTIL
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE '90' TO WS-RETURN-CODE
+                 MOVE 'Authentication service error' TO WS-ERROR-MSG
+                 MOVE 'DB2_ERROR' TO AW-ERROR-CODE
+                 STRING 'SQLCODE=' DELIMITED BY SIZE
+                        SQLCODE DELIMITED BY SIZE
+                        ' during IP throttle lookup' DELIMITED BY SIZE
+                        INTO AW-DETAILS
+                 END-STRING
+                 PERFORM WRITE-ERROR-MESSAGE
+                 GO TO 3050-EXIT
+              END-IF
+           END-IF
+
+           IF DB2-IP-BLOCKED-UNTIL NOT = SPACES
+              EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+              EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                        DATESEP('-') TIMESEP(':')
+                        YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                        TIME(WS-TIME)
+              END-EXEC
+              STRING WS-DATE-WORK DELIMITED BY SPACE
+                     'T' DELIMITED BY SIZE
+                     WS-TIME DELIMITED BY SPACE
+                     INTO WS-FORMATTED-TIME
+              END-STRING
+
+              IF WS-FORMATTED-TIME < DB2-IP-BLOCKED-UNTIL
+                 MOVE '07' TO WS-RETURN-CODE
+                 MOVE 'Too many failed attempts from this address'
+                     TO WS-ERROR-MSG
+                 MOVE 'IP_THROTTLED' TO AW-ERROR-CODE
+                 STRING 'Address throttled until ' DELIMITED BY SIZE
+                        DB2-IP-BLOCKED-UNTIL DELIMITED BY SPACE
+                        INTO AW-DETAILS
+                 END-STRING
+              END-IF
+           END-IF
+           .
+
+       3050-EXIT.
+           EXIT
+           .
+
        3100-GET-USER-SECURITY.
            EXEC SQL
                SELECT CUSTOMERNUM,
@@ -298,6 +663,10 @@
                       LOGIN_ATTEMPTS,
                       ACCOUNT_STATUS,
                       LOCKOUT_TIME,
+                      LOCK_COUNT,
+                      MUST_CHANGE_PW,
+                      STRICT_HISTORY,
+                      MFA_ENABLED,
                       CREATED_DATE,
                       MODIFIED_DATE
                INTO :DB2-CUSTOMERNUM-INT,
@@ -310,6 +679,10 @@
                     :DB2-LOGIN-ATTEMPTS,
                     :DB2-ACCOUNT-STATUS,
                     :DB2-LOCKOUT-TIME,
+                    :DB2-LOCK-COUNT,
+                    :DB2-MUST-CHANGE-PW,
+                    :DB2-STRICT-HISTORY,
+                    :DB2-MFA-ENABLED,
                     :DB2-CREATED-DATE,
                     :DB2-MODIFIED-DATE
                FROM USER_SECURITY
@@ -346,7 +719,8 @@
                  MOVE '02' TO WS-RETURN-CODE
                  MOVE 'Account is temporarily locked' TO WS-ERROR-MSG
                  MOVE 'ACCOUNT_LOCKED' TO AW-ERROR-CODE
-                 MOVE 'Account locked due to failed attempts' TO AW-DETAILS
+                 MOVE 'Account locked due to failed attempts' TO
+                     AW-DETAILS
                  GO TO 3200-EXIT
               END-IF
            END-IF
@@ -359,6 +733,16 @@
               GO TO 3200-EXIT
            END-IF
 
+           IF DB2-ACCOUNT-STATUS = 'E'
+              MOVE '02' TO WS-RETURN-CODE
+              MOVE 'Account has expired due to inactivity'
+                  TO WS-ERROR-MSG
+              MOVE 'ACCOUNT_EXPIRED' TO AW-ERROR-CODE
+              MOVE 'Account flagged EXPIRED by dormancy batch' TO
+                  AW-DETAILS
+              GO TO 3200-EXIT
+           END-IF
+
            PERFORM 3220-CHECK-PASSWORD-EXPIRY
            IF WS-PASSWORD-EXPIRED = 'Y'
               MOVE '03' TO WS-RETURN-CODE
@@ -369,6 +753,16 @@
                      ' days' DELIMITED BY SIZE
                      INTO AW-DETAILS
               END-STRING
+              GO TO 3200-EXIT
+           END-IF
+
+           IF DB2-MUST-CHANGE-PW = 'Y'
+              MOVE '06' TO WS-RETURN-CODE
+              MOVE 'Password change required before login' TO
+                  WS-ERROR-MSG
+              MOVE 'PASSWORD_CHANGE_REQUIRED' TO AW-ERROR-CODE
+              MOVE 'Account flagged MUST_CHANGE_PW - call CHGPASS' TO
+                  AW-DETAILS
            END-IF
 
        3200-EXIT.
@@ -423,14 +817,21 @@
 
            COMPUTE WS-DAYS-SINCE-CHANGE =
                FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-DATE-WORK)) -
-               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(DB2-PASSWORD-DATE))
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+                   DB2-PASSWORD-DATE))
 
            IF WS-DAYS-SINCE-CHANGE > SC-PASSWORD-EXPIRY-DAYS
               MOVE 'Y' TO WS-PASSWORD-EXPIRED
            END-IF
 
-           COMPUTE AS-DAYS-TO-EXPIRY =
-               SC-PASSWORD-EXPIRY-DAYS - WS-DAYS-SINCE-CHANGE
+           MOVE 'N' TO AS-EXPIRY-WARNING
+           IF WS-PASSWORD-EXPIRED = 'N'
+              COMPUTE AS-DAYS-TO-EXPIRY =
+                  SC-PASSWORD-EXPIRY-DAYS - WS-DAYS-SINCE-CHANGE
+              IF AS-DAYS-TO-EXPIRY <= SC-PASSWORD-WARN-DAYS
+                 MOVE 'Y' TO AS-EXPIRY-WARNING
+              END-IF
+           END-IF
            .
 
        3300-VERIFY-PASSWORD.
@@ -438,6 +839,7 @@
            MOVE AR-PASSWORD TO HASH-PASSWORD
            MOVE DB2-SALT TO HASH-SALT
            MOVE DB2-PASSWORD-HASH TO HASH-HASH
+           MOVE DB2-HASH-ALGORITHM TO HASH-ALGORITHM
 
            EXEC CICS LINK Program('LGPWHASH')
                      Commarea(HASH-COMMAREA)
@@ -449,8 +851,9 @@
               MOVE '90' TO WS-RETURN-CODE
               MOVE 'Authentication service error' TO WS-ERROR-MSG
               MOVE 'HASH_SVC_ERROR' TO AW-ERROR-CODE
+              MOVE WS-RESP TO WS-RESP-DISPLAY
               STRING 'LGPWHASH LINK failed RESP=' DELIMITED BY SIZE
-                     WS-RESP DELIMITED BY SIZE
+                     WS-RESP-DISPLAY DELIMITED BY SIZE
                      INTO AW-DETAILS
               END-STRING
               PERFORM WRITE-ERROR-MESSAGE
@@ -460,48 +863,128 @@
                  MOVE 'Invalid credentials' TO WS-ERROR-MSG
                  MOVE 'INVALID_PASSWORD' TO AW-ERROR-CODE
                  MOVE 'Password verification failed' TO AW-DETAILS
+              ELSE
+                 IF DB2-HASH-ALGORITHM NOT = SC-HASH-ALGORITHM
+                    PERFORM 3310-REHASH-PASSWORD
+                 END-IF
               END-IF
            END-IF
            .
 
-       3400-SUCCESS-PROCESSING.
-           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
-           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
-                     DATESEP('-') TIMESEP(':')
-                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
-                     TIME(WS-TIME)
+      *----------------------------------------------------------------*
+      * Transparently migrate a verified password onto the current    *
+      * shop-wide hash algorithm so a stronger algorithm can be rolled *
+      * out without a mass password reset                              *
+      *----------------------------------------------------------------*
+       3310-REHASH-PASSWORD.
+           MOVE 'HASH    ' TO HASH-FUNCTION
+           MOVE AR-PASSWORD TO HASH-PASSWORD
+           MOVE DB2-SALT TO HASH-SALT
+           MOVE SPACES TO HASH-ALGORITHM
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
            END-EXEC
 
-           STRING WS-DATE-WORK DELIMITED BY SPACE
-                  'T' DELIMITED BY SIZE
-                  WS-TIME DELIMITED BY SPACE
-                  INTO WS-FORMATTED-TIME
-           END-STRING
+           IF HASH-RETURN-CODE = '00'
+              EXEC SQL
+                  UPDATE USER_SECURITY
+                  SET PASSWORD_HASH = :HASH-HASH,
+                      HASH_ALGORITHM = :HASH-ALGORITHM
+                  WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+              END-EXEC
+
+              IF SQLCODE = 0
+                 MOVE HASH-HASH TO DB2-PASSWORD-HASH
+                 MOVE HASH-ALGORITHM TO DB2-HASH-ALGORITHM
+                 MOVE 'PASSWORD_REHASHED' TO AW-ACTION
+                 MOVE SPACES TO AW-ERROR-CODE
+                 STRING 'Migrated to ' DELIMITED BY SIZE
+                        HASH-ALGORITHM DELIMITED BY SPACE
+                        INTO AW-DETAILS
+                 END-STRING
+                 MOVE '00' TO AW-RESULT
+                 PERFORM 8000-AUDIT-LOG
+                 MOVE 'USER_LOGIN' TO AW-ACTION
+              ELSE
+                 PERFORM WRITE-ERROR-MESSAGE
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Second authentication factor for USR-MFA-ENABLED accounts -    *
+      * the password has already verified at this point. No code on   *
+      * the request means this is the first call of the pair, so a    *
+      * fresh one-time code is issued and '05'/AS-MFA-REQUIRED is      *
+      * returned instead of a session token; the caller re-submits AUTH*
+      * with AR-MFA-CODE populated to complete the login.              *
+      *----------------------------------------------------------------*
+       3350-CHECK-MFA.
+           IF AR-MFA-CODE = SPACES
+              PERFORM 3360-ISSUE-MFA-CODE
+           ELSE
+              PERFORM 3390-VALIDATE-MFA-CODE
+           END-IF
+           .
 
+      *----------------------------------------------------------------*
+      * Look up the customer's email on file, generate a one-time     *
+      * code and persist it for later validation (4510-ISSUE-RESET-   *
+      * CODE is the model for this)                                    *
+      *----------------------------------------------------------------*
+       3360-ISSUE-MFA-CODE.
            EXEC SQL
-               UPDATE USER_SECURITY
-               SET LAST_LOGIN = :WS-FORMATTED-TIME,
-                   LOGIN_ATTEMPTS = 0,
-                   MODIFIED_DATE = :WS-DATE-WORK
+               SELECT EMAILADDRESS
+               INTO :WS-EMAIL-ADDRESS
+               FROM CUSTOMER
                WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
            END-EXEC
 
            IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Authentication service error' TO WS-ERROR-MSG
+              MOVE 'MFA_LOOKUP_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during MFA customer lookup' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
               PERFORM WRITE-ERROR-MESSAGE
+              GO TO 3360-EXIT
            END-IF
 
-           MOVE DB2-LAST-LOGIN TO AS-LAST-LOGIN
-           PERFORM 3410-GENERATE-SESSION-TOKEN
+           PERFORM 3370-GENERATE-MFA-CODE
+
+           PERFORM 3380-SAVE-MFA-CODE
+           IF WS-RETURN-CODE NOT = '00'
+              GO TO 3360-EXIT
+           END-IF
+
+           PERFORM 3385-SEND-MFA-CODE-NOTICE
+
+           MOVE '05' TO WS-RETURN-CODE
+           MOVE 'MFA verification code required' TO WS-ERROR-MSG
+           MOVE SPACES TO AW-ERROR-CODE
+           STRING 'MFA code issued to ' DELIMITED BY SIZE
+                  WS-EMAIL-ADDRESS DELIMITED BY SIZE
+                  INTO AW-DETAILS
+           END-STRING
+
+       3360-EXIT.
+           EXIT
            .
 
       *----------------------------------------------------------------*
-      * Generate session token using ICSF CSNBRNGL                    *
-      * Uses cryptographically secure random number generation        *
+      * Generate a 6-digit numeric one-time code from ICSF random      *
+      * bytes, the same generator used for reset codes (4530)          *
       *----------------------------------------------------------------*
-       3410-GENERATE-SESSION-TOKEN.
+       3370-GENERATE-MFA-CODE.
            MOVE 0 TO ICSF-RNG-RC
            MOVE 0 TO ICSF-RNG-RS
-           MOVE 48 TO ICSF-RNG-OUTPUT-LEN
+           MOVE 6 TO ICSF-RNG-OUTPUT-LEN
            MOVE SPACES TO ICSF-RNG-OUTPUT
 
            CALL 'CSNBRNGL' USING
@@ -517,55 +1000,64 @@
            END-CALL
 
            IF ICSF-RNG-RC NOT = 0
-              MOVE '90' TO WS-RETURN-CODE
-              MOVE 'Token generation failed' TO WS-ERROR-MSG
-              MOVE 'ICSF_RNG_ERROR' TO AW-ERROR-CODE
+              MOVE ICSF-RNG-RC TO WS-RC-DISPLAY
+              MOVE ICSF-RNG-RS TO WS-RS-DISPLAY
               STRING 'CSNBRNGL RC=' DELIMITED BY SIZE
-                     ICSF-RNG-RC DELIMITED BY SIZE
+                     WS-RC-DISPLAY DELIMITED BY SIZE
                      ' RS=' DELIMITED BY SIZE
-                     ICSF-RNG-RS DELIMITED BY SIZE
-                     INTO AW-DETAILS
+                     WS-RS-DISPLAY DELIMITED BY SIZE
+                     ' - fell back to pseudo-random MFA code'
+                         DELIMITED BY SIZE
+                     INTO WS-PRNG-FALLBACK-DETAIL
               END-STRING
-              PERFORM WRITE-ERROR-MESSAGE
+              PERFORM 3375-PSEUDO-RANDOM-MFA-CODE
+              MOVE '00' TO WS-RETURN-CODE
            ELSE
-              PERFORM 3411-CONVERT-TOKEN-TO-HEX
+              MOVE SPACES TO DB2-MFA-CODE-VALUE
+              PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+                      UNTIL WS-BYTE-INDEX > 6
+                  MOVE FUNCTION ORD(ICSF-RNG-OUTPUT(WS-BYTE-INDEX:1))
+                       TO WS-BYTE-VALUE
+                  SUBTRACT 1 FROM WS-BYTE-VALUE
+                  DIVIDE WS-BYTE-VALUE BY 10
+                      GIVING WS-BYTE-VALUE
+                      REMAINDER WS-RESET-DIGIT
+                  MOVE WS-RESET-DIGIT
+                       TO DB2-MFA-CODE-VALUE(WS-BYTE-INDEX:1)
+              END-PERFORM
+              MOVE '00' TO WS-RETURN-CODE
            END-IF
-
-           PERFORM 3412-SET-TOKEN-EXPIRY
            .
 
       *----------------------------------------------------------------*
-      * Convert 32 random bytes to 64-char hex token                  *
+      * ICSF is unreachable - the same pseudo-random fallback 4535     *
+      * uses for reset codes, sized for a 6-digit numeric code.        *
       *----------------------------------------------------------------*
-       3411-CONVERT-TOKEN-TO-HEX.
-           MOVE SPACES TO AS-SESSION-TOKEN
+       3375-PSEUDO-RANDOM-MFA-CODE.
+           SET WS-PRNG-FALLBACK-YES TO TRUE
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           DIVIDE WS-ABSTIME BY 2147483647 GIVING WS-TOKEN-SEED
+               REMAINDER WS-TOKEN-SEED
+           ADD 1 TO WS-TOKEN-SEED
+           MOVE FUNCTION RANDOM(WS-TOKEN-SEED) TO WS-PRNG-VALUE
 
+           MOVE SPACES TO DB2-MFA-CODE-VALUE
            PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
-                   UNTIL WS-BYTE-INDEX > 32
-               MOVE FUNCTION ORD(ICSF-RNG-OUTPUT(WS-BYTE-INDEX:1))
-                    TO WS-BYTE-VALUE
-               SUBTRACT 1 FROM WS-BYTE-VALUE
-
-               DIVIDE WS-BYTE-VALUE BY 16
-                   GIVING WS-HIGH-NIBBLE
-                   REMAINDER WS-LOW-NIBBLE
-
-               ADD 1 TO WS-HIGH-NIBBLE
-               ADD 1 TO WS-LOW-NIBBLE
-
-               MOVE WS-HEX-TABLE(WS-HIGH-NIBBLE:1)
-                    TO WS-HEX-PAIR(1:1)
-               MOVE WS-HEX-TABLE(WS-LOW-NIBBLE:1)
-                    TO WS-HEX-PAIR(2:1)
-
-               COMPUTE WS-TOKEN-COUNTER = (WS-BYTE-INDEX - 1) * 2 + 1
-               MOVE WS-HEX-PAIR TO AS-SESSION-TOKEN(WS-TOKEN-COUNTER:2)
+                   UNTIL WS-BYTE-INDEX > 6
+               MOVE FUNCTION RANDOM TO WS-PRNG-VALUE
+               COMPUTE WS-RESET-DIGIT =
+                   FUNCTION INTEGER(WS-PRNG-VALUE * 10)
+               MOVE WS-RESET-DIGIT
+                    TO DB2-MFA-CODE-VALUE(WS-BYTE-INDEX:1)
            END-PERFORM
            .
 
-       3412-SET-TOKEN-EXPIRY.
+      *----------------------------------------------------------------*
+      * Persist the code so a later validation can be checked without *
+      * trusting the caller's copy of the commarea (4540 is the model) *
+      *----------------------------------------------------------------*
+       3380-SAVE-MFA-CODE.
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
-           COMPUTE WS-ABSTIME = WS-ABSTIME + (SC-SESSION-TIMEOUT * 100)
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
                      DATESEP('-') TIMESEP(':')
                      YYDDD DDMMYYYY DATE(WS-DATE-WORK)
@@ -575,45 +1067,1329 @@
            STRING WS-DATE-WORK DELIMITED BY SPACE
                   'T' DELIMITED BY SIZE
                   WS-TIME DELIMITED BY SPACE
-                  INTO AS-EXPIRY-TIME
+                  INTO DB2-MFA-CREATED-TIME
            END-STRING
-           .
-
-       3500-FAILED-PROCESSING.
-           ADD 1 TO DB2-LOGIN-ATTEMPTS
 
-           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           COMPUTE WS-ABSTIME = WS-ABSTIME + (SC-MFA-CODE-TTL * 100)
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
-                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
            END-EXEC
 
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO DB2-MFA-EXPIRY-TIME
+           END-STRING
+
+           MOVE DB2-CUSTOMERNUM-INT TO DB2-MFA-CUSTOMERNUM
+           MOVE 'N' TO DB2-MFA-USED
+
            EXEC SQL
-               UPDATE USER_SECURITY
-               SET LOGIN_ATTEMPTS = :DB2-LOGIN-ATTEMPTS,
-                   MODIFIED_DATE = :WS-DATE-WORK
-               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+               DELETE FROM MFA_CODE
+               WHERE CUSTOMERNUM = :DB2-MFA-CUSTOMERNUM
            END-EXEC
 
-           COMPUTE WS-ATTEMPTS-REMAINING =
-               SC-MAX-LOGIN-ATTEMPTS - DB2-LOGIN-ATTEMPTS
-           MOVE WS-ATTEMPTS-REMAINING TO AS-ATTEMPTS-REMAINING
-
-           MOVE 'LOGIN_FAILED' TO AW-ERROR-CODE
-           STRING 'Failed attempt ' DELIMITED BY SIZE
-                  DB2-LOGIN-ATTEMPTS DELIMITED BY SIZE
-                  ' of ' DELIMITED BY SIZE
-                  SC-MAX-LOGIN-ATTEMPTS DELIMITED BY SIZE
-                  INTO AW-DETAILS
-           END-STRING
+           EXEC SQL
+               INSERT INTO MFA_CODE
+               (CUSTOMERNUM, MFA_CODE, CREATED_TIME, EXPIRY_TIME,
+                USED)
+               VALUES
+               (:DB2-MFA-CUSTOMERNUM, :DB2-MFA-CODE-VALUE,
+                :DB2-MFA-CREATED-TIME, :DB2-MFA-EXPIRY-TIME,
+                :DB2-MFA-USED)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Failed to save MFA code' TO WS-ERROR-MSG
+              MOVE 'MFA_SAVE_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during MFA code save' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+              MOVE '00' TO WS-RETURN-CODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Deliver the code out of band - no email/paging infrastructure  *
+      * exists in this system beyond the LGSNOTFY stub already used by *
+      * CREATEU (5200), so the code is sent the same way a temporary   *
+      * password is: best-effort, logged, never echoed back to the    *
+      * caller of AUTH.                                                 *
+      *----------------------------------------------------------------*
+       3385-SEND-MFA-CODE-NOTICE.
+           MOVE SPACES TO NOTIFY-COMMAREA
+           MOVE DB2-CUSTOMERNUM-INT TO NF-CUSTOMER-NUM
+           MOVE WS-EMAIL-ADDRESS TO NF-EMAIL-ADDRESS
+           MOVE DB2-MFA-CODE-VALUE TO NF-TEMP-PASSWORD
+
+           EXEC CICS LINK Program('LGSNOTFY')
+                     Commarea(NOTIFY-COMMAREA)
+                     LENGTH(LENGTH OF NOTIFY-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+              MOVE 'MFA code notification failed' TO WS-ERROR-MSG
+              PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Validate a previously-issued MFA code (4520-REDEEM-RESET-CODE *
+      * is the model for this) and mark it used so it cannot be       *
+      * replayed on a later login                                      *
+      *----------------------------------------------------------------*
+       3390-VALIDATE-MFA-CODE.
+           EXEC SQL
+               SELECT MFA_CODE, EXPIRY_TIME, USED
+               INTO :DB2-MFA-CODE-VALUE, :DB2-MFA-EXPIRY-TIME,
+                    :DB2-MFA-USED
+               FROM MFA_CODE
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE '11' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired MFA code' TO WS-ERROR-MSG
+              MOVE 'MFA_CODE_NOT_FOUND' TO AW-ERROR-CODE
+              MOVE 'No MFA code on file for this account'
+                  TO AW-DETAILS
+              GO TO 3390-EXIT
+           END-IF
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Authentication service error' TO WS-ERROR-MSG
+              MOVE 'DB2_ERROR' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during MFA code lookup' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+              GO TO 3390-EXIT
+           END-IF
+
+           IF DB2-MFA-USED = 'Y'
+              MOVE '11' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired MFA code' TO WS-ERROR-MSG
+              MOVE 'MFA_CODE_USED' TO AW-ERROR-CODE
+              MOVE 'MFA code has already been used' TO AW-DETAILS
+              GO TO 3390-EXIT
+           END-IF
+
+           IF AR-MFA-CODE NOT = DB2-MFA-CODE-VALUE
+              MOVE '11' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired MFA code' TO WS-ERROR-MSG
+              MOVE 'MFA_CODE_MISMATCH' TO AW-ERROR-CODE
+              MOVE 'Supplied MFA code does not match' TO AW-DETAILS
+              GO TO 3390-EXIT
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
+           END-EXEC
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO WS-FORMATTED-TIME
+           END-STRING
+
+           IF WS-FORMATTED-TIME > DB2-MFA-EXPIRY-TIME
+              MOVE '11' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired MFA code' TO WS-ERROR-MSG
+              MOVE 'MFA_CODE_EXPIRED' TO AW-ERROR-CODE
+              MOVE 'MFA code has expired' TO AW-DETAILS
+              GO TO 3390-EXIT
+           END-IF
+
+           EXEC SQL
+               UPDATE MFA_CODE
+               SET USED = 'Y'
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+
+           MOVE '00' TO WS-RETURN-CODE
+
+       3390-EXIT.
+           EXIT
+           .
+
+       3400-SUCCESS-PROCESSING.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
+           END-EXEC
+
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO WS-FORMATTED-TIME
+           END-STRING
+
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET LAST_LOGIN = :WS-FORMATTED-TIME,
+                   LOGIN_ATTEMPTS = 0,
+                   MODIFIED_DATE = :WS-DATE-WORK
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+
+           MOVE DB2-LAST-LOGIN TO AS-LAST-LOGIN
+           PERFORM 3410-GENERATE-SESSION-TOKEN
+           PERFORM 3530-CLEAR-IP-THROTTLE
+           .
+
+      *----------------------------------------------------------------*
+      * Password nearing expiry - no email/paging infrastructure       *
+      * exists in this system, so the warning is surfaced the same way *
+      * every other security event is: a distinct AUDIT_LOG entry that *
+      * reporting/admin transactions can pick up ahead of the eventual *
+      * hard PASSWORD_EXPIRED rejection.                                *
+      *----------------------------------------------------------------*
+       3450-WARN-PASSWORD-EXPIRY.
+           MOVE 'PASSWORD_EXPIRY_WARN' TO AW-ACTION
+           MOVE '00' TO AW-RESULT
+           MOVE SPACES TO AW-ERROR-CODE
+           STRING 'Password expires in ' DELIMITED BY SIZE
+                  AS-DAYS-TO-EXPIRY DELIMITED BY SIZE
+                  ' day(s)' DELIMITED BY SIZE
+                  INTO AW-DETAILS
+           END-STRING
+
+           PERFORM 8000-AUDIT-LOG
+           .
+
+      *----------------------------------------------------------------*
+      * Generate session token using ICSF CSNBRNGL                    *
+      * Uses cryptographically secure random number generation        *
+      *----------------------------------------------------------------*
+       3410-GENERATE-SESSION-TOKEN.
+           MOVE 0 TO ICSF-RNG-RC
+           MOVE 0 TO ICSF-RNG-RS
+           MOVE 48 TO ICSF-RNG-OUTPUT-LEN
+           MOVE SPACES TO ICSF-RNG-OUTPUT
+
+           CALL 'CSNBRNGL' USING
+               ICSF-RNG-RC
+               ICSF-RNG-RS
+               ICSF-RNG-EXIT-LEN
+               ICSF-RNG-EXIT-DATA
+               ICSF-RNG-RULE-COUNT
+               ICSF-RNG-RULE-ARRAY
+               ICSF-RNG-SEED
+               ICSF-RNG-OUTPUT-LEN
+               ICSF-RNG-OUTPUT
+           END-CALL
+
+           IF ICSF-RNG-RC NOT = 0
+              MOVE ICSF-RNG-RC TO WS-RC-DISPLAY
+              MOVE ICSF-RNG-RS TO WS-RS-DISPLAY
+              STRING 'CSNBRNGL RC=' DELIMITED BY SIZE
+                     WS-RC-DISPLAY DELIMITED BY SIZE
+                     ' RS=' DELIMITED BY SIZE
+                     WS-RS-DISPLAY DELIMITED BY SIZE
+                     ' - fell back to pseudo-random token'
+                         DELIMITED BY SIZE
+                     INTO WS-PRNG-FALLBACK-DETAIL
+              END-STRING
+              PERFORM 3414-PSEUDO-RANDOM-TOKEN
+           ELSE
+              PERFORM 3411-CONVERT-TOKEN-TO-HEX
+           END-IF
+
+           PERFORM 3412-SET-TOKEN-EXPIRY
+           .
+
+      *----------------------------------------------------------------*
+      * Convert 32 random bytes to 64-char hex token                  *
+      *----------------------------------------------------------------*
+       3411-CONVERT-TOKEN-TO-HEX.
+           MOVE SPACES TO AS-SESSION-TOKEN
+
+           PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+                   UNTIL WS-BYTE-INDEX > 32
+               MOVE FUNCTION ORD(ICSF-RNG-OUTPUT(WS-BYTE-INDEX:1))
+                    TO WS-BYTE-VALUE
+               SUBTRACT 1 FROM WS-BYTE-VALUE
+
+               DIVIDE WS-BYTE-VALUE BY 16
+                   GIVING WS-HIGH-NIBBLE
+                   REMAINDER WS-LOW-NIBBLE
+
+               ADD 1 TO WS-HIGH-NIBBLE
+               ADD 1 TO WS-LOW-NIBBLE
+
+               MOVE WS-HEX-TABLE(WS-HIGH-NIBBLE:1)
+                    TO WS-HEX-PAIR(1:1)
+               MOVE WS-HEX-TABLE(WS-LOW-NIBBLE:1)
+                    TO WS-HEX-PAIR(2:1)
+
+               COMPUTE WS-TOKEN-COUNTER = (WS-BYTE-INDEX - 1) * 2 + 1
+               MOVE WS-HEX-PAIR TO AS-SESSION-TOKEN(WS-TOKEN-COUNTER:2)
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * ICSF is unreachable - fall back to COBOL's own pseudo-random   *
+      * generator so a CICS outage in the crypto coprocessor does not  *
+      * also take down login. WS-TOKEN-SEED/-CHARS/-INDEX/-CHAR were   *
+      * already carried in WS-TOKEN-WORK for exactly this; FUNCTION    *
+      * RANDOM is reseeded from the current ABSTIME so two fallback    *
+      * tokens issued moments apart do not share a sequence. Flagged   *
+      * via WS-PRNG-FALLBACK-USED so 3000-AUTHENTICATE-USER's audit    *
+      * entry records that the token is not ICSF-grade for this login. *
+      *----------------------------------------------------------------*
+       3414-PSEUDO-RANDOM-TOKEN.
+           SET WS-PRNG-FALLBACK-YES TO TRUE
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           DIVIDE WS-ABSTIME BY 2147483647 GIVING WS-TOKEN-SEED
+               REMAINDER WS-TOKEN-SEED
+           ADD 1 TO WS-TOKEN-SEED
+           MOVE FUNCTION RANDOM(WS-TOKEN-SEED) TO WS-PRNG-VALUE
+
+           MOVE SPACES TO AS-SESSION-TOKEN
+           PERFORM VARYING WS-TOKEN-INDEX FROM 1 BY 1
+                   UNTIL WS-TOKEN-INDEX > 64
+               MOVE FUNCTION RANDOM TO WS-PRNG-VALUE
+               COMPUTE WS-BYTE-VALUE =
+                   FUNCTION INTEGER(WS-PRNG-VALUE * 62) + 1
+               MOVE WS-TOKEN-CHARS(WS-BYTE-VALUE:1) TO WS-TOKEN-CHAR
+               MOVE WS-TOKEN-CHAR TO AS-SESSION-TOKEN(WS-TOKEN-INDEX:1)
+           END-PERFORM
+           .
+
+       3412-SET-TOKEN-EXPIRY.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           COMPUTE WS-ABSTIME = WS-ABSTIME + (SC-SESSION-TIMEOUT * 100)
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
+           END-EXEC
+
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO AS-EXPIRY-TIME
+           END-STRING
+
+           PERFORM 3413-SAVE-SESSION-TOKEN
+           .
+
+      *----------------------------------------------------------------*
+      * Persist the issued token so a later VALTOKEN request can be   *
+      * validated without trusting the caller's copy of the commarea  *
+      *----------------------------------------------------------------*
+       3413-SAVE-SESSION-TOKEN.
+           EXEC SQL
+               INSERT INTO SESSION_TOKEN
+               (CUSTOMERNUM, SESSION_TOKEN, CREATED_TIME,
+                EXPIRY_TIME, CLIENT_IP)
+               VALUES
+               (:DB2-CUSTOMERNUM-INT, :AS-SESSION-TOKEN,
+                :WS-FORMATTED-TIME, :AS-EXPIRY-TIME, :AR-CLIENT-IP)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Failed to persist session token' TO WS-ERROR-MSG
+              MOVE 'TOKEN_SAVE_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during token insert' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+           .
+
+       3500-FAILED-PROCESSING.
+           ADD 1 TO DB2-LOGIN-ATTEMPTS
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET LOGIN_ATTEMPTS = :DB2-LOGIN-ATTEMPTS,
+                   MODIFIED_DATE = :WS-DATE-WORK
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           COMPUTE WS-ATTEMPTS-REMAINING =
+               SC-MAX-LOGIN-ATTEMPTS - DB2-LOGIN-ATTEMPTS
+           MOVE WS-ATTEMPTS-REMAINING TO AS-ATTEMPTS-REMAINING
+
+           MOVE 'LOGIN_FAILED' TO AW-ERROR-CODE
+           MOVE DB2-LOGIN-ATTEMPTS TO WS-ATTEMPTS-DISPLAY
+           STRING 'Failed attempt ' DELIMITED BY SIZE
+                  WS-ATTEMPTS-DISPLAY DELIMITED BY SIZE
+                  ' of ' DELIMITED BY SIZE
+                  SC-MAX-LOGIN-ATTEMPTS DELIMITED BY SIZE
+                  INTO AW-DETAILS
+           END-STRING
 
            IF DB2-LOGIN-ATTEMPTS >= SC-MAX-LOGIN-ATTEMPTS
               PERFORM 3510-LOCK-ACCOUNT
            END-IF
            .
 
-       3510-LOCK-ACCOUNT.
+       3510-LOCK-ACCOUNT.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+
+      *    A rolling window: a lockout that aged out more than
+      *    SC-LOCKOUT-RESET-DAYS ago does not count toward the
+      *    escalation, so an account that behaves itself for a while
+      *    is not left with an ever-growing lockout duration.
+           IF DB2-LOCKOUT-TIME NOT = SPACES
+              COMPUTE WS-RESET-ABSTIME =
+                  WS-ABSTIME - (SC-LOCKOUT-RESET-DAYS * 86400 * 100)
+              EXEC CICS FORMATTIME ABSTIME(WS-RESET-ABSTIME)
+                        DATESEP('-') TIMESEP(':')
+                        YYDDD DDMMYYYY DATE(WS-RESET-DATE)
+              END-EXEC
+              IF DB2-LOCKOUT-TIME(1:10) < WS-RESET-DATE
+                 MOVE 0 TO DB2-LOCK-COUNT
+              END-IF
+           END-IF
+
+           ADD 1 TO DB2-LOCK-COUNT
+           IF DB2-LOCK-COUNT > SC-LOCKOUT-MAX-MULT
+              MOVE SC-LOCKOUT-MAX-MULT TO WS-LOCKOUT-MULTIPLE
+           ELSE
+              MOVE DB2-LOCK-COUNT TO WS-LOCKOUT-MULTIPLE
+           END-IF
+           COMPUTE WS-LOCKOUT-SECONDS =
+               SC-LOCKOUT-DURATION * WS-LOCKOUT-MULTIPLE
+
+           COMPUTE WS-ABSTIME = WS-ABSTIME + (WS-LOCKOUT-SECONDS * 100)
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
+           END-EXEC
+
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO WS-FORMATTED-TIME
+           END-STRING
+
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET ACCOUNT_STATUS = 'L',
+                   LOCKOUT_TIME = :WS-FORMATTED-TIME,
+                   LOCK_COUNT = :DB2-LOCK-COUNT,
+                   MODIFIED_DATE = :WS-DATE-WORK
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           MOVE '02' TO WS-RETURN-CODE
+           MOVE 'Account locked due to excessive login attempts'
+                TO WS-ERROR-MSG
+           MOVE 'ACCOUNT_LOCKED' TO AW-ERROR-CODE
+           STRING 'Locked (occurrence ' DELIMITED BY SIZE
+                  WS-LOCKOUT-MULTIPLE DELIMITED BY SIZE
+                  ') after ' DELIMITED BY SIZE
+                  SC-MAX-LOGIN-ATTEMPTS DELIMITED BY SIZE
+                  ' failed attempts until ' DELIMITED BY SIZE
+                  WS-FORMATTED-TIME DELIMITED BY SPACE
+                  INTO AW-DETAILS
+           END-STRING
+           .
+
+      *----------------------------------------------------------------*
+      * Record a failed attempt against the caller's IP address,       *
+      * independent of and in addition to the per-CUSTOMERNUM tally    *
+      * above. Two signals can trip the throttle: too many raw         *
+      * failures, or - the case per-account lockout cannot see - the   *
+      * same address cycling through too many distinct usernames.      *
+      *----------------------------------------------------------------*
+       3520-RECORD-IP-FAILURE.
+           MOVE AR-CLIENT-IP TO DB2-IP-ADDRESS
+
+           EXEC SQL
+               SELECT FAIL_COUNT, DISTINCT_USER_COUNT, LAST_USERNAME,
+                      WINDOW_START
+               INTO :DB2-IP-FAIL-COUNT, :DB2-IP-DISTINCT-USERS,
+                    :DB2-IP-LAST-USERNAME, :DB2-IP-WINDOW-START
+               FROM CLIENT_IP_SECURITY
+               WHERE CLIENT_IP = :DB2-IP-ADDRESS
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 0 TO DB2-IP-FAIL-COUNT
+              MOVE 0 TO DB2-IP-DISTINCT-USERS
+              MOVE SPACES TO DB2-IP-LAST-USERNAME
+              MOVE SPACES TO DB2-IP-WINDOW-START
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+
+      *    A rolling window, same idea as 3510-LOCK-ACCOUNT's: activity
+      *    older than SC-IP-WINDOW-MINUTES does not count toward the
+      *    threshold, so a burst that ages out is forgotten.
+           IF DB2-IP-WINDOW-START NOT = SPACES
+              COMPUTE WS-RESET-ABSTIME =
+                  WS-ABSTIME - (SC-IP-WINDOW-MINUTES * 60 * 100)
+              EXEC CICS FORMATTIME ABSTIME(WS-RESET-ABSTIME)
+                        DATESEP('-') TIMESEP(':')
+                        YYDDD DDMMYYYY DATE(WS-RESET-DATE)
+              END-EXEC
+              IF DB2-IP-WINDOW-START(1:10) < WS-RESET-DATE
+                 MOVE 0 TO DB2-IP-FAIL-COUNT
+                 MOVE 0 TO DB2-IP-DISTINCT-USERS
+                 MOVE SPACES TO DB2-IP-LAST-USERNAME
+                 MOVE SPACES TO DB2-IP-WINDOW-START
+              END-IF
+           END-IF
+
+           IF DB2-IP-WINDOW-START = SPACES
+              EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                        DATESEP('-') TIMESEP(':')
+                        YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                        TIME(WS-TIME)
+              END-EXEC
+              STRING WS-DATE-WORK DELIMITED BY SPACE
+                     'T' DELIMITED BY SIZE
+                     WS-TIME DELIMITED BY SPACE
+                     INTO DB2-IP-WINDOW-START
+              END-STRING
+           END-IF
+
+           ADD 1 TO DB2-IP-FAIL-COUNT
+           IF AR-USERNAME NOT = DB2-IP-LAST-USERNAME
+              ADD 1 TO DB2-IP-DISTINCT-USERS
+              MOVE AR-USERNAME TO DB2-IP-LAST-USERNAME
+           END-IF
+
+           MOVE SPACES TO DB2-IP-BLOCKED-UNTIL
+           IF DB2-IP-FAIL-COUNT >= SC-IP-MAX-ATTEMPTS
+              OR DB2-IP-DISTINCT-USERS >= SC-IP-MAX-DISTINCT-USERS
+              COMPUTE WS-ABSTIME =
+                  WS-ABSTIME + (SC-IP-BLOCK-DURATION * 100)
+              EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                        DATESEP('-') TIMESEP(':')
+                        YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                        TIME(WS-TIME)
+              END-EXEC
+              STRING WS-DATE-WORK DELIMITED BY SPACE
+                     'T' DELIMITED BY SIZE
+                     WS-TIME DELIMITED BY SPACE
+                     INTO DB2-IP-BLOCKED-UNTIL
+              END-STRING
+           END-IF
+
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+           MOVE WS-DATE-WORK TO DB2-IP-MODIFIED-DATE
+
+           IF SQLCODE = 100
+              EXEC SQL
+                  INSERT INTO CLIENT_IP_SECURITY
+                      (CLIENT_IP, FAIL_COUNT, DISTINCT_USER_COUNT,
+                       LAST_USERNAME, WINDOW_START, BLOCKED_UNTIL,
+                       MODIFIED_DATE)
+                  VALUES
+                      (:DB2-IP-ADDRESS, :DB2-IP-FAIL-COUNT,
+                       :DB2-IP-DISTINCT-USERS, :DB2-IP-LAST-USERNAME,
+                       :DB2-IP-WINDOW-START, :DB2-IP-BLOCKED-UNTIL,
+                       :DB2-IP-MODIFIED-DATE)
+              END-EXEC
+           ELSE
+              EXEC SQL
+                  UPDATE CLIENT_IP_SECURITY
+                  SET FAIL_COUNT = :DB2-IP-FAIL-COUNT,
+                      DISTINCT_USER_COUNT = :DB2-IP-DISTINCT-USERS,
+                      LAST_USERNAME = :DB2-IP-LAST-USERNAME,
+                      WINDOW_START = :DB2-IP-WINDOW-START,
+                      BLOCKED_UNTIL = :DB2-IP-BLOCKED-UNTIL,
+                      MODIFIED_DATE = :DB2-IP-MODIFIED-DATE
+                  WHERE CLIENT_IP = :DB2-IP-ADDRESS
+              END-EXEC
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * A successful login clears the IP's throttle state, the same   *
+      * way it resets the per-CUSTOMERNUM LOGIN_ATTEMPTS to zero.      *
+      *----------------------------------------------------------------*
+       3530-CLEAR-IP-THROTTLE.
+           MOVE AR-CLIENT-IP TO DB2-IP-ADDRESS
+
+           EXEC SQL
+               UPDATE CLIENT_IP_SECURITY
+               SET FAIL_COUNT = 0,
+                   DISTINCT_USER_COUNT = 0,
+                   LAST_USERNAME = SPACES,
+                   WINDOW_START = SPACES,
+                   BLOCKED_UNTIL = SPACES
+               WHERE CLIENT_IP = :DB2-IP-ADDRESS
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Validate a previously-issued session token                    *
+      *----------------------------------------------------------------*
+       3600-VALIDATE-TOKEN.
+           MOVE 'VALIDATE_TOKEN' TO AW-ACTION
+
+           PERFORM 3610-GET-SESSION-TOKEN
+           IF WS-RETURN-CODE = '00'
+              PERFORM 3620-CHECK-TOKEN-EXPIRY
+           END-IF
+
+           IF WS-RETURN-CODE = '00'
+              MOVE SPACES TO AW-ERROR-CODE
+              MOVE 'Session token is valid' TO AW-DETAILS
+           END-IF
+
+           MOVE WS-RETURN-CODE TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
+           .
+
+       3610-GET-SESSION-TOKEN.
+           EXEC SQL
+               SELECT CUSTOMERNUM,
+                      EXPIRY_TIME
+               INTO :DB2-TOKEN-CUSTOMERNUM,
+                    :DB2-TOKEN-EXPIRY-TIME
+               FROM SESSION_TOKEN
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+                 AND SESSION_TOKEN = :AR-SESSION-TOKEN
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE '01' TO WS-RETURN-CODE
+              MOVE 'Invalid session token' TO WS-ERROR-MSG
+              MOVE 'TOKEN_NOT_FOUND' TO AW-ERROR-CODE
+              MOVE 'Session token lookup returned no results'
+                  TO AW-DETAILS
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE '90' TO WS-RETURN-CODE
+                 MOVE 'Authentication service error' TO WS-ERROR-MSG
+                 MOVE 'DB2_ERROR' TO AW-ERROR-CODE
+                 STRING 'SQLCODE=' DELIMITED BY SIZE
+                        SQLCODE DELIMITED BY SIZE
+                        ' during token lookup' DELIMITED BY SIZE
+                        INTO AW-DETAILS
+                 END-STRING
+                 PERFORM WRITE-ERROR-MESSAGE
+              ELSE
+                 MOVE '00' TO WS-RETURN-CODE
+              END-IF
+           END-IF
+           .
+
+       3620-CHECK-TOKEN-EXPIRY.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
+           END-EXEC
+
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO WS-FORMATTED-TIME
+           END-STRING
+
+           IF WS-FORMATTED-TIME > DB2-TOKEN-EXPIRY-TIME
+              MOVE '01' TO WS-RETURN-CODE
+              MOVE 'Session token has expired' TO WS-ERROR-MSG
+              MOVE 'TOKEN_EXPIRED' TO AW-ERROR-CODE
+              MOVE 'Session token expiry time has passed'
+                  TO AW-DETAILS
+           ELSE
+              MOVE '00' TO WS-RETURN-CODE
+              MOVE DB2-TOKEN-EXPIRY-TIME TO AS-EXPIRY-TIME
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * "My account" self-service status inquiry - a logged-in caller  *
+      * can check its own lockout headroom and password expiry without *
+      * the account-specific detail ever being returned by anything   *
+      * other than a request bearing a valid session token.            *
+      *----------------------------------------------------------------*
+       3700-STATUS-CHECK.
+           MOVE 'STATUS_CHECK' TO AW-ACTION
+
+           PERFORM 3610-GET-SESSION-TOKEN
+           IF WS-RETURN-CODE = '00'
+              PERFORM 3620-CHECK-TOKEN-EXPIRY
+           END-IF
+
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 3700-EXIT
+           END-IF
+
+           PERFORM 3100-GET-USER-SECURITY
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 3700-EXIT
+           END-IF
+
+           PERFORM 3220-CHECK-PASSWORD-EXPIRY
+
+           MOVE DB2-ACCOUNT-STATUS TO AS-ACCOUNT-STATUS
+           MOVE DB2-USERNAME TO AS-USERNAME
+           MOVE DB2-LAST-LOGIN TO AS-LAST-LOGIN
+           COMPUTE WS-ATTEMPTS-REMAINING =
+               SC-MAX-LOGIN-ATTEMPTS - DB2-LOGIN-ATTEMPTS
+           MOVE WS-ATTEMPTS-REMAINING TO AS-ATTEMPTS-REMAINING
+
+           MOVE '00' TO WS-RETURN-CODE
+           MOVE SPACES TO AW-ERROR-CODE
+           MOVE 'Account status retrieved' TO AW-DETAILS
+           MOVE '00' TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
+
+       3700-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      * Revoke (logout) the caller's session token - requires the     *
+      * token to still be present and unexpired (reuses 3610/3620, the *
+      * same pair VALTOKEN and STATUSCK use) before it is deleted, so  *
+      * a caller cannot use LOGOUT to probe for the existence of a     *
+      * token it does not already hold.                                *
+      *----------------------------------------------------------------*
+       3800-REVOKE-TOKEN.
+           MOVE 'LOGOUT' TO AW-ACTION
+
+           PERFORM 3610-GET-SESSION-TOKEN
+           IF WS-RETURN-CODE = '00'
+              PERFORM 3620-CHECK-TOKEN-EXPIRY
+           END-IF
+
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 3800-EXIT
+           END-IF
+
+           PERFORM 3810-DELETE-SESSION-TOKEN
+
+           IF WS-RETURN-CODE = '00'
+              MOVE SPACES TO AW-ERROR-CODE
+              MOVE 'Session token revoked' TO AW-DETAILS
+           END-IF
+
+           MOVE WS-RETURN-CODE TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
+
+       3800-EXIT.
+           EXIT
+           .
+
+       3810-DELETE-SESSION-TOKEN.
+           EXEC SQL
+               DELETE FROM SESSION_TOKEN
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+                 AND SESSION_TOKEN = :AR-SESSION-TOKEN
+           END-EXEC
+
+           IF SQLCODE = 100
+      *       Already gone - a concurrent LOGOUT, or the token        *
+      *       expiring in the gap between 3620's check and this       *
+      *       DELETE, both leave the caller's goal (no active token)  *
+      *       already met, not a DB2 failure.                         *
+              MOVE '00' TO WS-RETURN-CODE
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE '90' TO WS-RETURN-CODE
+                 MOVE 'Authentication service error' TO WS-ERROR-MSG
+                 MOVE 'DB2_ERROR' TO AW-ERROR-CODE
+                 STRING 'SQLCODE=' DELIMITED BY SIZE
+                        SQLCODE DELIMITED BY SIZE
+                        ' during token revocation' DELIMITED BY SIZE
+                        INTO AW-DETAILS
+                 END-STRING
+                 PERFORM WRITE-ERROR-MESSAGE
+              ELSE
+                 MOVE '00' TO WS-RETURN-CODE
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Change password                                                *
+      *----------------------------------------------------------------*
+       4000-CHANGE-PASSWORD.
+           MOVE 'CHANGE_PASSWORD' TO AW-ACTION
+
+           PERFORM 3100-GET-USER-SECURITY
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 3300-VERIFY-PASSWORD
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE 'CURRENT_PW_INVALID' TO AW-ERROR-CODE
+              MOVE 'Current password verification failed' TO AW-DETAILS
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4060-CHECK-MINIMUM-PASSWORD-AGE
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4000-EXIT
+           END-IF
+
+           MOVE 'VALIDATE' TO HASH-FUNCTION
+           MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
+           PERFORM 4070-SET-HASH-POLICY-PARMS
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF HASH-RETURN-CODE NOT = '00'
+              MOVE HASH-RETURN-CODE TO WS-RETURN-CODE
+              MOVE HASH-ERROR-MSG TO WS-ERROR-MSG
+              MOVE 'POLICY_VIOLATION' TO AW-ERROR-CODE
+              MOVE HASH-ERROR-MSG TO AW-DETAILS
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4000-EXIT
+           END-IF
+
+           MOVE HASH-SCORE TO AS-PASSWORD-SCORE
+
+           PERFORM 4050-CHECK-PASSWORD-HISTORY
+           IF WS-HISTORY-MATCH = 'Y'
+              MOVE '04' TO WS-RETURN-CODE
+              MOVE 'Cannot reuse recent password' TO WS-ERROR-MSG
+              MOVE 'PASSWORD_REUSE' TO AW-ERROR-CODE
+              STRING 'Password matches one of last '
+                     DELIMITED BY SIZE
+                     PP-HISTORY-COUNT DELIMITED BY SIZE
+                     ' passwords' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4000-EXIT
+           END-IF
+
+           PERFORM 4100-HASH-NEW-PASSWORD
+           PERFORM 4150-SAVE-PASSWORD-HISTORY
+           PERFORM 4200-UPDATE-PASSWORD
+
+           MOVE '00' TO WS-RETURN-CODE
+           MOVE SPACES TO AW-ERROR-CODE
+           MOVE 'Password changed successfully' TO AW-DETAILS
+           MOVE '00' TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
+
+       4000-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      * Reject a change that comes in too soon after the last one, so  *
+      * a user cannot cycle through PASSWORD_HISTORY and land back on  *
+      * a favourite password in one sitting. SC-PASSWORD-MIN-AGE-DAYS  *
+      * defaults to 1 day (effectively same-day changes only), is      *
+      * retunable from SECURITY_PARMS the same as every other SC-*     *
+      * threshold, and a value of zero leaves the change unrestricted. *
+      *----------------------------------------------------------------*
+       4060-CHECK-MINIMUM-PASSWORD-AGE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+           COMPUTE WS-DAYS-SINCE-CHANGE =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-DATE-WORK)) -
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+                   DB2-PASSWORD-DATE))
+
+           IF SC-PASSWORD-MIN-AGE-DAYS > 0
+              AND WS-DAYS-SINCE-CHANGE < SC-PASSWORD-MIN-AGE-DAYS
+              MOVE '08' TO WS-RETURN-CODE
+              MOVE 'Password was changed too recently' TO WS-ERROR-MSG
+              MOVE 'PASSWORD_CHANGE_TOO_SOON' TO AW-ERROR-CODE
+              STRING 'Last changed ' DELIMITED BY SIZE
+                     WS-DAYS-SINCE-CHANGE DELIMITED BY SIZE
+                     ' day(s) ago, minimum age is '
+                     DELIMITED BY SIZE
+                     SC-PASSWORD-MIN-AGE-DAYS DELIMITED BY SIZE
+                     ' day(s)' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+           ELSE
+              MOVE '00' TO WS-RETURN-CODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Check if new password matches any in history                  *
+      *----------------------------------------------------------------*
+       4050-CHECK-PASSWORD-HISTORY.
+           MOVE 'N' TO WS-HISTORY-MATCH
+
+           MOVE 'HASH    ' TO HASH-FUNCTION
+           MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
+           MOVE DB2-SALT TO HASH-SALT
+           MOVE DB2-HASH-ALGORITHM TO HASH-ALGORITHM
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF HASH-HASH = DB2-PASSWORD-HASH
+              MOVE 'Y' TO WS-HISTORY-MATCH
+              GO TO 4050-EXIT
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-HISTORY-COUNT
+               FROM PASSWORD_HISTORY
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+                 AND PASSWORD_HASH = :HASH-HASH
+                 AND SEQUENCE <= :PP-HISTORY-COUNT
+           END-EXEC
+
+           IF WS-HISTORY-COUNT > 0
+              MOVE 'Y' TO WS-HISTORY-MATCH
+           END-IF
+
+           IF WS-HISTORY-MATCH = 'N' AND DB2-STRICT-HISTORY = 'Y'
+              PERFORM 4065-CHECK-HISTORY-BY-DATE
+           END-IF
+
+       4050-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      * Stricter compliance accounts (STRICT_HISTORY = 'Y') additionally *
+      * block reuse of any password used within SC-STRICT-HISTORY-DAYS, *
+      * even one that has already fallen off the PP-HISTORY-COUNT-deep *
+      * sequence check above.                                          *
+      *----------------------------------------------------------------*
+       4065-CHECK-HISTORY-BY-DATE.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+           COMPUTE WS-STRICT-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-DATE-WORK))
+                   - SC-STRICT-HISTORY-DAYS
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-STRICT-CUTOFF-INT)
+               TO WS-STRICT-CUTOFF-RAW
+
+           STRING WS-STRICT-CUTOFF-RAW(7:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-STRICT-CUTOFF-RAW(5:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-STRICT-CUTOFF-RAW(1:4) DELIMITED BY SIZE
+                  INTO WS-STRICT-CUTOFF-DATE
+           END-STRING
+
+      *    Each PASSWORD_HISTORY row was hashed under the salt/
+      *    algorithm in effect when it was archived (4150-SAVE-
+      *    PASSWORD-HISTORY), and every password change generates a
+      *    fresh random salt - a single hash of AR-NEW-PASSWORD
+      *    computed once under today's salt can never match a row
+      *    salted differently, so each candidate row must be fetched
+      *    and re-hashed under its own stored salt/algorithm.
+           EXEC SQL
+               DECLARE PWHISTDT CURSOR FOR
+               SELECT PASSWORD_HASH, SALT, HASH_ALGORITHM
+               FROM PASSWORD_HISTORY
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+                 AND CREATED_DATE >= :WS-STRICT-CUTOFF-DATE
+           END-EXEC
+
+           EXEC SQL
+               OPEN PWHISTDT
+           END-EXEC
+
+           IF SQLCODE = 0
+              PERFORM 4066-FETCH-NEXT-HISTORY-ROW
+                  UNTIL SQLCODE NOT = 0 OR WS-HISTORY-MATCH = 'Y'
+
+              EXEC SQL
+                  CLOSE PWHISTDT
+              END-EXEC
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Re-hash AR-NEW-PASSWORD under one archived row's own salt/     *
+      * algorithm and compare it to that row's stored hash.             *
+      *----------------------------------------------------------------*
+       4066-FETCH-NEXT-HISTORY-ROW.
+           EXEC SQL
+               FETCH PWHISTDT
+               INTO :DB2-HIST-PASSWORD-HASH, :DB2-HIST-SALT,
+                    :DB2-HIST-HASH-ALGORITHM
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE 'HASH    ' TO HASH-FUNCTION
+              MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
+              MOVE DB2-HIST-SALT TO HASH-SALT
+              MOVE DB2-HIST-HASH-ALGORITHM TO HASH-ALGORITHM
+
+              EXEC CICS LINK Program('LGPWHASH')
+                        Commarea(HASH-COMMAREA)
+                        LENGTH(LENGTH OF HASH-COMMAREA)
+                        RESP(WS-RESP)
+              END-EXEC
+
+              IF HASH-HASH = DB2-HIST-PASSWORD-HASH
+                 MOVE 'Y' TO WS-HISTORY-MATCH
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Carry this program's currently configured password policy     *
+      * (compiled defaults as overridden by 1050-LOAD-SECURITY-PARMS) *
+      * across the LINK to LGPWHASH so a VALIDATE call enforces the    *
+      * policy actually in effect rather than LGPWHASH's own defaults *
+      *----------------------------------------------------------------*
+       4070-SET-HASH-POLICY-PARMS.
+           MOVE SC-MIN-PASSWORD-LENGTH TO HASH-MIN-PASSWORD-LEN
+           MOVE SC-MAX-PASSWORD-LENGTH TO HASH-MAX-PASSWORD-LEN
+           MOVE PP-REQUIRE-UPPER       TO HASH-REQUIRE-UPPER
+           MOVE PP-REQUIRE-LOWER       TO HASH-REQUIRE-LOWER
+           MOVE PP-REQUIRE-DIGIT       TO HASH-REQUIRE-DIGIT
+           MOVE PP-REQUIRE-SPECIAL     TO HASH-REQUIRE-SPECIAL
+           MOVE PP-COMPLEXITY-SCORE    TO HASH-COMPLEXITY-MIN
+           .
+
+       4100-HASH-NEW-PASSWORD.
+           MOVE 'GENSALT ' TO HASH-FUNCTION
+           MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'HASH    ' TO HASH-FUNCTION
+           MOVE SPACES TO HASH-ALGORITHM
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Save current password to history before changing              *
+      *----------------------------------------------------------------*
+       4150-SAVE-PASSWORD-HISTORY.
+           EXEC SQL
+               UPDATE PASSWORD_HISTORY
+               SET SEQUENCE = SEQUENCE + 1
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           EXEC SQL
+               DELETE FROM PASSWORD_HISTORY
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+                 AND SEQUENCE > :PP-HISTORY-COUNT
+           END-EXEC
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+      *    DB2-SALT/DB2-HASH-ALGORITHM still hold the password being
+      *    replaced here - 4100-HASH-NEW-PASSWORD computed the new
+      *    password's hash into HASH-SALT/HASH-ALGORITHM without
+      *    touching these, and 4200-UPDATE-PASSWORD (which writes the
+      *    new values into USER_SECURITY) has not run yet - so this is
+      *    the salt/algorithm this archived hash was actually produced
+      *    under, needed to verify a later reuse attempt against this
+      *    row on its own terms (4065-CHECK-HISTORY-BY-DATE).
+           EXEC SQL
+               INSERT INTO PASSWORD_HISTORY
+               (CUSTOMERNUM, SEQUENCE, PASSWORD_HASH, CREATED_DATE,
+                SALT, HASH_ALGORITHM)
+               VALUES
+               (:DB2-CUSTOMERNUM-INT, 1, :DB2-PASSWORD-HASH,
+                :WS-DATE-WORK, :DB2-SALT, :DB2-HASH-ALGORITHM)
+           END-EXEC
+           .
+
+       4200-UPDATE-PASSWORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET PASSWORD_HASH = :HASH-HASH,
+                   SALT = :HASH-SALT,
+                   HASH_ALGORITHM = :HASH-ALGORITHM,
+                   PASSWORD_DATE = :WS-DATE-WORK,
+                   MUST_CHANGE_PW = 'N',
+                   MODIFIED_DATE = :WS-DATE-WORK
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Failed to update password' TO WS-ERROR-MSG
+              MOVE 'UPDATE_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during password update' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+              MOVE 'N' TO DB2-MUST-CHANGE-PW
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Self-service forgot-password flow.  A caller with no reset    *
+      * code on the request is asking for one to be issued; a caller  *
+      * supplying AR-RESET-CODE is redeeming it for a new password.   *
+      *----------------------------------------------------------------*
+       4500-RESET-PASSWORD.
+           MOVE 'RESET_PASSWORD' TO AW-ACTION
+           SET WS-PRNG-FALLBACK-NO TO TRUE
+
+           PERFORM 3100-GET-USER-SECURITY
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4500-EXIT
+           END-IF
+
+           IF AR-RESET-CODE = SPACES
+              PERFORM 4510-ISSUE-RESET-CODE
+           ELSE
+              PERFORM 4520-REDEEM-RESET-CODE
+           END-IF
+
+       4500-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      * Look up the customer's email on file, generate a one-time     *
+      * code and persist it for later redemption                      *
+      *----------------------------------------------------------------*
+       4510-ISSUE-RESET-CODE.
+           EXEC SQL
+               SELECT EMAILADDRESS
+               INTO :WS-EMAIL-ADDRESS
+               FROM CUSTOMER
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Unable to issue reset code' TO WS-ERROR-MSG
+              MOVE 'CUSTOMER_LOOKUP_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during customer lookup' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4510-EXIT
+           END-IF
+
+           PERFORM 4530-GENERATE-RESET-CODE
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4510-EXIT
+           END-IF
+
+           PERFORM 4540-SAVE-RESET-CODE
+           IF WS-RETURN-CODE NOT = '00'
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4510-EXIT
+           END-IF
+
+           PERFORM 4515-SEND-RESET-CODE-NOTICE
+           MOVE SPACES TO AS-RESET-CODE
+           MOVE '00' TO WS-RETURN-CODE
+           IF WS-PRNG-FALLBACK-YES
+              MOVE 'ICSF_RNG_FALLBACK' TO AW-ERROR-CODE
+              STRING 'Password reset code issued to '
+                     DELIMITED BY SIZE
+                     WS-EMAIL-ADDRESS DELIMITED BY SIZE
+                     ' - ' DELIMITED BY SIZE
+                     WS-PRNG-FALLBACK-DETAIL DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+           ELSE
+              MOVE SPACES TO AW-ERROR-CODE
+              STRING 'Password reset code issued to ' DELIMITED BY SIZE
+                     WS-EMAIL-ADDRESS DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+           END-IF
+           MOVE '00' TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
+
+       4510-EXIT.
+           EXIT
+           .
+
+      *----------------------------------------------------------------*
+      * Deliver the code out of band - same LGSNOTFY stub used by      *
+      * 3385-SEND-MFA-CODE-NOTICE and CREATEU (5200), so the reset     *
+      * code never has to be returned in-band to whoever supplied the  *
+      * CUSTOMERNUM (AS-RESET-CODE carries no value back to the        *
+      * caller - see 4510's MOVE SPACES TO AS-RESET-CODE).             *
+      *----------------------------------------------------------------*
+       4515-SEND-RESET-CODE-NOTICE.
+           MOVE SPACES TO NOTIFY-COMMAREA
+           MOVE DB2-CUSTOMERNUM-INT TO NF-CUSTOMER-NUM
+           MOVE WS-EMAIL-ADDRESS TO NF-EMAIL-ADDRESS
+           MOVE DB2-RESET-CODE-VALUE TO NF-TEMP-PASSWORD
+
+           EXEC CICS LINK Program('LGSNOTFY')
+                     Commarea(NOTIFY-COMMAREA)
+                     LENGTH(LENGTH OF NOTIFY-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Generate a 6-digit numeric one-time code from ICSF random      *
+      * bytes, the same generator used for session tokens (3410)      *
+      *----------------------------------------------------------------*
+       4530-GENERATE-RESET-CODE.
+           MOVE 0 TO ICSF-RNG-RC
+           MOVE 0 TO ICSF-RNG-RS
+           MOVE 6 TO ICSF-RNG-OUTPUT-LEN
+           MOVE SPACES TO ICSF-RNG-OUTPUT
+
+           CALL 'CSNBRNGL' USING
+               ICSF-RNG-RC
+               ICSF-RNG-RS
+               ICSF-RNG-EXIT-LEN
+               ICSF-RNG-EXIT-DATA
+               ICSF-RNG-RULE-COUNT
+               ICSF-RNG-RULE-ARRAY
+               ICSF-RNG-SEED
+               ICSF-RNG-OUTPUT-LEN
+               ICSF-RNG-OUTPUT
+           END-CALL
+
+           IF ICSF-RNG-RC NOT = 0
+              MOVE ICSF-RNG-RC TO WS-RC-DISPLAY
+              MOVE ICSF-RNG-RS TO WS-RS-DISPLAY
+              STRING 'CSNBRNGL RC=' DELIMITED BY SIZE
+                     WS-RC-DISPLAY DELIMITED BY SIZE
+                     ' RS=' DELIMITED BY SIZE
+                     WS-RS-DISPLAY DELIMITED BY SIZE
+                     ' - fell back to pseudo-random reset code'
+                         DELIMITED BY SIZE
+                     INTO WS-PRNG-FALLBACK-DETAIL
+              END-STRING
+              PERFORM 4535-PSEUDO-RANDOM-RESET-CODE
+              MOVE '00' TO WS-RETURN-CODE
+           ELSE
+              MOVE SPACES TO DB2-RESET-CODE-VALUE
+              PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+                      UNTIL WS-BYTE-INDEX > 6
+                  MOVE FUNCTION ORD(ICSF-RNG-OUTPUT(WS-BYTE-INDEX:1))
+                       TO WS-BYTE-VALUE
+                  SUBTRACT 1 FROM WS-BYTE-VALUE
+                  DIVIDE WS-BYTE-VALUE BY 10
+                      GIVING WS-BYTE-VALUE
+                      REMAINDER WS-RESET-DIGIT
+                  MOVE WS-RESET-DIGIT
+                       TO DB2-RESET-CODE-VALUE(WS-BYTE-INDEX:1)
+              END-PERFORM
+              MOVE '00' TO WS-RETURN-CODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * ICSF is unreachable - the same pseudo-random fallback 3414     *
+      * uses for session tokens, sized for a 6-digit numeric code.     *
+      *----------------------------------------------------------------*
+       4535-PSEUDO-RANDOM-RESET-CODE.
+           SET WS-PRNG-FALLBACK-YES TO TRUE
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           DIVIDE WS-ABSTIME BY 2147483647 GIVING WS-TOKEN-SEED
+               REMAINDER WS-TOKEN-SEED
+           ADD 1 TO WS-TOKEN-SEED
+           MOVE FUNCTION RANDOM(WS-TOKEN-SEED) TO WS-PRNG-VALUE
+
+           MOVE SPACES TO DB2-RESET-CODE-VALUE
+           PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+                   UNTIL WS-BYTE-INDEX > 6
+               MOVE FUNCTION RANDOM TO WS-PRNG-VALUE
+               COMPUTE WS-RESET-DIGIT =
+                   FUNCTION INTEGER(WS-PRNG-VALUE * 10)
+               MOVE WS-RESET-DIGIT
+                    TO DB2-RESET-CODE-VALUE(WS-BYTE-INDEX:1)
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------*
+      * Persist the code so a later redemption can be checked without *
+      * trusting the caller's copy of the commarea (3413 is the model) *
+      *----------------------------------------------------------------*
+       4540-SAVE-RESET-CODE.
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
-           COMPUTE WS-ABSTIME = WS-ABSTIME + (SC-LOCKOUT-DURATION * 100)
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
                      DATESEP('-') TIMESEP(':')
                      YYDDD DDMMYYYY DATE(WS-DATE-WORK)
@@ -623,53 +2399,139 @@
            STRING WS-DATE-WORK DELIMITED BY SPACE
                   'T' DELIMITED BY SIZE
                   WS-TIME DELIMITED BY SPACE
-                  INTO WS-FORMATTED-TIME
+                  INTO DB2-RESET-CREATED-TIME
            END-STRING
 
-           EXEC SQL
-               UPDATE USER_SECURITY
-               SET ACCOUNT_STATUS = 'L',
-                   LOCKOUT_TIME = :WS-FORMATTED-TIME,
-                   MODIFIED_DATE = :WS-DATE-WORK
-               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           COMPUTE WS-ABSTIME = WS-ABSTIME + (SC-RESET-CODE-TTL * 100)
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
            END-EXEC
 
-           MOVE '02' TO WS-RETURN-CODE
-           MOVE 'Account locked due to excessive login attempts'
-                TO WS-ERROR-MSG
-           MOVE 'ACCOUNT_LOCKED' TO AW-ERROR-CODE
-           STRING 'Locked after ' DELIMITED BY SIZE
-                  SC-MAX-LOGIN-ATTEMPTS DELIMITED BY SIZE
-                  ' failed attempts until ' DELIMITED BY SIZE
-                  WS-FORMATTED-TIME DELIMITED BY SPACE
-                  INTO AW-DETAILS
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO DB2-RESET-EXPIRY-TIME
            END-STRING
+
+           MOVE DB2-CUSTOMERNUM-INT TO DB2-RESET-CUSTOMERNUM
+           MOVE 'N' TO DB2-RESET-USED
+
+           EXEC SQL
+               DELETE FROM PASSWORD_RESET
+               WHERE CUSTOMERNUM = :DB2-RESET-CUSTOMERNUM
+           END-EXEC
+
+           EXEC SQL
+               INSERT INTO PASSWORD_RESET
+               (CUSTOMERNUM, RESET_CODE, CREATED_TIME, EXPIRY_TIME,
+                USED)
+               VALUES
+               (:DB2-RESET-CUSTOMERNUM, :DB2-RESET-CODE-VALUE,
+                :DB2-RESET-CREATED-TIME, :DB2-RESET-EXPIRY-TIME,
+                :DB2-RESET-USED)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Failed to save reset code' TO WS-ERROR-MSG
+              MOVE 'RESET_SAVE_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during reset code save' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+              MOVE '00' TO WS-RETURN-CODE
+           END-IF
            .
 
       *----------------------------------------------------------------*
-      * Change password                                                *
+      * Redeem a previously-issued code: verify it, then reuse the    *
+      * same password-set logic as CHGPASS (4100/4150/4200)           *
       *----------------------------------------------------------------*
-       4000-CHANGE-PASSWORD.
-           MOVE 'CHANGE_PASSWORD' TO AW-ACTION
+       4520-REDEEM-RESET-CODE.
+           EXEC SQL
+               SELECT RESET_CODE, EXPIRY_TIME, USED
+               INTO :DB2-RESET-CODE-VALUE, :DB2-RESET-EXPIRY-TIME,
+                    :DB2-RESET-USED
+               FROM PASSWORD_RESET
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
 
-           PERFORM 3100-GET-USER-SECURITY
-           IF WS-RETURN-CODE NOT = '00'
+           IF SQLCODE = 100
+              MOVE '01' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired reset code' TO WS-ERROR-MSG
+              MOVE 'RESET_CODE_NOT_FOUND' TO AW-ERROR-CODE
+              MOVE 'No reset code on file for this account'
+                  TO AW-DETAILS
               MOVE WS-RETURN-CODE TO AW-RESULT
               PERFORM 8000-AUDIT-LOG
-              GO TO 4000-EXIT
+              GO TO 4520-EXIT
            END-IF
 
-           PERFORM 3300-VERIFY-PASSWORD
-           IF WS-RETURN-CODE NOT = '00'
-              MOVE 'CURRENT_PW_INVALID' TO AW-ERROR-CODE
-              MOVE 'Current password verification failed' TO AW-DETAILS
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Authentication service error' TO WS-ERROR-MSG
+              MOVE 'DB2_ERROR' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during reset code lookup' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
               MOVE WS-RETURN-CODE TO AW-RESULT
               PERFORM 8000-AUDIT-LOG
-              GO TO 4000-EXIT
+              GO TO 4520-EXIT
+           END-IF
+
+           IF DB2-RESET-USED = 'Y'
+              MOVE '01' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired reset code' TO WS-ERROR-MSG
+              MOVE 'RESET_CODE_USED' TO AW-ERROR-CODE
+              MOVE 'Reset code has already been used' TO AW-DETAILS
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4520-EXIT
+           END-IF
+
+           IF AR-RESET-CODE NOT = DB2-RESET-CODE-VALUE
+              MOVE '01' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired reset code' TO WS-ERROR-MSG
+              MOVE 'RESET_CODE_MISMATCH' TO AW-ERROR-CODE
+              MOVE 'Supplied reset code does not match' TO AW-DETAILS
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4520-EXIT
+           END-IF
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     YYDDD DDMMYYYY DATE(WS-DATE-WORK)
+                     TIME(WS-TIME)
+           END-EXEC
+           STRING WS-DATE-WORK DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-TIME DELIMITED BY SPACE
+                  INTO WS-FORMATTED-TIME
+           END-STRING
+
+           IF WS-FORMATTED-TIME > DB2-RESET-EXPIRY-TIME
+              MOVE '01' TO WS-RETURN-CODE
+              MOVE 'Invalid or expired reset code' TO WS-ERROR-MSG
+              MOVE 'RESET_CODE_EXPIRED' TO AW-ERROR-CODE
+              MOVE 'Reset code has expired' TO AW-DETAILS
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4520-EXIT
            END-IF
 
            MOVE 'VALIDATE' TO HASH-FUNCTION
            MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
+           PERFORM 4070-SET-HASH-POLICY-PARMS
 
            EXEC CICS LINK Program('LGPWHASH')
                      Commarea(HASH-COMMAREA)
@@ -684,9 +2546,11 @@
               MOVE HASH-ERROR-MSG TO AW-DETAILS
               MOVE WS-RETURN-CODE TO AW-RESULT
               PERFORM 8000-AUDIT-LOG
-              GO TO 4000-EXIT
+              GO TO 4520-EXIT
            END-IF
 
+           MOVE HASH-SCORE TO AS-PASSWORD-SCORE
+
            PERFORM 4050-CHECK-PASSWORD-HISTORY
            IF WS-HISTORY-MATCH = 'Y'
               MOVE '04' TO WS-RETURN-CODE
@@ -697,137 +2561,38 @@
                      PP-HISTORY-COUNT DELIMITED BY SIZE
                      ' passwords' DELIMITED BY SIZE
                      INTO AW-DETAILS
-              END-STRING
-              MOVE WS-RETURN-CODE TO AW-RESULT
-              PERFORM 8000-AUDIT-LOG
-              GO TO 4000-EXIT
-           END-IF
-
-           PERFORM 4100-HASH-NEW-PASSWORD
-           PERFORM 4150-SAVE-PASSWORD-HISTORY
-           PERFORM 4200-UPDATE-PASSWORD
-
-           MOVE '00' TO WS-RETURN-CODE
-           MOVE SPACES TO AW-ERROR-CODE
-           MOVE 'Password changed successfully' TO AW-DETAILS
-           MOVE '00' TO AW-RESULT
-           PERFORM 8000-AUDIT-LOG
-
-       4000-EXIT.
-           EXIT
-           .
-
-      *----------------------------------------------------------------*
-      * Check if new password matches any in history                  *
-      *----------------------------------------------------------------*
-       4050-CHECK-PASSWORD-HISTORY.
-           MOVE 'N' TO WS-HISTORY-MATCH
-
-           MOVE 'HASH    ' TO HASH-FUNCTION
-           MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
-           MOVE DB2-SALT TO HASH-SALT
-
-           EXEC CICS LINK Program('LGPWHASH')
-                     Commarea(HASH-COMMAREA)
-                     LENGTH(LENGTH OF HASH-COMMAREA)
-                     RESP(WS-RESP)
-           END-EXEC
-
-           IF HASH-HASH = DB2-PASSWORD-HASH
-              MOVE 'Y' TO WS-HISTORY-MATCH
-              GO TO 4050-EXIT
-           END-IF
-
-           EXEC SQL
-               SELECT COUNT(*)
-               INTO :WS-HISTORY-COUNT
-               FROM PASSWORD_HISTORY
-               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
-                 AND PASSWORD_HASH = :HASH-HASH
-                 AND SEQUENCE <= :PP-HISTORY-COUNT
-           END-EXEC
-
-           IF WS-HISTORY-COUNT > 0
-              MOVE 'Y' TO WS-HISTORY-MATCH
-           END-IF
-
-       4050-EXIT.
-           EXIT
-           .
-
-       4100-HASH-NEW-PASSWORD.
-           MOVE 'GENSALT ' TO HASH-FUNCTION
-           MOVE AR-NEW-PASSWORD TO HASH-PASSWORD
+              END-STRING
+              MOVE WS-RETURN-CODE TO AW-RESULT
+              PERFORM 8000-AUDIT-LOG
+              GO TO 4520-EXIT
+           END-IF
 
-           EXEC CICS LINK Program('LGPWHASH')
-                     Commarea(HASH-COMMAREA)
-                     LENGTH(LENGTH OF HASH-COMMAREA)
-                     RESP(WS-RESP)
-           END-EXEC
+           PERFORM 4100-HASH-NEW-PASSWORD
+           PERFORM 4150-SAVE-PASSWORD-HISTORY
+           PERFORM 4200-UPDATE-PASSWORD
+           PERFORM 4550-MARK-RESET-CODE-USED
 
-           MOVE 'HASH    ' TO HASH-FUNCTION
+           MOVE '00' TO WS-RETURN-CODE
+           MOVE SPACES TO AW-ERROR-CODE
+           MOVE 'Password reset via one-time code' TO AW-DETAILS
+           MOVE '00' TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
 
-           EXEC CICS LINK Program('LGPWHASH')
-                     Commarea(HASH-COMMAREA)
-                     LENGTH(LENGTH OF HASH-COMMAREA)
-                     RESP(WS-RESP)
-           END-EXEC
+       4520-EXIT.
+           EXIT
            .
 
       *----------------------------------------------------------------*
-      * Save current password to history before changing              *
+      * Mark the code redeemed so it cannot be replayed                *
       *----------------------------------------------------------------*
-       4150-SAVE-PASSWORD-HISTORY.
-           EXEC SQL
-               UPDATE PASSWORD_HISTORY
-               SET SEQUENCE = SEQUENCE + 1
-               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
-           END-EXEC
-
-           EXEC SQL
-               DELETE FROM PASSWORD_HISTORY
-               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
-                 AND SEQUENCE > :PP-HISTORY-COUNT
-           END-EXEC
-
-           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
-           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
-                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
-           END-EXEC
-
-           EXEC SQL
-               INSERT INTO PASSWORD_HISTORY
-               (CUSTOMERNUM, SEQUENCE, PASSWORD_HASH, CREATED_DATE)
-               VALUES
-               (:DB2-CUSTOMERNUM-INT, 1, :DB2-PASSWORD-HASH,
-                :WS-DATE-WORK)
-           END-EXEC
-           .
-
-       4200-UPDATE-PASSWORD.
-           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
-           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
-                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
-           END-EXEC
-
+       4550-MARK-RESET-CODE-USED.
            EXEC SQL
-               UPDATE USER_SECURITY
-               SET PASSWORD_HASH = :HASH-HASH,
-                   SALT = :HASH-SALT,
-                   PASSWORD_DATE = :WS-DATE-WORK,
-                   MODIFIED_DATE = :WS-DATE-WORK
+               UPDATE PASSWORD_RESET
+               SET USED = 'Y'
                WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
            END-EXEC
 
            IF SQLCODE NOT = 0
-              MOVE '90' TO WS-RETURN-CODE
-              MOVE 'Failed to update password' TO WS-ERROR-MSG
-              MOVE 'UPDATE_FAILED' TO AW-ERROR-CODE
-              STRING 'SQLCODE=' DELIMITED BY SIZE
-                     SQLCODE DELIMITED BY SIZE
-                     ' during password update' DELIMITED BY SIZE
-                     INTO AW-DETAILS
-              END-STRING
               PERFORM WRITE-ERROR-MESSAGE
            END-IF
            .
@@ -840,6 +2605,7 @@
 
            MOVE 'VALIDATE' TO HASH-FUNCTION
            MOVE AR-PASSWORD TO HASH-PASSWORD
+           PERFORM 4070-SET-HASH-POLICY-PARMS
 
            EXEC CICS LINK Program('LGPWHASH')
                      Commarea(HASH-COMMAREA)
@@ -857,10 +2623,14 @@
               GO TO 5000-EXIT
            END-IF
 
-           PERFORM 4100-HASH-NEW-PASSWORD
+           MOVE HASH-SCORE TO AS-PASSWORD-SCORE
+
+           PERFORM 5050-ENSURE-UNIQUE-USERNAME
+           PERFORM 5150-HASH-CREATE-USER-PASSWORD
            PERFORM 5100-INSERT-USER-RECORD
 
            IF WS-RETURN-CODE = '00'
+              MOVE AR-USERNAME TO AS-USERNAME
               MOVE SPACES TO AW-ERROR-CODE
               STRING 'User created: ' DELIMITED BY SIZE
                      AR-USERNAME DELIMITED BY SPACE
@@ -871,10 +2641,108 @@
            MOVE WS-RETURN-CODE TO AW-RESULT
            PERFORM 8000-AUDIT-LOG
 
+           IF WS-RETURN-CODE = '00'
+              PERFORM 5200-SEND-TEMP-PASSWORD-NOTICE
+           END-IF
+
        5000-EXIT.
            EXIT
            .
 
+      *----------------------------------------------------------------*
+      * Hash the temp password CREATEU was given in AR-PASSWORD (the   *
+      * field validated and emailed out by 5200-SEND-TEMP-PASSWORD-    *
+      * NOTICE) - separate from 4100-HASH-NEW-PASSWORD, which hashes   *
+      * AR-NEW-PASSWORD for the change-password/reset-password flows, *
+      * so the hash 5100 stores always matches the password the new   *
+      * user was actually sent.                                       *
+      *----------------------------------------------------------------*
+       5150-HASH-CREATE-USER-PASSWORD.
+           MOVE 'GENSALT ' TO HASH-FUNCTION
+           MOVE AR-PASSWORD TO HASH-PASSWORD
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'HASH    ' TO HASH-FUNCTION
+           MOVE SPACES TO HASH-ALGORITHM
+
+           EXEC CICS LINK Program('LGPWHASH')
+                     Commarea(HASH-COMMAREA)
+                     LENGTH(LENGTH OF HASH-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Guarantee USERNAME uniqueness before 5100 attempts the insert  *
+      * - two customers landing on the same FIRSTNAME.LASTNAME combo   *
+      * would otherwise only be caught by a DB2 insert failure. A      *
+      * collision is resolved deterministically by appending the new  *
+      * customer's own CUSTOMERNUM, which can never collide again.    *
+      *----------------------------------------------------------------*
+       5050-ENSURE-UNIQUE-USERNAME.
+           MOVE AR-USERNAME TO WS-CANDIDATE-USERNAME
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-USERNAME-COUNT
+               FROM USER_SECURITY
+               WHERE USERNAME = :WS-CANDIDATE-USERNAME
+           END-EXEC
+
+           IF WS-USERNAME-COUNT > 0
+              STRING AR-USERNAME DELIMITED BY SPACE
+                     '.' DELIMITED BY SIZE
+                     AR-CUSTOMER-NUM DELIMITED BY SIZE
+                     INTO WS-CANDIDATE-USERNAME
+              END-STRING
+              MOVE WS-CANDIDATE-USERNAME TO AR-USERNAME
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Hand the system-generated temporary password to LGSNOTFY, the  *
+      * shop's outbound secure mail/SMS utility, instead of returning  *
+      * it to the caller of CREATEU - AUTH-RESPONSE has no field that  *
+      * echoes AR-PASSWORD back for exactly this reason. The account   *
+      * was already flagged MUST_CHANGE_PW = 'Y' by 5100, so the temp  *
+      * value only has to be usable long enough for one login.         *
+      *----------------------------------------------------------------*
+       5200-SEND-TEMP-PASSWORD-NOTICE.
+           MOVE SPACES TO NOTIFY-COMMAREA
+           MOVE AR-CUSTOMER-NUM TO NF-CUSTOMER-NUM
+           MOVE AR-EMAIL-ADDRESS TO NF-EMAIL-ADDRESS
+           MOVE AR-PASSWORD TO NF-TEMP-PASSWORD
+
+           EXEC CICS LINK Program('LGSNOTFY')
+                     Commarea(NOTIFY-COMMAREA)
+                     LENGTH(LENGTH OF NOTIFY-COMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'TEMP_PW_ISSUED' TO AW-ACTION
+           MOVE SPACES TO AW-ERROR-CODE
+           STRING 'Temporary password sent to ' DELIMITED BY SIZE
+                  AR-EMAIL-ADDRESS DELIMITED BY SPACE
+                  INTO AW-DETAILS
+           END-STRING
+
+           IF WS-RESP = DFHRESP(NORMAL)
+              MOVE '00' TO AW-RESULT
+           ELSE
+              MOVE '90' TO AW-RESULT
+              MOVE 'NOTIFY_FAILED' TO AW-ERROR-CODE
+              MOVE 'Temporary password notification failed'
+                  TO AW-DETAILS
+           END-IF
+
+           PERFORM 8000-AUDIT-LOG
+           .
+
        5100-INSERT-USER-RECORD.
            EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
@@ -886,11 +2754,13 @@
                (CUSTOMERNUM, USERNAME, PASSWORD_HASH, SALT,
                 HASH_ALGORITHM, PASSWORD_DATE, LAST_LOGIN,
                 LOGIN_ATTEMPTS, ACCOUNT_STATUS, LOCKOUT_TIME,
-                CREATED_DATE, MODIFIED_DATE)
+                LOCK_COUNT, MUST_CHANGE_PW, STRICT_HISTORY,
+                MFA_ENABLED, CREATED_DATE, MODIFIED_DATE)
                VALUES
                (:DB2-CUSTOMERNUM-INT, :AR-USERNAME, :HASH-HASH,
                 :HASH-SALT, :SC-HASH-ALGORITHM, :WS-DATE-WORK,
-                NULL, 0, 'A', NULL, :WS-DATE-WORK, :WS-DATE-WORK)
+                NULL, 0, 'A', NULL, 0, 'Y', 'N', 'N', :WS-DATE-WORK,
+                :WS-DATE-WORK)
            END-EXEC
 
            IF SQLCODE NOT = 0
@@ -957,6 +2827,50 @@
            PERFORM 8000-AUDIT-LOG
            .
 
+      *----------------------------------------------------------------*
+      * Administratively suspend a user account                       *
+      * Distinct from LOCKUSER: a suspension does not clear itself on *
+      * lockout expiry and is not tied to failed login attempts       *
+      *----------------------------------------------------------------*
+       6500-SUSPEND-USER.
+           MOVE 'SUSPEND_USER' TO AW-ACTION
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET ACCOUNT_STATUS = 'S',
+                   MODIFIED_DATE = :WS-DATE-WORK
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE '00' TO WS-RETURN-CODE
+              MOVE '00' TO AW-RESULT
+              MOVE SPACES TO AW-ERROR-CODE
+              STRING 'Account suspended for user ' DELIMITED BY SIZE
+                     AR-USERNAME DELIMITED BY SPACE
+                     INTO AW-DETAILS
+              END-STRING
+           ELSE
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Failed to suspend user account' TO WS-ERROR-MSG
+              MOVE '90' TO AW-RESULT
+              MOVE 'SUSPEND_FAILED' TO AW-ERROR-CODE
+              STRING 'SQLCODE=' DELIMITED BY SIZE
+                     SQLCODE DELIMITED BY SIZE
+                     ' during account suspend' DELIMITED BY SIZE
+                     INTO AW-DETAILS
+              END-STRING
+              PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+
+           PERFORM 8000-AUDIT-LOG
+           .
+
       *----------------------------------------------------------------*
       * Unlock user account                                            *
       *----------------------------------------------------------------*
@@ -973,6 +2887,7 @@
                SET ACCOUNT_STATUS = 'A',
                    LOGIN_ATTEMPTS = 0,
                    LOCKOUT_TIME = NULL,
+                   LOCK_COUNT = 0,
                    MODIFIED_DATE = :WS-DATE-WORK
                WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
            END-EXEC
@@ -1001,15 +2916,71 @@
            PERFORM 8000-AUDIT-LOG
            .
 
+      *----------------------------------------------------------------*
+      * Reinstate a suspended user account                            *
+      *----------------------------------------------------------------*
+       7500-REINSTATE-USER.
+           MOVE 'REINSTATE_USER' TO AW-ACTION
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     DATESEP DDMMYYYY DATE(WS-DATE-WORK)
+           END-EXEC
+
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET ACCOUNT_STATUS = 'A',
+                   LOGIN_ATTEMPTS = 0,
+                   LOCKOUT_TIME = NULL,
+                   MODIFIED_DATE = :WS-DATE-WORK
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+                 AND ACCOUNT_STATUS = 'S'
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE '00' TO WS-RETURN-CODE
+              MOVE '00' TO AW-RESULT
+              MOVE SPACES TO AW-ERROR-CODE
+              STRING 'Account reinstated for user ' DELIMITED BY SIZE
+                     AR-USERNAME DELIMITED BY SPACE
+                     INTO AW-DETAILS
+              END-STRING
+           ELSE
+              IF SQLCODE = 100
+                 MOVE '01' TO WS-RETURN-CODE
+                 MOVE 'Account is not suspended' TO WS-ERROR-MSG
+                 MOVE '01' TO AW-RESULT
+                 MOVE 'NOT_SUSPENDED' TO AW-ERROR-CODE
+                 MOVE 'Reinstate attempted on a non-suspended account'
+                     TO AW-DETAILS
+              ELSE
+                 MOVE '90' TO WS-RETURN-CODE
+                 MOVE 'Failed to reinstate user account' TO WS-ERROR-MSG
+                 MOVE '90' TO AW-RESULT
+                 MOVE 'REINSTATE_FAILED' TO AW-ERROR-CODE
+                 STRING 'SQLCODE=' DELIMITED BY SIZE
+                        SQLCODE DELIMITED BY SIZE
+                        ' during account reinstate' DELIMITED BY SIZE
+                        INTO AW-DETAILS
+                 END-STRING
+                 PERFORM WRITE-ERROR-MESSAGE
+              END-IF
+           END-IF
+
+           PERFORM 8000-AUDIT-LOG
+           .
+
       *----------------------------------------------------------------*
       * Audit logging                                                  *
       *----------------------------------------------------------------*
        8000-AUDIT-LOG.
-           IF SC-AUDIT-NONE
+           PERFORM 8050-RESOLVE-AUDIT-LEVEL
+
+           IF WS-EAL-NONE
               GO TO 8000-EXIT
            END-IF
 
-           IF SC-AUDIT-FAIL AND AW-RESULT = '00'
+           IF WS-EAL-FAIL AND AW-RESULT = '00'
               GO TO 8000-EXIT
            END-IF
 
@@ -1026,8 +2997,17 @@
                   INTO AL-TIMESTAMP
            END-STRING
 
-           MOVE AR-CUSTOMER-NUM TO AL-CUSTOMER-NUM
-           MOVE AR-USERNAME TO AL-USERNAME
+      * DB2-CUSTOMERNUM-INT/DB2-USERNAME, not AR-CUSTOMER-NUM/
+      * AR-USERNAME - AUTH-RESPONSE-AREA REDEFINES DFHCOMMAREA, so by
+      * the time a success-path audit call reaches here AS-SESSION-
+      * TOKEN (and other AS- fields) have already overlaid the AR-
+      * fields' storage. DB2-CUSTOMERNUM-INT/DB2-USERNAME were copied
+      * out of AR-CUSTOMER-NUM/AR-USERNAME (and resolved against
+      * USER_SECURITY) back in 1000-INITIALIZE/3100-GET-USER-SECURITY,
+      * before any AS- field is ever written, so they stay reliable
+      * for the rest of the transaction.
+           MOVE DB2-CUSTOMERNUM-INT TO AL-CUSTOMER-NUM
+           MOVE DB2-USERNAME TO AL-USERNAME
            MOVE AW-ACTION TO AL-ACTION
            MOVE AW-RESULT TO AL-RESULT
            MOVE AR-CLIENT-IP TO AL-CLIENT-IP
@@ -1049,6 +3029,147 @@
            EXIT
            .
 
+      *----------------------------------------------------------------*
+      * Resolve the effective audit level for AW-ACTION: an           *
+      * AUDIT_VERBOSITY override for this specific action if one was  *
+      * loaded by 1060-LOAD-AUDIT-VERBOSITY, otherwise the shop-wide   *
+      * SC-AUDIT-LEVEL default.                                        *
+      *----------------------------------------------------------------*
+       8050-RESOLVE-AUDIT-LEVEL.
+           MOVE SC-AUDIT-LEVEL TO WS-EFFECTIVE-AUDIT-LEVEL
+
+           IF WS-AVT-COUNT > 0
+              SET WS-AVT-IDX TO 1
+              SEARCH WS-AVT-ENTRY
+                  AT END
+                     CONTINUE
+                  WHEN WS-AVT-ACTION(WS-AVT-IDX) = AW-ACTION
+                     MOVE WS-AVT-LEVEL(WS-AVT-IDX)
+                         TO WS-EFFECTIVE-AUDIT-LEVEL
+              END-SEARCH
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Get audit history - customer self-service / support lookup of  *
+      * a customer's own AUDIT_LOG entries (login attempts, password   *
+      * changes, etc). Gated on the same session token check VALTOKEN  *
+      * uses, so only a caller holding a valid, unexpired token for    *
+      * AR-CUSTOMER-NUM can pull the history back.                     *
+      *----------------------------------------------------------------*
+       8500-GET-AUDIT-HISTORY.
+           MOVE 'GET_AUDIT_HISTORY' TO AW-ACTION
+
+           PERFORM 3610-GET-SESSION-TOKEN
+           IF WS-RETURN-CODE = '00'
+              PERFORM 3620-CHECK-TOKEN-EXPIRY
+           END-IF
+
+      * AS-AUDIT-TABLE overlays bytes well past the 452-byte AR-
+      * layout callers size their request commarea to - reject the
+      * call rather than let 8510-FETCH-AUDIT-ROWS write past what
+      * the caller actually allocated.
+           IF WS-RETURN-CODE = '00'
+              AND WS-CALEN < LENGTH OF AUTH-RESPONSE-AREA
+              MOVE '98' TO WS-RETURN-CODE
+              MOVE 'Commarea too small for audit history response'
+                   TO WS-ERROR-MSG
+              MOVE 'INVALID_COMMAREA' TO AW-ERROR-CODE
+              MOVE 'Commarea length check failed for GETAUDIT'
+                   TO AW-DETAILS
+           END-IF
+
+           IF WS-RETURN-CODE = '00'
+              MOVE SPACES TO AW-ERROR-CODE
+              MOVE 'Audit history retrieved' TO AW-DETAILS
+           END-IF
+
+      * Audit the GETAUDIT access itself before AS-AUDIT-* fields are
+      * populated below - AUTH-RESPONSE-AREA REDEFINES DFHCOMMAREA, so
+      * the AS-AUDIT-TABLE occurrences overlay AR-USER-AGENT and other
+      * AR- fields 8000-AUDIT-LOG still needs to read.
+           MOVE WS-RETURN-CODE TO AW-RESULT
+           PERFORM 8000-AUDIT-LOG
+
+           IF WS-RETURN-CODE = '00'
+              PERFORM 8510-FETCH-AUDIT-ROWS
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Open a cursor over the customer's own AUDIT_LOG rows, most     *
+      * recent first, and fetch up to the smaller of the caller's      *
+      * requested AR-AUDIT-MAX-ROWS and WS-AUDIT-TABLE-MAX rows.       *
+      *----------------------------------------------------------------*
+       8510-FETCH-AUDIT-ROWS.
+           MOVE WS-AUDIT-TABLE-MAX TO WS-AUDIT-FETCH-LIMIT
+           IF AR-AUDIT-MAX-ROWS > 0 AND
+              AR-AUDIT-MAX-ROWS < WS-AUDIT-TABLE-MAX
+              MOVE AR-AUDIT-MAX-ROWS TO WS-AUDIT-FETCH-LIMIT
+           END-IF
+
+           MOVE 0 TO AS-AUDIT-ROW-COUNT
+           MOVE 'N' TO AS-AUDIT-MORE-FLAG
+           SET AS-AUDIT-IDX TO 1
+
+           EXEC SQL
+               DECLARE AUDITHIST CURSOR FOR
+               SELECT TIMESTAMP, ACTION, RESULT, CLIENT_IP, ERROR_CODE
+               FROM AUDIT_LOG
+               WHERE CUSTOMER_NUM = :DB2-CUSTOMERNUM-INT
+               ORDER BY TIMESTAMP DESC
+           END-EXEC
+
+           EXEC SQL
+               OPEN AUDITHIST
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              MOVE 'Authentication service error' TO WS-ERROR-MSG
+              PERFORM WRITE-ERROR-MESSAGE
+           ELSE
+              PERFORM 8520-FETCH-NEXT-AUDIT-ROW
+                  UNTIL SQLCODE NOT = 0
+                     OR AS-AUDIT-ROW-COUNT = WS-AUDIT-FETCH-LIMIT
+
+              IF SQLCODE = 0
+                 MOVE 'Y' TO AS-AUDIT-MORE-FLAG
+              END-IF
+
+              EXEC SQL
+                  CLOSE AUDITHIST
+              END-EXEC
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Fetch one AUDIT_LOG row into the response table                *
+      *----------------------------------------------------------------*
+       8520-FETCH-NEXT-AUDIT-ROW.
+           EXEC SQL
+               FETCH AUDITHIST
+               INTO :DB2-AUDIT-TIMESTAMP, :DB2-AUDIT-ACTION,
+                    :DB2-AUDIT-RESULT, :DB2-AUDIT-CLIENT-IP,
+                    :DB2-AUDIT-ERROR-CODE
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO AS-AUDIT-ROW-COUNT
+              MOVE DB2-AUDIT-TIMESTAMP
+                  TO AS-AUDIT-TIMESTAMP(AS-AUDIT-IDX)
+              MOVE DB2-AUDIT-ACTION
+                  TO AS-AUDIT-ACTION(AS-AUDIT-IDX)
+              MOVE DB2-AUDIT-RESULT
+                  TO AS-AUDIT-RESULT(AS-AUDIT-IDX)
+              MOVE DB2-AUDIT-CLIENT-IP
+                  TO AS-AUDIT-CLIENT-IP(AS-AUDIT-IDX)
+              MOVE DB2-AUDIT-ERROR-CODE
+                  TO AS-AUDIT-ERROR-CODE(AS-AUDIT-IDX)
+              SET AS-AUDIT-IDX UP BY 1
+           END-IF
+           .
+
       *----------------------------------------------------------------*
       * Error handling                                                 *
       *----------------------------------------------------------------*
@@ -1081,6 +3202,7 @@
        9000-RETURN.
            MOVE WS-RETURN-CODE TO AS-RETURN-CODE
            MOVE WS-ERROR-MSG TO AS-ERROR-MESSAGE
+           MOVE AW-ERROR-CODE TO AS-ERROR-CODE
 
            EXEC CICS RETURN END-EXEC
            .
