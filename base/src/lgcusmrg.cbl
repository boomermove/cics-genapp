@@ -0,0 +1,575 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Customer Merge/Deduplication Batch Job   *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGCUSMRG.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGCUSMRG - Customer Merge/Deduplication Batch Job    *
+      * Purpose: Runs outside CICS, sweeping DB2 CUSTOMER ordered by   *
+      *          EMAILADDRESS to find customer numbers that share the  *
+      *          same address - the duplicates LGACRC01 cannot see,    *
+      *          since LGACRC01 only repairs a CUSTOMER row that is    *
+      *          missing altogether, not two CUSTOMER rows that both   *
+      *          exist for what is really one person.                  *
+      *          The lowest CUSTOMERNUMBER in each group of matching   *
+      *          e-mail addresses is kept as the survivor. Every other *
+      *          row in the group is merged into it: SESSION_TOKEN,    *
+      *          PASSWORD_HISTORY and AUDIT_LOG rows are re-pointed to *
+      *          the survivor so history is not lost, any outstanding  *
+      *          MFA_CODE/PASSWORD_RESET one-time codes for either     *
+      *          customer number are cleared rather than carried       *
+      *          forward, and the duplicate's CUSTOMER row (and its    *
+      *          KSDSCUST VSAM mirror, so LGACRC01 does not repair it  *
+      *          straight back in on its next run) are removed.        *
+      *          A USER_SECURITY row is the customer's login - if both *
+      *          the survivor and the duplicate already have one, the  *
+      *          merge for that pair is skipped and logged rather than *
+      *          guessing which set of credentials should win.         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KSDSCUST-FILE ASSIGN TO KSDSCUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS KC-CUSTOMER-NUM
+               FILE STATUS IS WS-KSDSCUST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *----------------------------------------------------------------*
+      * KSDSCUST record - field-for-field the same as LGACRC01's view  *
+      * of it, but opened I-O here so the duplicate's record can be    *
+      * removed once its CUSTOMER row is merged away                   *
+      *----------------------------------------------------------------*
+       FD  KSDSCUST-FILE
+           RECORD CONTAINS 225 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  KSDSCUST-RECORD.
+           05  KC-CUSTOMER-NUM         PIC X(10).
+           05  KC-FIRST-NAME           PIC X(10).
+           05  KC-LAST-NAME            PIC X(20).
+           05  KC-DOB                  PIC X(10).
+           05  KC-HOUSE-NAME           PIC X(20).
+           05  KC-HOUSE-NUM            PIC X(4).
+           05  KC-POSTCODE             PIC X(8).
+           05  KC-PHONE-MOBILE         PIC X(15).
+           05  KC-PHONE-HOME           PIC X(15).
+           05  KC-EMAIL-ADDRESS        PIC X(40).
+           05  KC-CUSTOMER-FILLER      PIC X(73).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                             *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGCUSMRG----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * File and control working storage                               *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-KSDSCUST-STATUS      PIC X(2) VALUE '00'.
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+           05  WS-GROUP-ACTIVE         PIC X(1) VALUE 'N'.
+               88  WS-GROUP-IS-ACTIVE  VALUE 'Y'.
+           05  WS-PREV-EMAIL           PIC X(40) VALUE SPACES.
+           05  WS-SURVIVOR-CUSTNUM     PIC S9(9) COMP VALUE 0.
+           05  WS-DUP-CUSTNUM-DISPLAY  PIC 9(10).
+           05  WS-DUP-CUSTNUM-KEY      PIC X(10).
+           05  WS-SURV-HAS-LOGIN       PIC X(1) VALUE 'N'.
+               88  WS-SURVIVOR-HAS-LOGIN VALUE 'Y'.
+           05  WS-DUP-HAS-LOGIN        PIC X(1) VALUE 'N'.
+               88  WS-DUPLICATE-HAS-LOGIN VALUE 'Y'.
+           05  WS-LOGIN-COUNT          PIC S9(9) COMP.
+           05  WS-MERGE-FAILED         PIC X(1) VALUE 'N'.
+               88  WS-MERGE-STEP-FAILED VALUE 'Y'.
+           05  WS-NOW-RAW              PIC X(21).
+           05  WS-NOW-TIMESTAMP        PIC X(19).
+           05  WS-ROWS-READ            PIC 9(7) COMP-3 VALUE 0.
+           05  WS-DUPLICATES-FOUND     PIC 9(7) COMP-3 VALUE 0.
+           05  WS-DUPLICATES-MERGED    PIC 9(7) COMP-3 VALUE 0.
+           05  WS-DUPLICATES-SKIPPED   PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-READ-DISPLAY    PIC Z(6)9.
+           05  WS-DUPLICATES-FOUND-DISPLAY    PIC Z(6)9.
+           05  WS-DUPLICATES-MERGED-DISPLAY   PIC Z(6)9.
+           05  WS-DUPLICATES-SKIPPED-DISPLAY  PIC Z(6)9.
+
+      *----------------------------------------------------------------*
+      * Host variables for DB2 Customers table                        *
+      *----------------------------------------------------------------*
+       01  DB2-CUST-REC.
+           COPY DB2-CUSTOMER.
+
+      *----------------------------------------------------------------*
+      * Audit logging                                                  *
+      *----------------------------------------------------------------*
+       01  AUDIT-WORK.
+           05  AW-ACTION               PIC X(20)
+                                        VALUE 'CUSTOMER_MERGE'.
+           05  AW-RESULT               PIC X(2)  VALUE '00'.
+           05  AW-DETAILS              PIC X(200).
+
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
+      *----------------------------------------------------------------*
+      * Customer duplicate cursor - every row with a non-blank e-mail  *
+      * address, grouped by matching address with the lowest customer  *
+      * number in each group surfacing first                           *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE CUSTDUP_CURSOR CURSOR FOR
+               SELECT CUSTOMERNUMBER,
+                      EMAILADDRESS
+               FROM CUSTOMER
+               WHERE EMAILADDRESS <> ' '
+               ORDER BY EMAILADDRESS ASC, CUSTOMERNUMBER ASC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MERGE-DUPLICATES
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Open the VSAM file and work out "now" for audit timestamps    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-RAW
+           STRING WS-NOW-RAW(7:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(1:4) DELIMITED BY SIZE
+                  'T' DELIMITED BY SIZE
+                  WS-NOW-RAW(9:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(11:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(13:2) DELIMITED BY SIZE
+                  INTO WS-NOW-TIMESTAMP
+           END-STRING
+
+           OPEN I-O KSDSCUST-FILE
+
+           IF WS-KSDSCUST-STATUS NOT = '00'
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGCUSMRG - OPEN KSDSCUST failed, status='
+                      WS-KSDSCUST-STATUS
+           END-IF
+
+           DISPLAY 'LGCUSMRG - Customer merge batch starting'
+           .
+
+      *----------------------------------------------------------------*
+      * Walk CUSTOMER in e-mail order, detecting runs of matching      *
+      * addresses by comparing each row to the one before it          *
+      *----------------------------------------------------------------*
+       2000-MERGE-DUPLICATES.
+           IF WS-RETURN-CODE NOT = '00'
+              GO TO 2000-EXIT
+           END-IF
+
+           EXEC SQL
+               OPEN CUSTDUP_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'LGCUSMRG - OPEN CUSTDUP_CURSOR failed SQLCODE='
+                      SQLCODE
+              GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-CUSTOMER-ROW
+
+           PERFORM UNTIL WS-NO-MORE-ROWS
+              PERFORM 2200-CHECK-FOR-DUPLICATE
+              PERFORM 2100-FETCH-NEXT-CUSTOMER-ROW
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE CUSTDUP_CURSOR
+           END-EXEC
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-FETCH-NEXT-CUSTOMER-ROW.
+           EXEC SQL
+               FETCH CUSTDUP_CURSOR
+               INTO :DB2-CUSTOMERNUM-INT, :DB2-EMAILADDRESS
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+                 DISPLAY 'LGCUSMRG - FETCH CUSTDUP failed SQLCODE='
+                         SQLCODE
+              ELSE
+                 ADD 1 TO WS-ROWS-READ
+              END-IF
+           END-IF
+           .
+
+       2200-CHECK-FOR-DUPLICATE.
+           IF WS-GROUP-IS-ACTIVE
+              AND DB2-EMAILADDRESS = WS-PREV-EMAIL
+              ADD 1 TO WS-DUPLICATES-FOUND
+              PERFORM 3000-MERGE-DUPLICATE-CUSTOMER
+           ELSE
+              MOVE DB2-CUSTOMERNUM-INT TO WS-SURVIVOR-CUSTNUM
+              MOVE DB2-EMAILADDRESS TO WS-PREV-EMAIL
+              MOVE 'Y' TO WS-GROUP-ACTIVE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Merge the duplicate customer number (still in                  *
+      * DB2-CUSTOMERNUM-INT) into the survivor for this e-mail group   *
+      *----------------------------------------------------------------*
+       3000-MERGE-DUPLICATE-CUSTOMER.
+           MOVE 'N' TO WS-MERGE-FAILED
+           PERFORM 3100-CHECK-LOGIN-CONFLICT
+
+           IF WS-MERGE-STEP-FAILED
+              ADD 1 TO WS-DUPLICATES-SKIPPED
+              MOVE '90' TO AW-RESULT
+              MOVE 'Merge aborted - SQL error checking for an existi'
+      -           'ng login, needs manual review' TO AW-DETAILS
+              EXEC SQL
+                  ROLLBACK
+              END-EXEC
+              PERFORM 3900-WRITE-MERGE-AUDIT-RECORD
+           ELSE
+              IF WS-SURVIVOR-HAS-LOGIN AND WS-DUPLICATE-HAS-LOGIN
+                 ADD 1 TO WS-DUPLICATES-SKIPPED
+                 MOVE '04' TO AW-RESULT
+                 MOVE 'Merge skipped - both customer numbers have a l'
+      -                'ogin, needs manual review' TO AW-DETAILS
+                 PERFORM 3900-WRITE-MERGE-AUDIT-RECORD
+              ELSE
+                 PERFORM 3200-REASSIGN-SESSION-TOKENS
+                 PERFORM 3300-REASSIGN-PASSWORD-HISTORY
+                 PERFORM 3400-REASSIGN-AUDIT-LOG
+                 PERFORM 3500-CLEAR-ONE-TIME-CODES
+                 PERFORM 3600-RECONCILE-USER-SECURITY
+
+      *          A step above may have already reassigned some rows
+      *          for this pair before the one that failed - ROLLBACK
+      *          undoes all of them rather than leaving a half-merged
+      *          customer committed at 9000-TERMINATE alongside every
+      *          other pair's work.
+                 IF WS-MERGE-STEP-FAILED
+                    ADD 1 TO WS-DUPLICATES-SKIPPED
+                    MOVE '90' TO AW-RESULT
+                    MOVE 'Merge aborted - SQL error reassigning dupli'
+      -                 'cate rows, CUSTOMER not removed, needs manua'
+      -                 'l review' TO AW-DETAILS
+                    EXEC SQL
+                        ROLLBACK
+                    END-EXEC
+                    PERFORM 3900-WRITE-MERGE-AUDIT-RECORD
+                 ELSE
+                    PERFORM 3700-REMOVE-DUPLICATE-CUSTOMER
+
+                    IF WS-MERGE-STEP-FAILED
+                       ADD 1 TO WS-DUPLICATES-SKIPPED
+                       MOVE '90' TO AW-RESULT
+                       MOVE 'Merge aborted - CUSTOMER delete failed, '
+      -                    'needs manual review' TO AW-DETAILS
+                       EXEC SQL
+                           ROLLBACK
+                       END-EXEC
+                       PERFORM 3900-WRITE-MERGE-AUDIT-RECORD
+                    ELSE
+                       PERFORM 3800-REMOVE-DUPLICATE-KSDSCUST
+                       ADD 1 TO WS-DUPLICATES-MERGED
+                       MOVE '00' TO AW-RESULT
+                       MOVE 'Duplicate customer number merged into s'
+      -                    'urvivor' TO AW-DETAILS
+                       PERFORM 3900-WRITE-MERGE-AUDIT-RECORD
+      *                Commit this pair's DB2 work now - a later
+      *                pair's ROLLBACK must not be able to reach back
+      *                and undo a merge already reported as
+      *                successful and already removed from KSDSCUST.
+                       EXEC SQL
+                           COMMIT
+                       END-EXEC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * A USER_SECURITY row is the customer's login - find out which,  *
+      * if either, of the survivor and the duplicate already has one   *
+      *----------------------------------------------------------------*
+       3100-CHECK-LOGIN-CONFLICT.
+           MOVE 'N' TO WS-SURV-HAS-LOGIN
+           MOVE 'N' TO WS-DUP-HAS-LOGIN
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-LOGIN-COUNT
+               FROM USER_SECURITY
+               WHERE CUSTOMERNUM = :WS-SURVIVOR-CUSTNUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - login COUNT failed for survivor '
+                      WS-SURVIVOR-CUSTNUM ' SQLCODE=' SQLCODE
+           ELSE
+              IF WS-LOGIN-COUNT > 0
+                 MOVE 'Y' TO WS-SURV-HAS-LOGIN
+              END-IF
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*)
+               INTO :WS-LOGIN-COUNT
+               FROM USER_SECURITY
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - login COUNT failed for duplicate '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           ELSE
+              IF WS-LOGIN-COUNT > 0
+                 MOVE 'Y' TO WS-DUP-HAS-LOGIN
+              END-IF
+           END-IF
+           .
+
+       3200-REASSIGN-SESSION-TOKENS.
+           EXEC SQL
+               UPDATE SESSION_TOKEN
+               SET CUSTOMERNUM = :WS-SURVIVOR-CUSTNUM
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - SESSION_TOKEN reassign failed for '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+       3300-REASSIGN-PASSWORD-HISTORY.
+           EXEC SQL
+               UPDATE PASSWORD_HISTORY
+               SET CUSTOMERNUM = :WS-SURVIVOR-CUSTNUM
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - PASSWORD_HISTORY reassign failed for '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+       3400-REASSIGN-AUDIT-LOG.
+           EXEC SQL
+               UPDATE AUDIT_LOG
+               SET CUSTOMER_NUM = :WS-SURVIVOR-CUSTNUM
+               WHERE CUSTOMER_NUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - AUDIT_LOG reassign failed for '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Pending one-time codes do not carry meaning once the customer  *
+      * number they were issued to stops being used on its own, so     *
+      * clear any outstanding code for both numbers rather than risk   *
+      * one surviving against the wrong customer                       *
+      *----------------------------------------------------------------*
+       3500-CLEAR-ONE-TIME-CODES.
+           EXEC SQL
+               DELETE FROM MFA_CODE
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - MFA_CODE delete failed for '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+
+           EXEC SQL
+               DELETE FROM MFA_CODE
+               WHERE CUSTOMERNUM = :WS-SURVIVOR-CUSTNUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - MFA_CODE delete failed for '
+                      WS-SURVIVOR-CUSTNUM ' SQLCODE=' SQLCODE
+           END-IF
+
+           EXEC SQL
+               DELETE FROM PASSWORD_RESET
+               WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - PASSWORD_RESET delete failed for '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+
+           EXEC SQL
+               DELETE FROM PASSWORD_RESET
+               WHERE CUSTOMERNUM = :WS-SURVIVOR-CUSTNUM
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - PASSWORD_RESET delete failed for '
+                      WS-SURVIVOR-CUSTNUM ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Only the duplicate can have a login to move - 3000 already     *
+      * ruled out the case where both do                               *
+      *----------------------------------------------------------------*
+       3600-RECONCILE-USER-SECURITY.
+           IF WS-DUPLICATE-HAS-LOGIN
+              EXEC SQL
+                  UPDATE USER_SECURITY
+                  SET CUSTOMERNUM = :WS-SURVIVOR-CUSTNUM
+                  WHERE CUSTOMERNUM = :DB2-CUSTOMERNUM-INT
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-MERGE-FAILED
+                 DISPLAY 'LGCUSMRG - USER_SECURITY reassign failed for '
+                         DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+              END-IF
+           END-IF
+           .
+
+       3700-REMOVE-DUPLICATE-CUSTOMER.
+           EXEC SQL
+               DELETE FROM CUSTOMER
+               WHERE CUSTOMERNUMBER = :DB2-CUSTOMERNUM-INT
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'Y' TO WS-MERGE-FAILED
+              DISPLAY 'LGCUSMRG - CUSTOMER delete failed for '
+                      DB2-CUSTOMERNUM-INT ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Remove the KSDSCUST mirror too, otherwise LGACRC01 would find  *
+      * a VSAM record with no matching CUSTOMER row on its next run    *
+      * and repair the duplicate straight back into existence          *
+      *----------------------------------------------------------------*
+       3800-REMOVE-DUPLICATE-KSDSCUST.
+           MOVE DB2-CUSTOMERNUM-INT TO WS-DUP-CUSTNUM-DISPLAY
+           MOVE WS-DUP-CUSTNUM-DISPLAY TO WS-DUP-CUSTNUM-KEY
+           MOVE WS-DUP-CUSTNUM-KEY TO KC-CUSTOMER-NUM
+
+           READ KSDSCUST-FILE
+               KEY IS KC-CUSTOMER-NUM
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  DELETE KSDSCUST-FILE
+                  RECORD
+           END-READ
+           .
+
+       3900-WRITE-MERGE-AUDIT-RECORD.
+           MOVE WS-NOW-TIMESTAMP TO AL-TIMESTAMP
+           MOVE WS-SURVIVOR-CUSTNUM TO AL-CUSTOMER-NUM
+           MOVE SPACES TO AL-USERNAME
+           MOVE AW-ACTION TO AL-ACTION
+           MOVE AW-RESULT TO AL-RESULT
+           MOVE SPACES TO AL-CLIENT-IP
+           MOVE SPACES TO AL-USER-AGENT
+           MOVE SPACES TO AL-ERROR-CODE
+           MOVE AW-DETAILS TO AL-DETAILS
+
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+               (TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE, DETAILS)
+               VALUES
+               (:AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Close the file, commit and report results                     *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-KSDSCUST-STATUS = '00' OR WS-KSDSCUST-STATUS = '10'
+              CLOSE KSDSCUST-FILE
+           END-IF
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-ROWS-READ TO WS-ROWS-READ-DISPLAY
+           MOVE WS-DUPLICATES-FOUND TO WS-DUPLICATES-FOUND-DISPLAY
+           MOVE WS-DUPLICATES-MERGED TO WS-DUPLICATES-MERGED-DISPLAY
+           MOVE WS-DUPLICATES-SKIPPED TO WS-DUPLICATES-SKIPPED-DISPLAY
+           DISPLAY 'LGCUSMRG - CUSTOMER rows scanned: '
+                   WS-ROWS-READ-DISPLAY
+           DISPLAY 'LGCUSMRG - Duplicate customer numbers found: '
+                   WS-DUPLICATES-FOUND-DISPLAY
+           DISPLAY 'LGCUSMRG - Duplicates merged into a survivor: '
+                   WS-DUPLICATES-MERGED-DISPLAY
+           DISPLAY 'LGCUSMRG - Duplicates skipped (login conflict): '
+                   WS-DUPLICATES-SKIPPED-DISPLAY
+           DISPLAY 'LGCUSMRG - Customer merge batch complete'
+           .
