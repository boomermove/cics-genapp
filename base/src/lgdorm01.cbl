@@ -0,0 +1,278 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Dormant Account Expiry Batch Job         *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGDORM01.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGDORM01 - Dormant Account Expiry Batch Job           *
+      * Purpose: Runs outside CICS against the same DB2 USER_SECURITY *
+      *          table as LGAUTH01. Any active account that has not   *
+      *          logged in within SC-DORMANCY-DAYS (and any active    *
+      *          account that has never logged in within              *
+      *          SC-DORMANCY-DAYS of its creation) is flagged          *
+      *          ACCOUNT_STATUS = 'E' (EXPIRED). LGAUTH01's            *
+      *          3200-CHECK-ACCOUNT-STATUS rejects that status the    *
+      *          same way it rejects 'L' (locked) and 'S' (suspended) *
+      *          so an expired account cannot authenticate until an   *
+      *          administrator reinstates it.                         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGDORM01----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Security configuration working copy                           *
+      *----------------------------------------------------------------*
+       01  SECURITY-CONFIG.
+           COPY SECURITY-CONFIG.
+
+      *----------------------------------------------------------------*
+      * Date and cutoff working storage                                *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-TODAY-DATE           PIC X(8).
+           05  WS-TODAY-DATE-FMT       PIC X(10).
+           05  WS-TODAY-INTEGER        PIC 9(7).
+           05  WS-CUTOFF-INTEGER       PIC 9(7).
+           05  WS-CUTOFF-DATE-RAW      PIC X(8).
+      *    CREATED_DATE is stored DD/MM/YYYY (LGAUTH01 5100-INSERT-USER-
+      *    RECORD) and LAST_LOGIN is stored DD-MM-YYYYTHH:MM:SS
+      *    (LGAUTH01 3400-SUCCESS-PROCESSING) - neither sorts or
+      *    compares chronologically as text, so the cursor below
+      *    reorders both columns into YYYYMMDD via SUBSTR before
+      *    comparing against WS-CUTOFF-DATE-RAW, which DATE-OF-INTEGER
+      *    already produces in that same YYYYMMDD order.
+           05  WS-CUTOFF-DATE          PIC X(10).
+           05  WS-NOW-RAW              PIC X(21).
+           05  WS-NOW-TIMESTAMP        PIC X(19).
+           05  WS-ROWS-EXPIRED         PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-DISPLAY         PIC Z(6)9.
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Dormant account cursor host variables                          *
+      *----------------------------------------------------------------*
+       01  DB2-DORMANT-ACCOUNT.
+           05  DB2-DORM-CUSTOMERNUM    PIC S9(9) COMP.
+           05  DB2-DORM-USERNAME       PIC X(32).
+
+      *----------------------------------------------------------------*
+      * Audit logging                                                  *
+      *----------------------------------------------------------------*
+       01  AUDIT-WORK.
+           05  AW-ACTION               PIC X(20) VALUE 'DORMANT_EXPIRE'.
+           05  AW-RESULT               PIC X(2)  VALUE '00'.
+
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
+      *----------------------------------------------------------------*
+      * Dormant account cursor                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE DORM_CURSOR CURSOR FOR
+               SELECT CUSTOMERNUM,
+                      USERNAME
+               FROM USER_SECURITY
+               WHERE ACCOUNT_STATUS = 'A'
+                 AND ( (LAST_LOGIN IS NOT NULL
+                        AND SUBSTR(LAST_LOGIN,7,4) ||
+                            SUBSTR(LAST_LOGIN,4,2) ||
+                            SUBSTR(LAST_LOGIN,1,2)
+                              < :WS-CUTOFF-DATE-RAW)
+                    OR (LAST_LOGIN IS NULL
+                        AND SUBSTR(CREATED_DATE,7,4) ||
+                            SUBSTR(CREATED_DATE,4,2) ||
+                            SUBSTR(CREATED_DATE,1,2)
+                              < :WS-CUTOFF-DATE-RAW) )
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DORMANT-ACCOUNTS
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Compute the dormancy cutoff date/timestamp                    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           STRING WS-TODAY-DATE(7:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-TODAY-DATE(5:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-TODAY-DATE(1:4) DELIMITED BY SIZE
+                  INTO WS-TODAY-DATE-FMT
+           END-STRING
+
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-TODAY-DATE))
+           COMPUTE WS-CUTOFF-INTEGER =
+               WS-TODAY-INTEGER - SC-DORMANCY-DAYS
+
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+               TO WS-CUTOFF-DATE-RAW
+
+           STRING WS-CUTOFF-DATE-RAW(7:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-CUTOFF-DATE-RAW(5:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-CUTOFF-DATE-RAW(1:4) DELIMITED BY SIZE
+                  INTO WS-CUTOFF-DATE
+           END-STRING
+
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-RAW
+           STRING WS-NOW-RAW(7:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(1:4) DELIMITED BY SIZE
+                  'T' DELIMITED BY SIZE
+                  WS-NOW-RAW(9:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(11:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(13:2) DELIMITED BY SIZE
+                  INTO WS-NOW-TIMESTAMP
+           END-STRING
+
+           DISPLAY 'LGDORM01 - Dormant account expiry batch starting'
+           DISPLAY 'LGDORM01 - Dormancy cutoff date: ' WS-CUTOFF-DATE
+           .
+
+      *----------------------------------------------------------------*
+      * Open the cursor and flag every account it returns             *
+      *----------------------------------------------------------------*
+       2000-PROCESS-DORMANT-ACCOUNTS.
+           EXEC SQL
+               OPEN DORM_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGDORM01 - OPEN DORM_CURSOR failed SQLCODE='
+                      SQLCODE
+              GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-ACCOUNT
+
+           PERFORM UNTIL WS-NO-MORE-ROWS
+              PERFORM 2200-EXPIRE-ACCOUNT
+              PERFORM 2300-WRITE-AUDIT-RECORD
+              PERFORM 2100-FETCH-NEXT-ACCOUNT
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE DORM_CURSOR
+           END-EXEC
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+               FETCH DORM_CURSOR
+               INTO :DB2-DORM-CUSTOMERNUM,
+                    :DB2-DORM-USERNAME
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+                 DISPLAY 'LGDORM01 - FETCH DORM_CURSOR failed SQLCODE='
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+       2200-EXPIRE-ACCOUNT.
+           EXEC SQL
+               UPDATE USER_SECURITY
+               SET ACCOUNT_STATUS = 'E',
+                   MODIFIED_DATE = :WS-TODAY-DATE-FMT
+               WHERE CURRENT OF DORM_CURSOR
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-ROWS-EXPIRED
+           ELSE
+              DISPLAY 'LGDORM01 - UPDATE failed for customer '
+                      DB2-DORM-CUSTOMERNUM ' SQLCODE=' SQLCODE
+           END-IF
+           .
+
+       2300-WRITE-AUDIT-RECORD.
+           MOVE WS-NOW-TIMESTAMP TO AL-TIMESTAMP
+           MOVE DB2-DORM-CUSTOMERNUM TO AL-CUSTOMER-NUM
+           MOVE DB2-DORM-USERNAME TO AL-USERNAME
+           MOVE AW-ACTION TO AL-ACTION
+           MOVE AW-RESULT TO AL-RESULT
+           MOVE SPACES TO AL-CLIENT-IP
+           MOVE SPACES TO AL-USER-AGENT
+           MOVE SPACES TO AL-ERROR-CODE
+           MOVE 'Account flagged EXPIRED by dormancy batch'
+               TO AL-DETAILS
+
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+               (TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE, DETAILS)
+               VALUES
+               (:AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Commit and report results                                     *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-ROWS-EXPIRED TO WS-ROWS-DISPLAY
+           DISPLAY 'LGDORM01 - Accounts flagged EXPIRED: '
+                   WS-ROWS-DISPLAY
+           DISPLAY 'LGDORM01 - Dormant account expiry batch complete'
+           .
