@@ -50,8 +50,9 @@
       *----------------------------------------------------------------*
       * Fields to be used to calculate if commarea is large enough
        01  WS-COMMAREA-LENGTHS.
-           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +18.
-           03 WS-REQUIRED-CA-LEN       PIC S9(4)      VALUE +0.
+           03 WS-CA-HEADERTRAILER-LEN  PIC S9(4) COMP VALUE +24.
+           03 WS-POLICY-PAGE-LEN       PIC S9(4) COMP VALUE +0.
+           03 WS-REQUIRED-CA-LEN       PIC S9(4) COMP VALUE +0.
 
            COPY LGPOLICY.
       *----------------------------------------------------------------*
@@ -94,9 +95,15 @@
       *----------------------------------------------------------------*
       * Process incoming commarea                                      *
       *----------------------------------------------------------------*
-      * check commarea length
+      * check commarea length - one page of policies (CA-POLICY-TABLE
+      * is capped at LGPOLICY-MAX-POLICIES entries; a customer with
+      * more than that is walked page by page using CA-POLICY-START-KEY
+      * / CA-POLICY-MORE-FLAG) plus the customer data and header/trailer
+           COMPUTE WS-POLICY-PAGE-LEN =
+                   LGPOLICY-MAX-POLICIES * LENGTH OF POLICY-RECORD
            MOVE WS-CUSTOMER-LEN        TO WS-REQUIRED-CA-LEN
            ADD WS-CA-HEADERTRAILER-LEN TO WS-REQUIRED-CA-LEN
+           ADD WS-POLICY-PAGE-LEN      TO WS-REQUIRED-CA-LEN
            IF EIBCALEN IS LESS THAN WS-REQUIRED-CA-LEN
              MOVE '98' TO CA-RETURN-CODE
              EXEC CICS RETURN END-EXEC
@@ -104,6 +111,10 @@
 
            PERFORM GET-CUSTOMER-INFO.
 
+           IF CA-RETURN-CODE = '00'
+               PERFORM CHECK-POLICY-COUNT
+           END-IF.
+
       *----------------------------------------------------------------*
       * END PROGRAM and return to caller                               *
       *----------------------------------------------------------------*
@@ -115,12 +126,39 @@
       *----------------------------------------------------------------*
        GET-CUSTOMER-INFO.
 
+      * Default to "no more pages" so a zero-policy customer still
+      * comes back with a well-defined flag if LGICDB01 never touches
+      * it, then LINK with the one-page length calculated above rather
+      * than a flat oversized length that assumed no paging.
+           MOVE 'N' TO CA-POLICY-MORE-FLAG
+
            EXEC CICS LINK Program(LGICDB01)
                Commarea(DFHCOMMAREA)
-               LENGTH(32500)
+               LENGTH(WS-REQUIRED-CA-LEN)
            END-EXEC
 
 
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Cross-check what LGICDB01 actually filled in CA-NUM-POLICIES   *
+      * against the single page of CA-POLICY-TABLE the commarea length *
+      * calculated above was sized to hold. LGICDB01 is expected to    *
+      * cap itself at LGPOLICY-MAX-POLICIES per page and set            *
+      * CA-POLICY-MORE-FLAG for the rest, but a count that overruns    *
+      * the page it was given would mean the table past entry          *
+      * LGPOLICY-MAX-POLICIES was never actually written into this     *
+      * commarea, so a caller trusting CA-NUM-POLICIES would walk      *
+      * uninitialized storage.                                          *
+       CHECK-POLICY-COUNT.
+
+           IF CA-NUM-POLICIES IS NUMERIC
+              AND CA-NUM-POLICIES > LGPOLICY-MAX-POLICIES
+               MOVE '92' TO CA-RETURN-CODE
+               MOVE ' POLICY CT EXCEEDS PG' TO EM-VARIABLE
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+
            EXIT.
 
       *================================================================*
