@@ -0,0 +1,218 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2023                             *
+      *                                                                *
+      *              LOOKUP Customer by Name / Postcode                *
+      *                                                                *
+      * Browses the KSDSCUSN alternate index path defined over the    *
+      * KSDSCUST base cluster (AIX key = CA-LAST-NAME + CA-POSTCODE,   *
+      * 28 bytes, non-unique) to find customer numbers for a caller    *
+      * who only has a surname and/or postcode to hand.                *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGLKVS01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RESP                   PIC S9(8) COMP.
+       01  WS-RESP2                  PIC S9(8) COMP.
+       01  WS-Commarea-Len           PIC S9(4) COMP.
+
+       01  CUSTOMER-RECORD-SIZE      PIC S9(4) BINARY VALUE 0225.
+
+      *----------------------------------------------------------------*
+      * Alternate index key - CA-LAST-NAME + CA-POSTCODE               *
+      *----------------------------------------------------------------*
+       01  WS-SEARCH-KEY.
+           05  WS-SEARCH-KEY-LNAME   PIC X(20).
+           05  WS-SEARCH-KEY-PCODE   PIC X(8).
+
+      *----------------------------------------------------------------*
+      * Base cluster record returned by READNEXT via the AIX path,    *
+      * field-for-field the same as LGCMAREA's CA-CUSTOMER-DATA        *
+      *----------------------------------------------------------------*
+       01  WS-CUSTOMER-RECORD.
+           05  WS-CUST-NUM           PIC X(10).
+           05  WS-CUST-FIRST-NAME    PIC X(10).
+           05  WS-CUST-LAST-NAME     PIC X(20).
+           05  WS-CUST-DOB           PIC X(10).
+           05  WS-CUST-HOUSE-NAME    PIC X(20).
+           05  WS-CUST-HOUSE-NUM     PIC X(4).
+           05  WS-CUST-POSTCODE      PIC X(8).
+           05  WS-CUST-PHONE-MOBILE  PIC X(15).
+           05  WS-CUST-PHONE-HOME    PIC X(15).
+           05  WS-CUST-EMAIL-ADDRESS PIC X(40).
+           05  WS-CUST-FILLER        PIC X(73).
+
+       01  WS-END-OF-BROWSE          PIC X(1) VALUE 'N'.
+           88  WS-BROWSE-DONE        VALUE 'Y'.
+
+      * Tracks whether STARTBR actually established a browse, as      *
+      * opposed to WS-END-OF-BROWSE above (which also goes to 'Y' on  *
+      * a normal end-of-matches after the browse was active) - ENDBR  *
+      * against a file with no active browse raises INVREQ.            *
+       01  WS-BROWSE-ACTIVE          PIC X(1) VALUE 'N'.
+           88  WS-BROWSE-IS-ACTIVE   VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Common error handling copybook                                 *
+      *----------------------------------------------------------------*
+           COPY LGERR.
+
+      * Error Message structure (program-specific VSAM format)
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGLKVS01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' LNAM='.
+             05 EM-LASTNAME            PIC X(20) VALUE SPACES.
+             05 FILLER                 PIC X(20)
+                                        Value ' file KSDSCUSN RESP='.
+             05 EM-RESPRC              PIC +9(5) USAGE DISPLAY.
+             05 FILLER                 PIC X(7)  VALUE ' RESP2='.
+             05 EM-RESP2RC             PIC +9(5) USAGE DISPLAY.
+
+      *****************************************************************
+      *    L I N K A G E     S E C T I O N
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         Copy LGCMAREA.
+
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+      *
+      *---------------------------------------------------------------*
+           Move EIBCALEN To WS-Commarea-Len.
+      *---------------------------------------------------------------*
+           If CA-REQUEST-ID = '01NCUS'
+             PERFORM INIT-SEARCH
+             PERFORM BROWSE-CUSTOMER-INDEX
+               UNTIL WS-BROWSE-DONE OR CA-MATCH-COUNT = 10
+             PERFORM FINISH-SEARCH
+             MOVE '00' TO CA-RETURN-CODE
+           Else
+             MOVE '90' TO CA-RETURN-CODE
+           End-If.
+
+      *---------------------------------------------------------------*
+
+       A-EXIT.
+           EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * Position the browse at the first index entry >= the caller's *
+      * search key (spaces sort low, so a blank last name starts at  *
+      * the very beginning of the index and scans everything).       *
+      *---------------------------------------------------------------*
+       INIT-SEARCH.
+           MOVE 0 TO CA-MATCH-COUNT
+           MOVE 'N' TO CA-MATCH-MORE-FLAG
+           SET CA-MATCH-IDX TO 1
+           MOVE CA-SEARCH-LAST-NAME TO WS-SEARCH-KEY-LNAME
+           MOVE CA-SEARCH-POSTCODE  TO WS-SEARCH-KEY-PCODE
+
+           EXEC CICS STARTBR FILE('KSDSCUSN')
+                     RIDFLD(WS-SEARCH-KEY)
+                     KEYLENGTH(28)
+                     GTEQ
+                     RESP(WS-RESP)
+           End-Exec.
+
+           If WS-RESP = DFHRESP(NORMAL)
+             MOVE 'N' TO WS-END-OF-BROWSE
+             MOVE 'Y' TO WS-BROWSE-ACTIVE
+           Else
+             MOVE 'Y' TO WS-END-OF-BROWSE
+             MOVE 'N' TO WS-BROWSE-ACTIVE
+           End-If.
+
+           If WS-RESP Not = DFHRESP(NORMAL) And
+              WS-RESP Not = DFHRESP(NOTFND) And
+              WS-RESP Not = DFHRESP(ENDFILE)
+             Move EIBRESP2 To WS-RESP2
+             PERFORM WRITE-ERROR-MESSAGE
+           End-If.
+           .
+
+      *---------------------------------------------------------------*
+      * Read the next AIX entry; stop once the surname no longer     *
+      * matches a supplied CA-SEARCH-LAST-NAME (the index is ordered *
+      * by surname first, so matching rows are contiguous), keeping  *
+      * only entries that also satisfy CA-SEARCH-POSTCODE, if given. *
+      *---------------------------------------------------------------*
+       BROWSE-CUSTOMER-INDEX.
+           EXEC CICS READNEXT FILE('KSDSCUSN')
+                     INTO(WS-CUSTOMER-RECORD)
+                     LENGTH(CUSTOMER-RECORD-SIZE)
+                     RIDFLD(WS-SEARCH-KEY)
+                     KEYLENGTH(28)
+                     RESP(WS-RESP)
+           End-Exec.
+
+           If WS-RESP Not = DFHRESP(NORMAL)
+             MOVE 'Y' TO WS-END-OF-BROWSE
+           Else
+             If CA-SEARCH-LAST-NAME Not = SPACES And
+                WS-CUST-LAST-NAME Not = CA-SEARCH-LAST-NAME
+               MOVE 'Y' TO WS-END-OF-BROWSE
+             Else
+               If CA-SEARCH-POSTCODE = SPACES Or
+                  WS-CUST-POSTCODE = CA-SEARCH-POSTCODE
+                 ADD 1 TO CA-MATCH-COUNT
+                 MOVE WS-CUST-NUM
+                   TO CA-MATCH-CUSTOMER-NUM(CA-MATCH-IDX)
+                 SET CA-MATCH-IDX UP BY 1
+               End-If
+             End-If
+           End-If.
+           .
+
+      *---------------------------------------------------------------*
+      * End the browse and tell the caller whether the 10-row table  *
+      * may have cut off further matches.                             *
+      *---------------------------------------------------------------*
+       FINISH-SEARCH.
+           If WS-BROWSE-IS-ACTIVE
+             EXEC CICS ENDBR FILE('KSDSCUSN') End-Exec
+           End-If.
+
+           If WS-END-OF-BROWSE = 'Y'
+             MOVE 'N' TO CA-MATCH-MORE-FLAG
+           Else
+             MOVE 'Y' TO CA-MATCH-MORE-FLAG
+           End-If.
+           .
+
+      *---------------------------------------------------------------*
+      * Error message routine using common copybook                   *
+      *---------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+      * Format time and date
+           PERFORM LGERR-FORMAT-TIME
+           MOVE WS-ERR-DATE TO EM-DATE
+           MOVE WS-ERR-TIME TO EM-TIME
+      * Populate VSAM-specific error fields
+           Move CA-SEARCH-LAST-NAME To EM-LastName
+           Move WS-RESP             To EM-RespRC
+           Move WS-RESP2            To EM-Resp2RC
+      * Write error message and commarea to TSQ
+           PERFORM LGERR-WRITE-MSG
+           PERFORM LGERR-LOG-COMMAREA
+           .
+
+      *----------------------------------------------------------------*
+      * Common error handling procedures from copybook                 *
+      *----------------------------------------------------------------*
+           COPY LGERRPRC.
