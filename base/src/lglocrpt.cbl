@@ -0,0 +1,206 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Locked-Out Accounts Dashboard Report     *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGLOCRPT.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGLOCRPT - Locked-Out Accounts Dashboard Report       *
+      * Purpose: Runs outside CICS against the same DB2 USER_SECURITY  *
+      *          table LGLOCK01's helpdesk transaction browses.        *
+      *          LGLOCK01 only ever shows the operator 5 rows at a     *
+      *          time for hands-on remediation; this job sweeps every  *
+      *          row with ACCOUNT_STATUS = 'L' and DISPLAYs the full   *
+      *          list as a point-in-time dashboard, the same way       *
+      *          LGAUDRPT summarises AUDIT_LOG via DISPLAY rather than *
+      *          a printed dataset. Accounts are reported oldest       *
+      *          lockout first so the longest-outstanding ones surface *
+      *          at the top.                                           *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGLOCRPT----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Control working storage                                       *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-NOW-RAW              PIC X(21).
+           05  WS-NOW-TIMESTAMP        PIC X(19).
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+           05  WS-TOTAL-LOCKED         PIC 9(7) COMP-3 VALUE 0.
+           05  WS-TOTAL-DISPLAY        PIC Z(6)9.
+
+      *----------------------------------------------------------------*
+      * Locked-account cursor host variables                           *
+      *----------------------------------------------------------------*
+       01  DB2-LOCKED-ACCOUNT.
+           05  DB2-LKD-CUSTOMERNUM     PIC S9(9) COMP.
+           05  DB2-LKD-USERNAME        PIC X(32).
+           05  DB2-LKD-LOCKOUT-TIME    PIC X(26).
+           05  DB2-LKD-LOCK-COUNT      PIC 9(4).
+           05  DB2-LKD-LOCK-COUNT-DISP PIC ZZZ9.
+
+      *----------------------------------------------------------------*
+      * Locked-account cursor - every row currently locked, oldest     *
+      * lockout first                                                  *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE LOCKRPT_CURSOR CURSOR FOR
+               SELECT CUSTOMERNUM,
+                      USERNAME,
+                      LOCKOUT_TIME,
+                      LOCK_COUNT
+               FROM USER_SECURITY
+               WHERE ACCOUNT_STATUS = 'L'
+      *        LOCKOUT_TIME is stored DD-MM-YYYYTHH:MM:SS (LGAUTH01
+      *        3520-RECORD-IP-FAILURE et al.), which does not sort
+      *        chronologically as text, so the ORDER BY reorders it
+      *        into YYYYMMDDHHMISS via SUBSTR first.
+               ORDER BY SUBSTR(LOCKOUT_TIME,7,4) ||
+                        SUBSTR(LOCKOUT_TIME,4,2) ||
+                        SUBSTR(LOCKOUT_TIME,1,2) ||
+                        SUBSTR(LOCKOUT_TIME,12,2) ||
+                        SUBSTR(LOCKOUT_TIME,15,2) ||
+                        SUBSTR(LOCKOUT_TIME,18,2) ASC
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PRODUCE-DASHBOARD
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Work out "now" for the report heading                         *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-NOW-RAW
+           STRING WS-NOW-RAW(7:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-NOW-RAW(1:4) DELIMITED BY SIZE
+                  'T' DELIMITED BY SIZE
+                  WS-NOW-RAW(9:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(11:2) DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-NOW-RAW(13:2) DELIMITED BY SIZE
+                  INTO WS-NOW-TIMESTAMP
+           END-STRING
+
+           DISPLAY 'LGLOCRPT - Locked-out accounts dashboard'
+           DISPLAY 'LGLOCRPT - As of: ' WS-NOW-TIMESTAMP
+           .
+
+      *----------------------------------------------------------------*
+      * Open the cursor and display every locked account it returns   *
+      *----------------------------------------------------------------*
+       2000-PRODUCE-DASHBOARD.
+           EXEC SQL
+               OPEN LOCKRPT_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGLOCRPT - OPEN LOCKRPT_CURSOR failed SQLCODE='
+                      SQLCODE
+              GO TO 2000-EXIT
+           END-IF
+
+           DISPLAY 'LGLOCRPT - CUSTOMERNUM USERNAME'
+                   '                         LOCKOUT TIME    '
+                   '          COUNT'
+
+           PERFORM 2100-FETCH-NEXT-LOCKED-ROW
+
+           PERFORM UNTIL WS-NO-MORE-ROWS
+              PERFORM 2200-DISPLAY-LOCKED-ROW
+              PERFORM 2100-FETCH-NEXT-LOCKED-ROW
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE LOCKRPT_CURSOR
+           END-EXEC
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-FETCH-NEXT-LOCKED-ROW.
+           EXEC SQL
+               FETCH LOCKRPT_CURSOR
+               INTO :DB2-LKD-CUSTOMERNUM,
+                    :DB2-LKD-USERNAME,
+                    :DB2-LKD-LOCKOUT-TIME,
+                    :DB2-LKD-LOCK-COUNT
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+                 DISPLAY 'LGLOCRPT - FETCH LOCKRPT_CURSOR failed'
+                         ' SQLCODE=' SQLCODE
+              END-IF
+           END-IF
+           .
+
+       2200-DISPLAY-LOCKED-ROW.
+           MOVE DB2-LKD-LOCK-COUNT TO DB2-LKD-LOCK-COUNT-DISP
+           ADD 1 TO WS-TOTAL-LOCKED
+
+           DISPLAY 'LGLOCRPT - ' DB2-LKD-CUSTOMERNUM '  '
+                   DB2-LKD-USERNAME '  '
+                   DB2-LKD-LOCKOUT-TIME '  '
+                   DB2-LKD-LOCK-COUNT-DISP
+           .
+
+      *----------------------------------------------------------------*
+      * Commit (read-only, but consistent with the other batch jobs)  *
+      * and report the grand total                                    *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-TOTAL-LOCKED TO WS-TOTAL-DISPLAY
+           DISPLAY 'LGLOCRPT - Total accounts currently locked: '
+                   WS-TOTAL-DISPLAY
+           DISPLAY 'LGLOCRPT - Locked-out accounts dashboard complete'
+           .
