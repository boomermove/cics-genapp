@@ -78,6 +78,33 @@
            05  WS-COMPLEXITY-SCORE     PIC 9(3) VALUE ZERO.
            05  WS-CURRENT-CHAR         PIC X(1).
            05  WS-CHAR-INDEX           PIC 9(2).
+           05  WS-MSG-STARTED          PIC X(1) VALUE 'N'.
+           05  WS-ERROR-MSG-PREV       PIC X(100).
+           05  WS-VIOLATION-TEXT       PIC X(50).
+
+      *----------------------------------------------------------------*
+      * Compiled-default password policy - used whenever a caller     *
+      * does not populate the policy override fields on DFHCOMMAREA,  *
+      * same compiled-default pattern every other program in this     *
+      * shop uses for its own working copy of these settings           *
+      *----------------------------------------------------------------*
+       01  SECURITY-CONFIG.
+           COPY SECURITY-CONFIG.
+       01  PASSWORD-POLICY.
+           COPY PASSWORD-POLICY.
+
+      *----------------------------------------------------------------*
+      * Effective policy for this VALIDATE call - the caller's         *
+      * DFHCOMMAREA override when supplied, else the compiled default  *
+      *----------------------------------------------------------------*
+       01  WS-EFFECTIVE-POLICY.
+           05  WS-EFF-MIN-PW-LEN       PIC 9(2).
+           05  WS-EFF-MAX-PW-LEN       PIC 9(2).
+           05  WS-EFF-REQ-UPPER        PIC X(1).
+           05  WS-EFF-REQ-LOWER        PIC X(1).
+           05  WS-EFF-REQ-DIGIT        PIC X(1).
+           05  WS-EFF-REQ-SPECIAL      PIC X(1).
+           05  WS-EFF-COMPLEXITY-MIN   PIC 9(3).
 
       *----------------------------------------------------------------*
       * Hash generation work fields                                    *
@@ -89,6 +116,15 @@
            05  WS-SALT-INDEX           PIC 9(2).
            05  WS-HEX-TABLE            PIC X(16)
                VALUE '0123456789ABCDEF'.
+           05  WS-RC-DISPLAY           PIC -(8)9.
+           05  WS-RS-DISPLAY           PIC -(8)9.
+
+      *----------------------------------------------------------------*
+      * Hash algorithm selection work fields                          *
+      *----------------------------------------------------------------*
+       01  WS-ALGORITHM-WORK.
+           05  WS-HASH-ALGORITHM       PIC X(8).
+           05  WS-HASH-BYTE-LEN        PIC 9(3) COMP.
 
       *----------------------------------------------------------------*
       * ICSF Interface - CSNBOWH (One-Way Hash Generate)              *
@@ -109,7 +145,7 @@
            05  ICSF-CHAIN-LEN          PIC S9(8) COMP VALUE 128.
            05  ICSF-CHAIN-DATA         PIC X(128) VALUE SPACES.
            05  ICSF-HASH-LEN           PIC S9(8) COMP VALUE 32.
-           05  ICSF-HASH-VALUE         PIC X(32).
+           05  ICSF-HASH-VALUE         PIC X(64).
 
       *----------------------------------------------------------------*
       * ICSF Interface - CSNBRNGL (Random Number Generate Long)       *
@@ -155,11 +191,15 @@
            03 EM-TASKNUM               PIC 9(7)  VALUE ZERO.
 
       *----------------------------------------------------------------*
-      * Commarea                                                       *
+      * Commarea - COMM-MIN-PASSWORD-LEN through COMM-COMPLEXITY-MIN   *
+      * are optional policy overrides; a caller that loads its own     *
+      * SECURITY_PARMS-derived SECURITY-CONFIG/PASSWORD-POLICY values  *
+      * (e.g. LGAUTH01) moves them here before the VALIDATE link so    *
+      * enforcement reflects the currently configured policy rather    *
+      * than this program's compiled defaults. Zero/space means "not   *
+      * supplied", and the compiled default applies.                   *
       *----------------------------------------------------------------*
        LINKAGE SECTION.
-       COPY LGSECUR.
-
        01  DFHCOMMAREA.
            05  COMM-FUNCTION           PIC X(8).
            05  COMM-PASSWORD           PIC X(64).
@@ -167,7 +207,16 @@
            05  COMM-HASH               PIC X(128).
            05  COMM-RETURN-CODE        PIC X(2).
            05  COMM-ERROR-MSG          PIC X(100).
-           05  COMM-FILLER             PIC X(598).
+           05  COMM-SCORE              PIC 9(3).
+           05  COMM-ALGORITHM          PIC X(8).
+           05  COMM-MIN-PASSWORD-LEN   PIC 9(2).
+           05  COMM-MAX-PASSWORD-LEN   PIC 9(2).
+           05  COMM-REQUIRE-UPPER      PIC X(1).
+           05  COMM-REQUIRE-LOWER      PIC X(1).
+           05  COMM-REQUIRE-DIGIT      PIC X(1).
+           05  COMM-REQUIRE-SPECIAL    PIC X(1).
+           05  COMM-COMPLEXITY-MIN     PIC 9(3).
+           05  COMM-FILLER             PIC X(576).
 
        PROCEDURE DIVISION.
 
@@ -220,6 +269,8 @@
               PERFORM 5000-GENERATE-SALT
            END-IF
 
+           PERFORM 7040-RESOLVE-ALGORITHM
+
            MOVE SPACES TO WS-INPUT-STRING
            STRING COMM-PASSWORD DELIMITED BY SPACE
                   COMM-SALT DELIMITED BY SPACE
@@ -232,12 +283,17 @@
 
            PERFORM 7000-COMPUTE-HASH
            MOVE WS-HASH-OUTPUT TO COMM-HASH
+           MOVE WS-HASH-ALGORITHM TO COMM-ALGORITHM
            .
 
       *----------------------------------------------------------------*
-      * Verify password against hash                                   *
+      * Verify password against hash - COMM-ALGORITHM must carry the  *
+      * algorithm the stored hash was created with (DB2-HASH-ALGORITHM *
+      * at the caller), not necessarily today's SC-HASH-ALGORITHM     *
       *----------------------------------------------------------------*
        4000-VERIFY-PASSWORD.
+           PERFORM 7040-RESOLVE-ALGORITHM
+
            MOVE SPACES TO WS-INPUT-STRING
            STRING COMM-PASSWORD DELIMITED BY SPACE
                   COMM-SALT DELIMITED BY SPACE
@@ -281,14 +337,19 @@
            END-CALL
 
            IF ICSF-RNG-RC NOT = 0
-              MOVE '90' TO WS-RETURN-CODE
+              MOVE ICSF-RNG-RC TO WS-RC-DISPLAY
+              MOVE ICSF-RNG-RS TO WS-RS-DISPLAY
               STRING 'ICSF RNG failed RC=' DELIMITED BY SIZE
-                     ICSF-RNG-RC DELIMITED BY SIZE
+                     WS-RC-DISPLAY DELIMITED BY SIZE
                      ' RS=' DELIMITED BY SIZE
-                     ICSF-RNG-RS DELIMITED BY SIZE
+                     WS-RS-DISPLAY DELIMITED BY SIZE
+                     ' - fell back to pseudo-random salt'
+                         DELIMITED BY SIZE
                      INTO WS-ERROR-MSG
               END-STRING
               PERFORM WRITE-ERROR-MESSAGE
+              PERFORM 5150-PSEUDO-RANDOM-SALT
+              MOVE '00' TO WS-RETURN-CODE
            ELSE
               PERFORM 5100-CONVERT-SALT-TO-HEX
            END-IF
@@ -323,25 +384,63 @@
            END-PERFORM
            .
 
+      *----------------------------------------------------------------*
+      * ICSF is unreachable - fall back to COBOL's own pseudo-random   *
+      * generator, the same approach LGAUTH01 uses for session tokens  *
+      * and reset codes, so a crypto coprocessor outage does not also  *
+      * block password creation or change. WS-SEED/WS-RANDOM-NUM/      *
+      * WS-CHAR-CODE were already carried in WS-WORK-VARS for exactly  *
+      * this. FUNCTION RANDOM is reseeded from the current ABSTIME so  *
+      * two fallback salts generated moments apart do not match.      *
+      *----------------------------------------------------------------*
+       5150-PSEUDO-RANDOM-SALT.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           DIVIDE WS-ABSTIME BY 2147483647 GIVING WS-SEED
+               REMAINDER WS-SEED
+           ADD 1 TO WS-SEED
+           MOVE FUNCTION RANDOM(WS-SEED) TO WS-RANDOM-NUM
+
+           MOVE SPACES TO COMM-SALT
+           PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
+                   UNTIL WS-BYTE-INDEX > 32
+               COMPUTE WS-CHAR-CODE =
+                   FUNCTION INTEGER(FUNCTION RANDOM * 16) + 1
+               MOVE WS-HEX-TABLE(WS-CHAR-CODE:1)
+                    TO COMM-SALT(WS-BYTE-INDEX:1)
+           END-PERFORM
+           .
+
       *----------------------------------------------------------------*
       * Validate password against policy                               *
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      * Checks every policy rule rather than stopping at the first     *
+      * failure, so a caller driving CREATEU/CHANGEPW gets the full    *
+      * list of violations back in one round trip instead of having   *
+      * to resubmit once per rule                                      *
       *----------------------------------------------------------------*
        6000-VALIDATE-PASSWORD.
-           MOVE LENGTH OF COMM-PASSWORD TO WS-PASSWORD-LENGTH
+           PERFORM 6050-RESOLVE-POLICY-PARMS
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(COMM-PASSWORD))
+               TO WS-PASSWORD-LENGTH
            MOVE 'N' TO WS-HAS-UPPER WS-HAS-LOWER WS-HAS-DIGIT
                        WS-HAS-SPECIAL
            MOVE ZERO TO WS-COMPLEXITY-SCORE
+           MOVE ZERO TO COMM-SCORE
+           MOVE 'N' TO WS-MSG-STARTED
+           MOVE SPACES TO WS-ERROR-MSG
 
-           IF WS-PASSWORD-LENGTH < SC-MIN-PASSWORD-LENGTH
+           IF WS-PASSWORD-LENGTH < WS-EFF-MIN-PW-LEN
               MOVE '04' TO WS-RETURN-CODE
-              MOVE 'Password too short' TO WS-ERROR-MSG
-              GO TO 6000-EXIT
+              MOVE 'Password too short' TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
            END-IF
 
-           IF WS-PASSWORD-LENGTH > SC-MAX-PASSWORD-LENGTH
+           IF WS-PASSWORD-LENGTH > WS-EFF-MAX-PW-LEN
               MOVE '04' TO WS-RETURN-CODE
-              MOVE 'Password too long' TO WS-ERROR-MSG
-              GO TO 6000-EXIT
+              MOVE 'Password too long' TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
            END-IF
 
            PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
@@ -350,34 +449,118 @@
                PERFORM 6100-ANALYZE-CHARACTER
            END-PERFORM
 
-           IF PP-REQUIRE-UPPER = 'Y' AND WS-HAS-UPPER = 'N'
+           MOVE WS-COMPLEXITY-SCORE TO COMM-SCORE
+
+           IF WS-EFF-REQ-UPPER = 'Y' AND WS-HAS-UPPER = 'N'
               MOVE '04' TO WS-RETURN-CODE
-              MOVE 'Password requires uppercase letter' TO WS-ERROR-MSG
-              GO TO 6000-EXIT
+              MOVE 'Password requires uppercase letter'
+                   TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
            END-IF
 
-           IF PP-REQUIRE-LOWER = 'Y' AND WS-HAS-LOWER = 'N'
+           IF WS-EFF-REQ-LOWER = 'Y' AND WS-HAS-LOWER = 'N'
               MOVE '04' TO WS-RETURN-CODE
-              MOVE 'Password requires lowercase letter' TO WS-ERROR-MSG
-              GO TO 6000-EXIT
+              MOVE 'Password requires lowercase letter'
+                   TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
            END-IF
 
-           IF PP-REQUIRE-DIGIT = 'Y' AND WS-HAS-DIGIT = 'N'
+           IF WS-EFF-REQ-DIGIT = 'Y' AND WS-HAS-DIGIT = 'N'
               MOVE '04' TO WS-RETURN-CODE
-              MOVE 'Password requires digit' TO WS-ERROR-MSG
-              GO TO 6000-EXIT
+              MOVE 'Password requires digit' TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
            END-IF
 
-           IF WS-COMPLEXITY-SCORE < PP-COMPLEXITY-SCORE
+           IF WS-EFF-REQ-SPECIAL = 'Y' AND WS-HAS-SPECIAL = 'N'
+              MOVE '04' TO WS-RETURN-CODE
+              MOVE 'Password requires special character'
+                   TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
+           END-IF
+
+           IF WS-COMPLEXITY-SCORE < WS-EFF-COMPLEXITY-MIN
               MOVE '04' TO WS-RETURN-CODE
               MOVE 'Password does not meet complexity requirements'
-                   TO WS-ERROR-MSG
+                   TO WS-VIOLATION-TEXT
+              PERFORM 6200-APPEND-VIOLATION
            END-IF
 
        6000-EXIT.
            EXIT
            .
 
+      *----------------------------------------------------------------*
+      * Resolve the policy thresholds to enforce for this call: the    *
+      * caller's DFHCOMMAREA override when supplied, else the          *
+      * compiled default - same override-else-default convention      *
+      * LGAUTH01 uses for its own SECURITY_PARMS overrides             *
+      *----------------------------------------------------------------*
+       6050-RESOLVE-POLICY-PARMS.
+           IF COMM-MIN-PASSWORD-LEN = ZERO
+              MOVE SC-MIN-PASSWORD-LENGTH TO WS-EFF-MIN-PW-LEN
+           ELSE
+              MOVE COMM-MIN-PASSWORD-LEN TO WS-EFF-MIN-PW-LEN
+           END-IF
+
+           IF COMM-MAX-PASSWORD-LEN = ZERO
+              MOVE SC-MAX-PASSWORD-LENGTH TO WS-EFF-MAX-PW-LEN
+           ELSE
+              MOVE COMM-MAX-PASSWORD-LEN TO WS-EFF-MAX-PW-LEN
+           END-IF
+
+           IF COMM-REQUIRE-UPPER = SPACE
+              MOVE PP-REQUIRE-UPPER TO WS-EFF-REQ-UPPER
+           ELSE
+              MOVE COMM-REQUIRE-UPPER TO WS-EFF-REQ-UPPER
+           END-IF
+
+           IF COMM-REQUIRE-LOWER = SPACE
+              MOVE PP-REQUIRE-LOWER TO WS-EFF-REQ-LOWER
+           ELSE
+              MOVE COMM-REQUIRE-LOWER TO WS-EFF-REQ-LOWER
+           END-IF
+
+           IF COMM-REQUIRE-DIGIT = SPACE
+              MOVE PP-REQUIRE-DIGIT TO WS-EFF-REQ-DIGIT
+           ELSE
+              MOVE COMM-REQUIRE-DIGIT TO WS-EFF-REQ-DIGIT
+           END-IF
+
+           IF COMM-REQUIRE-SPECIAL = SPACE
+              MOVE PP-REQUIRE-SPECIAL TO WS-EFF-REQ-SPECIAL
+           ELSE
+              MOVE COMM-REQUIRE-SPECIAL TO WS-EFF-REQ-SPECIAL
+           END-IF
+
+           IF COMM-COMPLEXITY-MIN = ZERO
+              MOVE PP-COMPLEXITY-SCORE TO WS-EFF-COMPLEXITY-MIN
+           ELSE
+              MOVE COMM-COMPLEXITY-MIN TO WS-EFF-COMPLEXITY-MIN
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Appends WS-VIOLATION-TEXT to the running WS-ERROR-MSG list,    *
+      * separating entries with '; ' - COMM-ERROR-MSG is a fixed       *
+      * PIC X(100) like every other message field in this program, so *
+      * a password failing most or all rules at once truncates at     *
+      * that width the same way any other overlength STRING result    *
+      * does elsewhere in this shop                                    *
+      *----------------------------------------------------------------*
+       6200-APPEND-VIOLATION.
+           IF WS-MSG-STARTED = 'Y'
+              MOVE WS-ERROR-MSG TO WS-ERROR-MSG-PREV
+              STRING FUNCTION TRIM(WS-ERROR-MSG-PREV) DELIMITED BY SIZE
+                     '; ' DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-VIOLATION-TEXT) DELIMITED BY SIZE
+                     INTO WS-ERROR-MSG
+              END-STRING
+           ELSE
+              MOVE FUNCTION TRIM(WS-VIOLATION-TEXT) TO WS-ERROR-MSG
+              MOVE 'Y' TO WS-MSG-STARTED
+           END-IF
+           .
+
        6100-ANALYZE-CHARACTER.
            EVALUATE TRUE
                WHEN WS-CURRENT-CHAR >= 'A' AND WS-CURRENT-CHAR <= 'Z'
@@ -396,11 +579,51 @@
            .
 
       *----------------------------------------------------------------*
-      * Compute hash using ICSF CSNBOWH (SHA-256)                     *
+      * Resolve the algorithm to use for this call: the caller's      *
+      * COMM-ALGORITHM if supplied, otherwise the shop-wide default    *
+      *----------------------------------------------------------------*
+       7040-RESOLVE-ALGORITHM.
+           IF COMM-ALGORITHM = SPACES
+              MOVE SC-HASH-ALGORITHM TO WS-HASH-ALGORITHM
+           ELSE
+              MOVE COMM-ALGORITHM TO WS-HASH-ALGORITHM
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * Map a stored/requested algorithm name to its ICSF CSNBOWH rule *
+      * keyword and digest length; unrecognized values fall back to   *
+      * SHA-256 so old rows with a blank HASH_ALGORITHM keep working  *
+      *----------------------------------------------------------------*
+       7050-SELECT-HASH-RULE.
+           EVALUATE WS-HASH-ALGORITHM
+               WHEN 'SHA1    '
+                   MOVE 'SHA-1   ' TO ICSF-HASH-RULE
+                   MOVE 20 TO WS-HASH-BYTE-LEN
+               WHEN 'SHA384  '
+                   MOVE 'SHA-384 ' TO ICSF-HASH-RULE
+                   MOVE 48 TO WS-HASH-BYTE-LEN
+               WHEN 'SHA512  '
+                   MOVE 'SHA-512 ' TO ICSF-HASH-RULE
+                   MOVE 64 TO WS-HASH-BYTE-LEN
+               WHEN OTHER
+                   MOVE 'SHA256  ' TO WS-HASH-ALGORITHM
+                   MOVE 'SHA-256 ' TO ICSF-HASH-RULE
+                   MOVE 32 TO WS-HASH-BYTE-LEN
+           END-EVALUATE
+
+           MOVE WS-HASH-BYTE-LEN TO ICSF-HASH-LEN
+           .
+
+      *----------------------------------------------------------------*
+      * Compute hash using ICSF CSNBOWH, algorithm keyed off           *
+      * WS-HASH-ALGORITHM (set by 7040-RESOLVE-ALGORITHM)              *
       * Uses z/OS Integrated Cryptographic Service Facility for       *
       * cryptographically secure hashing per NIST FIPS 180-4          *
       *----------------------------------------------------------------*
        7000-COMPUTE-HASH.
+           PERFORM 7050-SELECT-HASH-RULE
+
            MOVE SPACES TO WS-HASH-OUTPUT
            MOVE SPACES TO ICSF-HASH-VALUE
            MOVE SPACES TO ICSF-CHAIN-DATA
@@ -427,10 +650,12 @@
 
            IF ICSF-RC NOT = 0
               MOVE '90' TO WS-RETURN-CODE
+              MOVE ICSF-RC TO WS-RC-DISPLAY
+              MOVE ICSF-RS TO WS-RS-DISPLAY
               STRING 'ICSF hash failed RC=' DELIMITED BY SIZE
-                     ICSF-RC DELIMITED BY SIZE
+                     WS-RC-DISPLAY DELIMITED BY SIZE
                      ' RS=' DELIMITED BY SIZE
-                     ICSF-RS DELIMITED BY SIZE
+                     WS-RS-DISPLAY DELIMITED BY SIZE
                      INTO WS-ERROR-MSG
               END-STRING
               PERFORM WRITE-ERROR-MESSAGE
@@ -440,13 +665,14 @@
            .
 
       *----------------------------------------------------------------*
-      * Convert 32-byte binary SHA-256 hash to 64-char hex string     *
+      * Convert the binary digest (length per WS-HASH-BYTE-LEN) to a  *
+      * hex string                                                     *
       *----------------------------------------------------------------*
        7100-CONVERT-HASH-TO-HEX.
            MOVE SPACES TO WS-HASH-OUTPUT
 
            PERFORM VARYING WS-BYTE-INDEX FROM 1 BY 1
-                   UNTIL WS-BYTE-INDEX > 32
+                   UNTIL WS-BYTE-INDEX > WS-HASH-BYTE-LEN
                MOVE FUNCTION ORD(ICSF-HASH-VALUE(WS-BYTE-INDEX:1))
                     TO WS-BYTE-VALUE
                SUBTRACT 1 FROM WS-BYTE-VALUE
