@@ -0,0 +1,272 @@
+      *================================================================*
+      * Licensed Materials - Property of IBM                          *
+      * GENAPP - CICS GenApp Password Expiry Warning Batch Job        *
+      * (C) Copyright IBM Corp. 2023. All Rights Reserved             *
+      * US Government Users Restricted Rights - Use, duplication or    *
+      * disclosure restricted by GSA ADP Schedule Contract with IBM    *
+      * Corp                                                           *
+      *================================================================*
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGPWWARN.
+       AUTHOR. GENAPP SECURITY TEAM.
+       DATE-WRITTEN. 2023.
+
+      *================================================================*
+      * Program: LGPWWARN - Password Expiry Warning Batch Job          *
+      * Purpose: Runs outside CICS against the same DB2 USER_SECURITY *
+      *          table as LGAUTH01. LGAUTH01's 3220-CHECK-PASSWORD-    *
+      *          EXPIRY already flags AS-EXPIRY-WARNING on individual  *
+      *          successful logins that fall inside the warning        *
+      *          window, but an account that does not log in again    *
+      *          before its password expires never gets that signal.  *
+      *          This job sweeps every active account once a night and *
+      *          writes an AUDIT_LOG entry for any whose PASSWORD_DATE *
+      *          puts it inside the window (more than                 *
+      *          SC-PASSWORD-EXPIRY-DAYS minus SC-PASSWORD-WARN-DAYS   *
+      *          days old, but not yet past SC-PASSWORD-EXPIRY-DAYS -  *
+      *          LGAUTH01 already rejects those at login), so reporting *
+      *          /admin transactions have full visibility ahead of the *
+      *          hard lockout.                                         *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * Common definitions                                              *
+      *----------------------------------------------------------------*
+       01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16) VALUE 'LGPWWARN----WS'.
+
+      *----------------------------------------------------------------*
+      * SQL Communication Area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * Security configuration working copy                           *
+      *----------------------------------------------------------------*
+       01  SECURITY-CONFIG.
+           COPY SECURITY-CONFIG.
+
+      *----------------------------------------------------------------*
+      * Date and cutoff working storage                                *
+      *----------------------------------------------------------------*
+       01  WS-WORK-VARS.
+           05  WS-RETURN-CODE          PIC X(2) VALUE '00'.
+           05  WS-TODAY-DATE           PIC X(8).
+           05  WS-TODAY-INTEGER        PIC 9(7).
+           05  WS-EXPIRY-CUTOFF-INT    PIC 9(7).
+           05  WS-EXPIRY-CUTOFF-RAW    PIC X(8).
+      *    PASSWORD_DATE is stored DD/MM/YYYY (LGAUTH01 5100-INSERT-USER-
+      *    RECORD / 4200-UPDATE-PASSWORD), which does not sort or
+      *    compare chronologically as text, so the cursor below
+      *    reorders it into YYYYMMDD via SUBSTR before comparing
+      *    against WS-EXPIRY-CUTOFF-RAW/WS-WARN-CUTOFF-RAW, which are
+      *    already in that order (FUNCTION DATE-OF-INTEGER).
+           05  WS-WARN-WINDOW-DAYS     PIC 9(3).
+           05  WS-WARN-CUTOFF-INT      PIC 9(7).
+           05  WS-WARN-CUTOFF-RAW      PIC X(8).
+           05  WS-WARN-CUTOFF-DATE     PIC X(10).
+           05  WS-DAYS-TO-EXPIRY       PIC 9(3).
+           05  WS-DAYS-TO-EXPIRY-DISP  PIC ZZ9.
+           05  WS-ROWS-WARNED          PIC 9(7) COMP-3 VALUE 0.
+           05  WS-ROWS-DISPLAY         PIC Z(6)9.
+           05  WS-END-OF-CURSOR        PIC X(1) VALUE 'N'.
+               88  WS-NO-MORE-ROWS     VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      * Password-expiry candidate cursor host variables                *
+      *----------------------------------------------------------------*
+       01  DB2-EXPIRING-ACCOUNT.
+           05  DB2-EXP-CUSTOMERNUM     PIC S9(9) COMP.
+           05  DB2-EXP-USERNAME        PIC X(32).
+           05  DB2-EXP-PASSWORD-DATE   PIC X(10).
+
+      *----------------------------------------------------------------*
+      * Audit logging                                                  *
+      *----------------------------------------------------------------*
+       01  AUDIT-WORK.
+           05  AW-ACTION               PIC X(20) VALUE
+               'PASSWORD_EXPIRY_WARN'.
+           05  AW-RESULT               PIC X(2)  VALUE '00'.
+
+       01  AUDIT-LOG-REC.
+           COPY AUDIT-LOG-REC.
+
+      *----------------------------------------------------------------*
+      * Password-expiry warning cursor                                 *
+      *----------------------------------------------------------------*
+           EXEC SQL
+               DECLARE PWARN_CURSOR CURSOR FOR
+               SELECT CUSTOMERNUM,
+                      USERNAME,
+                      PASSWORD_DATE
+               FROM USER_SECURITY
+               WHERE ACCOUNT_STATUS = 'A'
+                 AND SUBSTR(PASSWORD_DATE,7,4) ||
+                     SUBSTR(PASSWORD_DATE,4,2) ||
+                     SUBSTR(PASSWORD_DATE,1,2)
+                       > :WS-EXPIRY-CUTOFF-RAW
+                 AND SUBSTR(PASSWORD_DATE,7,4) ||
+                     SUBSTR(PASSWORD_DATE,4,2) ||
+                     SUBSTR(PASSWORD_DATE,1,2)
+                       <= :WS-WARN-CUTOFF-RAW
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------------*
+      * Main processing                                                *
+      *----------------------------------------------------------------*
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-EXPIRING-ACCOUNTS
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+      *----------------------------------------------------------------*
+      * Compute the warning-window cutoff dates                       *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(WS-TODAY-DATE))
+
+           COMPUTE WS-EXPIRY-CUTOFF-INT =
+               WS-TODAY-INTEGER - SC-PASSWORD-EXPIRY-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-EXPIRY-CUTOFF-INT)
+               TO WS-EXPIRY-CUTOFF-RAW
+
+           COMPUTE WS-WARN-WINDOW-DAYS =
+               SC-PASSWORD-EXPIRY-DAYS - SC-PASSWORD-WARN-DAYS
+           COMPUTE WS-WARN-CUTOFF-INT =
+               WS-TODAY-INTEGER - WS-WARN-WINDOW-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-WARN-CUTOFF-INT)
+               TO WS-WARN-CUTOFF-RAW
+           STRING WS-WARN-CUTOFF-RAW(7:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-WARN-CUTOFF-RAW(5:2) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-WARN-CUTOFF-RAW(1:4) DELIMITED BY SIZE
+                  INTO WS-WARN-CUTOFF-DATE
+           END-STRING
+
+           DISPLAY 'LGPWWARN - Password expiry warning batch starting'
+           DISPLAY 'LGPWWARN - Warning window opens: '
+                   WS-WARN-CUTOFF-DATE
+           .
+
+      *----------------------------------------------------------------*
+      * Open the cursor and audit-log every account it returns        *
+      *----------------------------------------------------------------*
+       2000-PROCESS-EXPIRING-ACCOUNTS.
+           EXEC SQL
+               OPEN PWARN_CURSOR
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '90' TO WS-RETURN-CODE
+              DISPLAY 'LGPWWARN - OPEN PWARN_CURSOR failed SQLCODE='
+                      SQLCODE
+              GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-FETCH-NEXT-ACCOUNT
+
+           PERFORM UNTIL WS-NO-MORE-ROWS
+              PERFORM 2200-COMPUTE-DAYS-TO-EXPIRY
+              PERFORM 2300-WRITE-AUDIT-RECORD
+              PERFORM 2100-FETCH-NEXT-ACCOUNT
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE PWARN_CURSOR
+           END-EXEC
+
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-FETCH-NEXT-ACCOUNT.
+           EXEC SQL
+               FETCH PWARN_CURSOR
+               INTO :DB2-EXP-CUSTOMERNUM,
+                    :DB2-EXP-USERNAME,
+                    :DB2-EXP-PASSWORD-DATE
+           END-EXEC
+
+           IF SQLCODE = 100
+              MOVE 'Y' TO WS-END-OF-CURSOR
+           ELSE
+              IF SQLCODE NOT = 0
+                 MOVE 'Y' TO WS-END-OF-CURSOR
+                 DISPLAY 'LGPWWARN - FETCH PWARN_CURSOR failed SQLCODE='
+                         SQLCODE
+              END-IF
+           END-IF
+           .
+
+       2200-COMPUTE-DAYS-TO-EXPIRY.
+           COMPUTE WS-DAYS-TO-EXPIRY =
+               SC-PASSWORD-EXPIRY-DAYS -
+               (WS-TODAY-INTEGER -
+                FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(
+                    DB2-EXP-PASSWORD-DATE)))
+           ADD 1 TO WS-ROWS-WARNED
+           .
+
+       2300-WRITE-AUDIT-RECORD.
+           STRING WS-TODAY-DATE(7:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-TODAY-DATE(5:2) DELIMITED BY SIZE
+                  '-' DELIMITED BY SIZE
+                  WS-TODAY-DATE(1:4) DELIMITED BY SIZE
+                  'T00:00:00' DELIMITED BY SIZE
+                  INTO AL-TIMESTAMP
+           END-STRING
+           MOVE DB2-EXP-CUSTOMERNUM TO AL-CUSTOMER-NUM
+           MOVE DB2-EXP-USERNAME TO AL-USERNAME
+           MOVE AW-ACTION TO AL-ACTION
+           MOVE AW-RESULT TO AL-RESULT
+           MOVE SPACES TO AL-CLIENT-IP
+           MOVE SPACES TO AL-USER-AGENT
+           MOVE SPACES TO AL-ERROR-CODE
+           MOVE WS-DAYS-TO-EXPIRY TO WS-DAYS-TO-EXPIRY-DISP
+           STRING 'Password expires in ' DELIMITED BY SIZE
+                  WS-DAYS-TO-EXPIRY-DISP DELIMITED BY SIZE
+                  ' day(s)' DELIMITED BY SIZE
+                  INTO AL-DETAILS
+           END-STRING
+
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+               (TIMESTAMP, CUSTOMER_NUM, USERNAME, ACTION,
+                RESULT, CLIENT_IP, USER_AGENT, ERROR_CODE, DETAILS)
+               VALUES
+               (:AL-TIMESTAMP, :AL-CUSTOMER-NUM, :AL-USERNAME,
+                :AL-ACTION, :AL-RESULT, :AL-CLIENT-IP,
+                :AL-USER-AGENT, :AL-ERROR-CODE, :AL-DETAILS)
+           END-EXEC
+           .
+
+      *----------------------------------------------------------------*
+      * Commit and report results                                     *
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           MOVE WS-ROWS-WARNED TO WS-ROWS-DISPLAY
+           DISPLAY 'LGPWWARN - Accounts warned: ' WS-ROWS-DISPLAY
+           DISPLAY 'LGPWWARN - Password expiry warning batch complete'
+           .
