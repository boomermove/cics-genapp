@@ -0,0 +1,321 @@
+      ******************************************************************
+      *                                                                *
+      * (C) Copyright IBM Corp. 2011, 2023                             *
+      *                                                                *
+      *                 UPDATE / DELETE Customer                       *
+      *                                                                *
+      * VSAM KSDS Customer record REWRITE or DELETE                    *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGUPVS01.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RESP                   PIC S9(8) COMP.
+       01  WS-RESP2                  PIC S9(8) COMP.
+       01  WS-Comm-Len               PIC S9(8) COMP.
+       01  WS-STARTCODE              PIC XX Value spaces.
+       01  WS-SYSID                  PIC X(4) Value spaces.
+       01  WS-Commarea-Len           PIC S9(4) COMP.
+
+      *----------------------------------------------------------------*
+      * Common error handling copybook                                 *
+      *----------------------------------------------------------------*
+           COPY LGERR.
+
+      * Error Message structure (program-specific VSAM format)
+       01  ERROR-MSG.
+           03 EM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 EM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGUPVS01'.
+           03 EM-VARIABLE.
+             05 FILLER                 PIC X(6)  VALUE ' CNUM='.
+             05 EM-CUSNUM              PIC X(10)  VALUE SPACES.
+             05 FILLER                 PIC X(20)
+                                        Value ' file KSDSCUST      '.
+             05 FILLER                 PIC X(6)  VALUE ' RESP='.
+             05 EM-RESPRC              PIC +9(5) USAGE DISPLAY.
+             05 FILLER                 PIC X(7)  VALUE ' RESP2='.
+             05 EM-RESP2RC             PIC +9(5) USAGE DISPLAY.
+
+       01  CUSTOMER-RECORD-SIZE        PIC S9(4) BINARY VALUE 0225.
+
+      *----------------------------------------------------------------*
+      * SQL communication area                                         *
+      *----------------------------------------------------------------*
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *----------------------------------------------------------------*
+      * The caller's incoming (new) field values, captured before the  *
+      * READ UPDATE below overwrites CA-CUSTOMER-DATA with what is     *
+      * currently on file, so CUSTOMER-HISTORY can record old vs new.  *
+      *----------------------------------------------------------------*
+       01  WS-NEW-CUSTOMER-DATA.
+           05  WS-NEW-FIRST-NAME        PIC X(10).
+           05  WS-NEW-LAST-NAME         PIC X(20).
+           05  WS-NEW-DOB               PIC X(10).
+           05  WS-NEW-HOUSE-NAME        PIC X(20).
+           05  WS-NEW-HOUSE-NUM         PIC X(4).
+           05  WS-NEW-POSTCODE          PIC X(8).
+           05  WS-NEW-PHONE-MOBILE      PIC X(15).
+           05  WS-NEW-PHONE-HOME        PIC X(15).
+           05  WS-NEW-EMAIL-ADDRESS     PIC X(40).
+
+      *----------------------------------------------------------------*
+      * Timestamp work fields for CUSTOMER-HISTORY rows                *
+      *----------------------------------------------------------------*
+       01  WS-CH-DATE                  PIC X(10).
+       01  WS-CH-TIME                  PIC X(8).
+
+      *----------------------------------------------------------------*
+      * Host variables for the DB2 CUSTOMER_HISTORY table              *
+      *----------------------------------------------------------------*
+       01  CUSTOMER-HISTORY-REC.
+           COPY CUSTOMER-HISTORY.
+
+      *****************************************************************
+      *    L I N K A G E     S E C T I O N
+      *****************************************************************
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+         Copy LGCMAREA.
+
+      *----------------------------------------------------------------*
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+       MAINLINE SECTION.
+      *
+      *---------------------------------------------------------------*
+           Move EIBCALEN To WS-Commarea-Len.
+      *---------------------------------------------------------------*
+           EVALUATE CA-REQUEST-ID
+             WHEN '01UCUS'
+               PERFORM UPDATE-CUSTOMER
+             WHEN '01DCUS'
+               PERFORM DELETE-CUSTOMER
+             WHEN OTHER
+               MOVE '90' TO CA-RETURN-CODE
+           END-EVALUATE.
+
+      *---------------------------------------------------------------*
+
+       A-EXIT.
+           EXIT.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * Rewrite the VSAM record with the caller's updated data.       *
+      * READ UPDATE first so the RLS lock is held across the REWRITE. *
+      *---------------------------------------------------------------*
+       UPDATE-CUSTOMER.
+           MOVE CA-FIRST-NAME    TO WS-NEW-FIRST-NAME
+           MOVE CA-LAST-NAME     TO WS-NEW-LAST-NAME
+           MOVE CA-DOB           TO WS-NEW-DOB
+           MOVE CA-HOUSE-NAME    TO WS-NEW-HOUSE-NAME
+           MOVE CA-HOUSE-NUM     TO WS-NEW-HOUSE-NUM
+           MOVE CA-POSTCODE      TO WS-NEW-POSTCODE
+           MOVE CA-PHONE-MOBILE  TO WS-NEW-PHONE-MOBILE
+           MOVE CA-PHONE-HOME    TO WS-NEW-PHONE-HOME
+           MOVE CA-EMAIL-ADDRESS TO WS-NEW-EMAIL-ADDRESS
+
+           Exec CICS Read File('KSDSCUST')
+                     Into(CA-Customer-Data)
+                     Length(CUSTOMER-RECORD-SIZE)
+                     Ridfld(CA-Customer-Num)
+                     KeyLength(10)
+                     UPDATE
+                     RESP(WS-RESP)
+           End-Exec.
+           If WS-RESP Not = DFHRESP(NORMAL)
+             Move EIBRESP2 To WS-RESP2
+             If WS-RESP = DFHRESP(NOTFND)
+               MOVE '81' TO CA-RETURN-CODE
+             Else
+               MOVE '80' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGV1') NODUMP END-EXEC
+             End-If
+             EXEC CICS RETURN END-EXEC
+           End-If.
+
+           PERFORM RECORD-CUSTOMER-HISTORY
+
+           MOVE WS-NEW-FIRST-NAME    TO CA-FIRST-NAME
+           MOVE WS-NEW-LAST-NAME     TO CA-LAST-NAME
+           MOVE WS-NEW-DOB           TO CA-DOB
+           MOVE WS-NEW-HOUSE-NAME    TO CA-HOUSE-NAME
+           MOVE WS-NEW-HOUSE-NUM     TO CA-HOUSE-NUM
+           MOVE WS-NEW-POSTCODE      TO CA-POSTCODE
+           MOVE WS-NEW-PHONE-MOBILE  TO CA-PHONE-MOBILE
+           MOVE WS-NEW-PHONE-HOME    TO CA-PHONE-HOME
+           MOVE WS-NEW-EMAIL-ADDRESS TO CA-EMAIL-ADDRESS
+
+           Exec CICS Rewrite File('KSDSCUST')
+                     From(CA-Customer-Data)
+                     Length(CUSTOMER-RECORD-SIZE)
+                     RESP(WS-RESP)
+           End-Exec.
+           If WS-RESP Not = DFHRESP(NORMAL)
+             Move EIBRESP2 To WS-RESP2
+             MOVE '80' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+             EXEC CICS ABEND ABCODE('LGV1') NODUMP END-EXEC
+             EXEC CICS RETURN END-EXEC
+           End-If.
+           .
+
+      *---------------------------------------------------------------*
+      * Compare the on-file (old) values just read against the        *
+      * caller's incoming (new) values and write one CUSTOMER_HISTORY *
+      * row per field that actually changed.                          *
+      *---------------------------------------------------------------*
+       RECORD-CUSTOMER-HISTORY.
+           IF CA-FIRST-NAME NOT = WS-NEW-FIRST-NAME
+             MOVE 'FIRST_NAME' TO CH-FIELD-NAME
+             MOVE CA-FIRST-NAME TO CH-OLD-VALUE
+             MOVE WS-NEW-FIRST-NAME TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-LAST-NAME NOT = WS-NEW-LAST-NAME
+             MOVE 'LAST_NAME' TO CH-FIELD-NAME
+             MOVE CA-LAST-NAME TO CH-OLD-VALUE
+             MOVE WS-NEW-LAST-NAME TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-DOB NOT = WS-NEW-DOB
+             MOVE 'DOB' TO CH-FIELD-NAME
+             MOVE CA-DOB TO CH-OLD-VALUE
+             MOVE WS-NEW-DOB TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-HOUSE-NAME NOT = WS-NEW-HOUSE-NAME
+             MOVE 'HOUSE_NAME' TO CH-FIELD-NAME
+             MOVE CA-HOUSE-NAME TO CH-OLD-VALUE
+             MOVE WS-NEW-HOUSE-NAME TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-HOUSE-NUM NOT = WS-NEW-HOUSE-NUM
+             MOVE 'HOUSE_NUM' TO CH-FIELD-NAME
+             MOVE CA-HOUSE-NUM TO CH-OLD-VALUE
+             MOVE WS-NEW-HOUSE-NUM TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-POSTCODE NOT = WS-NEW-POSTCODE
+             MOVE 'POSTCODE' TO CH-FIELD-NAME
+             MOVE CA-POSTCODE TO CH-OLD-VALUE
+             MOVE WS-NEW-POSTCODE TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-PHONE-MOBILE NOT = WS-NEW-PHONE-MOBILE
+             MOVE 'PHONE_MOBILE' TO CH-FIELD-NAME
+             MOVE CA-PHONE-MOBILE TO CH-OLD-VALUE
+             MOVE WS-NEW-PHONE-MOBILE TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-PHONE-HOME NOT = WS-NEW-PHONE-HOME
+             MOVE 'PHONE_HOME' TO CH-FIELD-NAME
+             MOVE CA-PHONE-HOME TO CH-OLD-VALUE
+             MOVE WS-NEW-PHONE-HOME TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+
+           IF CA-EMAIL-ADDRESS NOT = WS-NEW-EMAIL-ADDRESS
+             MOVE 'EMAIL_ADDRESS' TO CH-FIELD-NAME
+             MOVE CA-EMAIL-ADDRESS TO CH-OLD-VALUE
+             MOVE WS-NEW-EMAIL-ADDRESS TO CH-NEW-VALUE
+             PERFORM WRITE-HISTORY-ROW
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+      * Insert one CUSTOMER_HISTORY row. CH-FIELD-NAME/-OLD-VALUE/     *
+      * -NEW-VALUE are set by the caller; CH-TIMESTAMP and             *
+      * CH-CUSTOMER-NUM are filled in here.                            *
+      *---------------------------------------------------------------*
+       WRITE-HISTORY-ROW.
+           EXEC CICS ASKTIME ABSTIME(WS-ERR-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ERR-ABSTIME)
+                     DATESEP('-') TIMESEP(':')
+                     DDMMYYYY DATE(WS-CH-DATE)
+                     TIME(WS-CH-TIME)
+           END-EXEC
+
+           STRING WS-CH-DATE DELIMITED BY SPACE
+                  'T' DELIMITED BY SIZE
+                  WS-CH-TIME DELIMITED BY SPACE
+                  INTO CH-TIMESTAMP
+           END-STRING
+
+           MOVE CA-CUSTOMER-NUM TO CH-CUSTOMER-NUM
+
+           EXEC SQL
+               INSERT INTO CUSTOMER_HISTORY
+               ( TIMESTAMP, CUSTOMER_NUM, FIELD_NAME,
+                 OLD_VALUE, NEW_VALUE )
+               VALUES ( :CH-TIMESTAMP, :CH-CUSTOMER-NUM, :CH-FIELD-NAME,
+                        :CH-OLD-VALUE, :CH-NEW-VALUE )
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL 0
+             MOVE '80' TO CA-RETURN-CODE
+             PERFORM WRITE-ERROR-MESSAGE
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+      * Delete the VSAM record for the caller's customer number.      *
+      *---------------------------------------------------------------*
+       DELETE-CUSTOMER.
+           Exec CICS Delete File('KSDSCUST')
+                     Ridfld(CA-Customer-Num)
+                     KeyLength(10)
+                     RESP(WS-RESP)
+           End-Exec.
+           If WS-RESP Not = DFHRESP(NORMAL)
+             Move EIBRESP2 To WS-RESP2
+             If WS-RESP = DFHRESP(NOTFND)
+               MOVE '81' TO CA-RETURN-CODE
+             Else
+               MOVE '80' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS ABEND ABCODE('LGV1') NODUMP END-EXEC
+             End-If
+             EXEC CICS RETURN END-EXEC
+           End-If.
+           .
+
+      *---------------------------------------------------------------*
+      * Error message routine using common copybook                   *
+      *---------------------------------------------------------------*
+       WRITE-ERROR-MESSAGE.
+      * Format time and date
+           PERFORM LGERR-FORMAT-TIME
+           MOVE WS-ERR-DATE TO EM-DATE
+           MOVE WS-ERR-TIME TO EM-TIME
+      * Populate VSAM-specific error fields
+           Move CA-Customer-Num To EM-Cusnum
+           Move WS-RESP         To EM-RespRC
+           Move WS-RESP2        To EM-Resp2RC
+      * Write error message and commarea to TSQ
+           PERFORM LGERR-WRITE-MSG
+           PERFORM LGERR-LOG-COMMAREA
+           .
+
+      *----------------------------------------------------------------*
+      * Common error handling procedures from copybook                 *
+      *----------------------------------------------------------------*
+           COPY LGERRPRC.
